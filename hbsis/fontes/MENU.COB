@@ -1,35 +1,217 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MENU.
        AUTHOR. AlvaroLima.
-       
-	   DATA DIVISION.
+
+	   ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   COPY "copybook\SISSLGER.CPY".
+
+       DATA DIVISION.
+       FILE SECTION.
+	   COPY "copybook\SISFDGER.CPY".
+
        WORKING-STORAGE SECTION.
 	   COPY "copybook\SISWSGER.CPY".
-	   
+	   COPY "copybook\SISCFGER.CPY".
+
+	   77 W-OPERADOR-PERFIL    PIC X(001) VALUE SPACES.
+	   77 WS-LOGIN-OK          PIC X(001) VALUE "N".
+	   77 WS-PERMITIDO         PIC X(001) VALUE "S".
+	   77 WS-OPCAO-VALIDA      PIC X(001) VALUE "S".
+
        SCREEN SECTION.
 	   COPY "copybook\SISSTGER.CPY".
-	   
+
        PROCEDURE DIVISION.
        INICIO.
+	       PERFORM ABRE-ARQUIVOS.
+	       PERFORM OPEN-AUDITORIA.
+	       PERFORM LOGIN-000.
 	       MOVE "00" TO WFIM.
-		   PERFORM MENU-PRINCIPAL-000 UNTIL WFIM = "99". 
+		   PERFORM MENU-PRINCIPAL-000 UNTIL WFIM = "99".
+		   CLOSE ARQ-OPERADOR.
+		   CLOSE ARQ-AUD.
 		   STOP RUN.
+
+      * ARQ-AUD E CUMULATIVO ENTRE EXECUCOES (OPEN EXTEND); SO CRIA O
+      * ARQUIVO NA PRIMEIRA VEZ (MESMO IDIOMA DO CADCLI/CADVEN/DISTVEN).
+       OPEN-AUDITORIA.
+	       OPEN EXTEND ARQ-AUD
+	       IF WS-FS-AUD NOT = "00"
+	          OPEN OUTPUT ARQ-AUD
+	          CLOSE ARQ-AUD
+	          OPEN EXTEND ARQ-AUD
+	       END-IF
+	       .
+
+      * ABRE O CADASTRO DE OPERADORES. SE O ARQUIVO AINDA NAO EXISTIR
+      * (PRIMEIRA EXECUCAO NUM AMBIENTE NOVO), CRIA-O E SEMEIA UM
+      * OPERADOR ADMINISTRADOR PADRAO, PARA QUE O SISTEMA NAO FIQUE
+      * INACESSIVEL POR FALTA DE UM CADASTRO DE OPERADORES PROPRIO
+      * (NAO HA PROGRAMA DE MANUTENCAO DE OPERADOR NESTA VERSAO).
+       ABRE-ARQUIVOS.
+	       OPEN I-O ARQ-OPERADOR
+	       IF WS-RESULTADO-ACESSO NOT = "00"
+	          IF WS-RESULTADO-ACESSO = "05"
+	             OPEN OUTPUT ARQ-OPERADOR
+	             PERFORM CRIA-OPERADOR-PADRAO
+	             CLOSE ARQ-OPERADOR
+	             OPEN I-O ARQ-OPERADOR
+	          ELSE
+	             MOVE "ERRO NA ABERTURA DO CADASTRO DE OPERADORES"
+	                    TO MENS
+	             PERFORM ROT-MENS THRU ROT-MENS-FIM
+	             STOP RUN
+	          END-IF
+	       END-IF
+	       .
+
+       CRIA-OPERADOR-PADRAO.
+	       MOVE SPACES TO REGOPER
+	       MOVE "ADMIN"     TO OPER_ID
+	       MOVE "ADMIN"     TO OPER_SENHA
+	       MOVE "ADMINISTRADOR PADRAO" TO OPER_NOME
+	       MOVE "A"         TO OPER_PERFIL
+	       MOVE "A"         TO OPER_STATUS
+	       WRITE REGOPER
+	       .
+
+      * IDENTIFICA O OPERADOR ANTES DE LIBERAR O MENU PRINCIPAL. O
+      * PERFIL DO OPERADOR LOGADO (W-OPERADOR-PERFIL) E USADO DEPOIS
+      * POR VERIFICA-PERMISSAO PARA RESTRINGIR AS OPCOES DO MENU, E O
+      * PROPRIO ID (W-OPERADOR-ID) PASSA A SER O LS-ID RECEBIDO POR
+      * CADCLI/CADVEN/DISTVEN EM VEZ DA OPCAO DE MENU DIGITADA.
+       LOGIN-000.
+	       MOVE 0 TO W-SEL
+	       PERFORM UNTIL W-SEL > 0
+	          MOVE SPACES TO W-OPERADOR-ID W-OPERADOR-SENHA
+	          DISPLAY TELA-LOGIN
+	          ACCEPT TELA-LOGIN
+	          MOVE W-OPERADOR-ID TO OPER_ID
+	          READ ARQ-OPERADOR
+	             INVALID KEY
+	                MOVE "N" TO WS-LOGIN-OK
+	             NOT INVALID KEY
+	                IF OPER_SENHA = W-OPERADOR-SENHA AND
+	                   OPER_STATUS = "A"
+	                   MOVE "S" TO WS-LOGIN-OK
+	                ELSE
+	                   MOVE "N" TO WS-LOGIN-OK
+	                END-IF
+	          END-READ
+	          IF WS-LOGIN-OK = "S"
+	             MOVE 1 TO W-SEL
+	             MOVE OPER_PERFIL TO W-OPERADOR-PERFIL
+	          ELSE
+	             MOVE "OPERADOR OU SENHA INVALIDOS" TO MENS
+	             PERFORM ROT-MENS THRU ROT-MENS-FIM
+	          END-IF
+	       END-PERFORM
+	       .
+
 	   MENU-PRINCIPAL-000.
            MOVE "00.00" TO WOPCAO
 		   DISPLAY MENU-PRINCIPAL
            ACCEPT MENU-PRINCIPAL
+           IF WOPCAO = "00.00"
+              MOVE "99" TO WFIM
+           ELSE
+              PERFORM VERIFICA-PERMISSAO
+              IF WS-PERMITIDO = "N"
+                 MOVE "OPCAO NAO PERMITIDA P/ PERFIL"
+                        TO MENS
+                 PERFORM GRAVA-AUDITORIA-MENU
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+              ELSE
+                 PERFORM VERIFICA-OPCAO-VALIDA
+                 IF WS-OPCAO-VALIDA = "N"
+                    MOVE "OPCAO INVALIDA" TO MENS
+                    PERFORM GRAVA-AUDITORIA-MENU
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 ELSE
+                    MOVE "OPCAO EXECUTADA" TO MENS
+                    PERFORM GRAVA-AUDITORIA-MENU
+                    PERFORM DESPACHA-OPCAO
+                 END-IF
+              END-IF
+           END-IF
+           .
+
+      * UMA LINHA NO ARQ-AUD COMPARTILHADO POR OPCAO SELECIONADA NO
+      * MENU PRINCIPAL (PERMITIDA OU NAO), PARA RECONSTITUIR DEPOIS
+      * QUEM EXECUTOU O QUE E QUANDO.
+       GRAVA-AUDITORIA-MENU.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-DATA-HORA
+           MOVE "MENU"        TO AUD-PROGRAMA
+           MOVE W-OPERADOR-ID TO AUD-OPERADOR
+           MOVE WOPCAO        TO AUD-OPERACAO
+           MOVE ZEROS         TO AUD-CODIGO
+           MOVE MENS          TO AUD-RESULTADO
+           WRITE REGAUD
+           .
+
+      * PERFIL "A" (ADMINISTRADOR) PODE SELECIONAR QUALQUER OPCAO.
+      * QUALQUER OUTRO PERFIL E SOMENTE-CONSULTA, RESTRITO AOS
+      * CADASTROS (01.XX, QUE INCLUEM A EXCLUSAO) E A EXECUCAO DA
+      * DISTRIBUICAO (03.XX); OS RELATORIOS (02.XX) E A MANUTENCAO
+      * (04.XX, QUE POR ENQUANTO E SOMENTE VISUALIZACAO DE LOG E DE
+      * ARQUIVO DE ERRO) FICAM LIBERADOS.
+       VERIFICA-PERMISSAO.
+           MOVE "S" TO WS-PERMITIDO
+           IF W-OPERADOR-PERFIL NOT = "A"
+              IF WOPCAO(1:2) = "01" OR WOPCAO(1:2) = "03"
+                 MOVE "N" TO WS-PERMITIDO
+              END-IF
+           END-IF
+           .
+
+      * CONFERE SE WOPCAO CORRESPONDE A ALGUMA OPCAO REALMENTE TRATADA
+      * POR DESPACHA-OPCAO, PARA NAO GRAVAR "OPCAO EXECUTADA" NA
+      * AUDITORIA QUANDO O OPERADOR DIGITA UM CODIGO INEXISTENTE.
+       VERIFICA-OPCAO-VALIDA.
+           MOVE "S" TO WS-OPCAO-VALIDA
+           EVALUATE WOPCAO
+             WHEN "01.01" WHEN "01.02"
+             WHEN "02.01" WHEN "02.02" WHEN "02.03" WHEN "02.04"
+             WHEN "03.01"
+             WHEN "04.01" WHEN "04.02"
+                CONTINUE
+             WHEN OTHER
+                MOVE "N" TO WS-OPCAO-VALIDA
+           END-EVALUATE
+           .
+
+       DESPACHA-OPCAO.
            EVALUATE WOPCAO
              WHEN "01.01"
-                CALL "CADCLI" USING WOPCAO
+                CALL "CADCLI" USING W-OPERADOR-ID
              WHEN "01.02"
-                CALL "CADVEN" USING WOPCAO
+                CALL "CADVEN" USING W-OPERADOR-ID
 		     WHEN "02.01"
-                CALL "RELCLI" USING WOPCAO
+                CALL "RELCLI" USING W-OPERADOR-ID
              WHEN "02.02"
-                CALL "RELVEN" USING WOPCAO
+                CALL "RELVEN" USING W-OPERADOR-ID
+             WHEN "02.03"
+                CALL "RELSEM" USING W-OPERADOR-ID
+             WHEN "02.04"
+                CALL "RELCAR" USING W-OPERADOR-ID
              WHEN "03.01"
-                CALL "DISTVEN" USING WOPCAO
-             WHEN "00.00"
-                MOVE "99" TO WFIM
-           END-EVALUATE.
-		   
\ No newline at end of file
+                CALL "DISTVEN" USING W-OPERADOR-ID
+             WHEN "04.01"
+                CALL "RELERR" USING W-OPERADOR-ID
+             WHEN "04.02"
+                CALL "RELAUD" USING W-OPERADOR-ID
+           END-EVALUATE
+           .
+
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY TELA-MENS.
+           ACCEPT TELA-MENS.
+       ROT-MENS2.
+		   MOVE SPACES TO MENS
+           DISPLAY TELA-MENS.
+       ROT-MENS-FIM.
+           EXIT.
