@@ -0,0 +1,191 @@
+      **************************************************
+      * VISUALIZADOR DO LOG DE AUDITORIA DO SISTEMA     *
+      **************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELAUD.
+      *------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   COPY "copybook\SISSLGER.CPY".
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+	   COPY "copybook\SISFDGER.CPY".
+      *
+      *------------------------------------------------------
+       WORKING-STORAGE SECTION.
+	   COPY "copybook\SISWSGER.CPY".
+
+      * TABELA EM MEMORIA COM ATE 8 LINHAS DO LOG DE AUDITORIA POR
+      * PAGINA, MESMO ESQUEMA DA WS-TAB-ERRO DO RELERR, PREENCHIDA POR
+      * MOSTRA-PAGINA-AUDITORIA A PARTIR DE LEITURAS SEQUENCIAIS DE
+      * ARQ-AUD.
+	   77 WS-FIM-AUDITORIA     PIC X(001) VALUE "N".
+	   77 WS-QTD-AUDITORIA     PIC 9(002) VALUE ZEROS.
+	   01 WS-TAB-AUDITORIA.
+	       03 WS-AUD-LINHA OCCURS 8.
+	           10 WS-AUD-DATA-HORA PIC 9(014).
+	           10 WS-AUD-PROGRAMA  PIC X(006).
+	           10 WS-AUD-OPERADOR  PIC X(005).
+	           10 WS-AUD-OPERACAO  PIC X(010).
+	           10 WS-AUD-RESULTADO PIC X(030).
+
+	   77 W-COMANDO-AUDITORIA  PIC X(001) VALUE SPACES.
+
+       SCREEN SECTION.
+	   COPY "copybook\SISSTGER.CPY".
+
+       PROCEDURE DIVISION.
+       INICIO.
+	       PERFORM ABRE-ARQ-AUDITORIA
+	       IF WS-FS-AUD = "00"
+	          MOVE 0 TO W-SEL
+	          DISPLAY TELA-VISUALIZA-AUDITORIA
+	          PERFORM MOSTRA-PAGINA-AUDITORIA
+	          PERFORM NAVEGA-AUDITORIA UNTIL W-SEL > 0
+	          CLOSE ARQ-AUD
+	       END-IF
+	       EXIT PROGRAM
+	       .
+
+      * ARQ-AUD E O MESMO LOG CUMULATIVO GRAVADO POR GRAVA-AUDITORIA-
+      * MENU (MENU) E GRAVA-AUDITORIA (CADCLI/CADVEN), SEMPRE ABERTO EM
+      * EXTEND POR QUEM GRAVA; AQUI E SO LEITURA.
+       ABRE-ARQ-AUDITORIA.
+	       MOVE "N" TO WS-FIM-AUDITORIA
+	       OPEN INPUT ARQ-AUD
+	       IF WS-FS-AUD NOT = "00"
+	          MOVE "*** LOG DE AUDITORIA NAO ENCONTRADO ***" TO MENS
+	          PERFORM ROT-MENS THRU ROT-MENS-FIM
+	       END-IF
+	       .
+
+      * MONTA UMA PAGINA DE ATE 8 LINHAS DO LOG, CONTINUANDO DE ONDE A
+      * PAGINA ANTERIOR PAROU. MESMO ESQUEMA DA MOSTRA-PAGINA-ERRO DO
+      * RELERR.
+       MOSTRA-PAGINA-AUDITORIA.
+	       MOVE ZEROS  TO WS-QTD-AUDITORIA
+	       MOVE SPACES TO WS-TAB-AUDITORIA
+
+		   PERFORM UNTIL WS-QTD-AUDITORIA = 8 OR
+	                      WS-FIM-AUDITORIA = "S"
+	           READ ARQ-AUD AT END
+				   MOVE "S" TO WS-FIM-AUDITORIA
+			   END-READ
+			   IF WS-FIM-AUDITORIA = "N"
+	              ADD 1 TO WS-QTD-AUDITORIA
+	              MOVE AUD-DATA-HORA
+	                        TO WS-AUD-DATA-HORA(WS-QTD-AUDITORIA)
+	              MOVE AUD-PROGRAMA
+	                        TO WS-AUD-PROGRAMA(WS-QTD-AUDITORIA)
+	              MOVE AUD-OPERADOR
+	                        TO WS-AUD-OPERADOR(WS-QTD-AUDITORIA)
+	              MOVE AUD-OPERACAO
+	                        TO WS-AUD-OPERACAO(WS-QTD-AUDITORIA)
+	              MOVE AUD-RESULTADO
+	                        TO WS-AUD-RESULTADO(WS-QTD-AUDITORIA)
+			   END-IF
+		   END-PERFORM
+
+	       IF WS-QTD-AUDITORIA = 0
+	          MOVE "*** NAO HA MAIS REGISTROS NO LOG ***" TO MENS
+	          PERFORM ROT-MENS THRU ROT-MENS-FIM
+	       ELSE
+	          DISPLAY TELA-VISUALIZA-AUDITORIA
+	          PERFORM EXIBE-LINHAS-AUDITORIA
+	       END-IF
+	       .
+
+       EXIBE-LINHAS-AUDITORIA.
+	       IF WS-QTD-AUDITORIA NOT < 1
+	          DISPLAY WS-AUD-DATA-HORA(1) AT 1001
+	          DISPLAY WS-AUD-PROGRAMA(1)  AT 1016
+	          DISPLAY WS-AUD-OPERADOR(1)  AT 1023
+	          DISPLAY WS-AUD-OPERACAO(1)  AT 1029
+	          DISPLAY WS-AUD-RESULTADO(1) AT 1040
+	       END-IF
+	       IF WS-QTD-AUDITORIA NOT < 2
+	          DISPLAY WS-AUD-DATA-HORA(2) AT 1101
+	          DISPLAY WS-AUD-PROGRAMA(2)  AT 1116
+	          DISPLAY WS-AUD-OPERADOR(2)  AT 1123
+	          DISPLAY WS-AUD-OPERACAO(2)  AT 1129
+	          DISPLAY WS-AUD-RESULTADO(2) AT 1140
+	       END-IF
+	       IF WS-QTD-AUDITORIA NOT < 3
+	          DISPLAY WS-AUD-DATA-HORA(3) AT 1201
+	          DISPLAY WS-AUD-PROGRAMA(3)  AT 1216
+	          DISPLAY WS-AUD-OPERADOR(3)  AT 1223
+	          DISPLAY WS-AUD-OPERACAO(3)  AT 1229
+	          DISPLAY WS-AUD-RESULTADO(3) AT 1240
+	       END-IF
+	       IF WS-QTD-AUDITORIA NOT < 4
+	          DISPLAY WS-AUD-DATA-HORA(4) AT 1301
+	          DISPLAY WS-AUD-PROGRAMA(4)  AT 1316
+	          DISPLAY WS-AUD-OPERADOR(4)  AT 1323
+	          DISPLAY WS-AUD-OPERACAO(4)  AT 1329
+	          DISPLAY WS-AUD-RESULTADO(4) AT 1340
+	       END-IF
+	       IF WS-QTD-AUDITORIA NOT < 5
+	          DISPLAY WS-AUD-DATA-HORA(5) AT 1401
+	          DISPLAY WS-AUD-PROGRAMA(5)  AT 1416
+	          DISPLAY WS-AUD-OPERADOR(5)  AT 1423
+	          DISPLAY WS-AUD-OPERACAO(5)  AT 1429
+	          DISPLAY WS-AUD-RESULTADO(5) AT 1440
+	       END-IF
+	       IF WS-QTD-AUDITORIA NOT < 6
+	          DISPLAY WS-AUD-DATA-HORA(6) AT 1501
+	          DISPLAY WS-AUD-PROGRAMA(6)  AT 1516
+	          DISPLAY WS-AUD-OPERADOR(6)  AT 1523
+	          DISPLAY WS-AUD-OPERACAO(6)  AT 1529
+	          DISPLAY WS-AUD-RESULTADO(6) AT 1540
+	       END-IF
+	       IF WS-QTD-AUDITORIA NOT < 7
+	          DISPLAY WS-AUD-DATA-HORA(7) AT 1601
+	          DISPLAY WS-AUD-PROGRAMA(7)  AT 1616
+	          DISPLAY WS-AUD-OPERADOR(7)  AT 1623
+	          DISPLAY WS-AUD-OPERACAO(7)  AT 1629
+	          DISPLAY WS-AUD-RESULTADO(7) AT 1640
+	       END-IF
+	       IF WS-QTD-AUDITORIA NOT < 8
+	          DISPLAY WS-AUD-DATA-HORA(8) AT 1701
+	          DISPLAY WS-AUD-PROGRAMA(8)  AT 1716
+	          DISPLAY WS-AUD-OPERADOR(8)  AT 1723
+	          DISPLAY WS-AUD-OPERACAO(8)  AT 1729
+	          DISPLAY WS-AUD-RESULTADO(8) AT 1740
+	       END-IF
+	       .
+
+       NAVEGA-AUDITORIA.
+	       MOVE SPACES TO W-COMANDO-AUDITORIA
+	       ACCEPT W-COMANDO-AUDITORIA AT 2235
+	       ACCEPT W-ACT FROM ESCAPE KEY
+	       IF W-ACT = 02 OR W-COMANDO-AUDITORIA = "0" OR
+	                         W-COMANDO-AUDITORIA = ZEROS
+	          MOVE 1 TO W-SEL
+	       ELSE
+	          IF W-COMANDO-AUDITORIA = "M" OR "m"
+	             IF WS-FIM-AUDITORIA = "S"
+	                MOVE "*** NAO HA MAIS REGISTROS ***" TO MENS
+	                PERFORM ROT-MENS THRU ROT-MENS-FIM
+	             ELSE
+	                PERFORM MOSTRA-PAGINA-AUDITORIA
+	             END-IF
+	          END-IF
+	       END-IF
+	       .
+
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY TELA-MENS.
+           ACCEPT TELA-MENS.
+       ROT-MENS2.
+		   MOVE SPACES TO MENS
+           DISPLAY TELA-MENS.
+       ROT-MENS-FIM.
+           EXIT.
