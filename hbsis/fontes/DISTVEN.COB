@@ -16,8 +16,30 @@
                   ORGANIZATION IS INDEXED
                   ACCESS MODE  IS DYNAMIC
                   RECORD KEY   IS WRK-CODIGO-CLIENTE
+                  ALTERNATE RECORD KEY IS WRK-CODIGO-VENDEDOR
+                         WITH DUPLICATES
 				  LOCK MODE    IS MANUAL
                   FILE STATUS  IS WS-RESULTADO-ACESSO.
+
+		   SELECT ARQ-EXCECAO ASSIGN TO WRL-ARQ-EXCECAO
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS.
+
+		   SELECT ARQ-HIST ASSIGN TO WRL-ARQ-HIST
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS.
+
+      * INDICE ESPACIAL (GRADE DE CELULAS DE 1 GRAU DE LATITUDE X 1
+      * GRAU DE LONGITUDE), RECRIADO A CADA EXECUCAO A PARTIR DE
+      * ARQ-CLIENTE. READ-CLIENTE USA ESTE INDICE PARA SO COMPARAR O
+      * VENDEDOR CONTRA OS CLIENTES DA CELULA DELE E DAS 8 VIZINHAS,
+      * EM VEZ DE VARRER ARQ-CLIENTE INTEIRO A CADA VENDEDOR.
+		   SELECT ARQ-GRID ASSIGN TO WID-ARQ-GRID
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS GRID-CHAVE
+                  LOCK MODE    IS MANUAL
+                  FILE STATUS  IS WS-RESULTADO-ACESSO.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -26,27 +48,118 @@
            LABEL RECORD IS STANDARD.
        01 REGWRK.
           03 WRK-CODIGO-CLIENTE      PIC 9(007).
-          03 FILLER                  PIC X(013).
- 
+          03 WRK-CODIGO-VENDEDOR     PIC 9(003).
+          03 FILLER                  PIC X(010).
+
+       FD ARQ-EXCECAO
+           LABEL RECORD IS STANDARD.
+       01 REGEXC PIC X(100).
+
+       FD ARQ-HIST
+           LABEL RECORD IS STANDARD.
+       01 REGHIST PIC X(100).
+
+       FD ARQ-GRID
+           LABEL RECORD IS STANDARD.
+       01 REGGRID.
+          03 GRID-CHAVE.
+             05 GRID-CELULA         PIC 9(006).
+             05 GRID-CODIGO-CLIENTE PIC 9(007).
+
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
 	   COPY "copybook\SISWSGER.CPY".
-       77 WID-ARQ-CLIENTE      PIC X(100) VALUE 
-	           "dados\CLIENTE.DAT".
-	   77 WID-ARQ-VENDEDOR     PIC X(100) VALUE 
-	           "dados\VENDEDOR.DAT".
-	   77 WID-ARQ-WRK          PIC X(100) VALUE 
-	           "temp\ARQ-WRK.DAT".
-	   77 WRL-ARQ-CSV          PIC X(100) VALUE        		   
-	           "exportacao\vencli.csv".
+	   COPY "copybook\SISCFGER.CPY".
+	   77 WRL-ARQ-CSV          PIC X(100) VALUE SPACES.
+
+      * DATA DA EXECUCAO CORRENTE, USADA EM TODOS OS REGISTROS DE
+      * HISTORICO GRAVADOS POR ESTA RODADA DE DISTVEN.
+	   77 WS-DATA-EXECUCAO     PIC 9(008) VALUE ZEROS.
+	   77 WS-VENDEDOR-ANTIGO   PIC 9(003) VALUE ZEROS.
 
 	   77 WS-EOF               PIC X(001) VALUE "N".
+	   77 WS-EOF-VEN            PIC X(001) VALUE "N".
+
+      * "S" = EXECUCAO DISPARADA SEM OPERADOR NA TELA (VER LS-ID EM
+      * INC-OP0), PARA UMA RODADA NOTURNA AGENDADA LOGO APOS A
+      * IMPORTACAO DO DIA. NESSE CASO AS TELAS DE MODO/RETOMADA SAO
+      * PULADAS COM VALORES PADRAO, E O RESULTADO VAI SO PARA O
+      * ARQ-AUD (VER GRAVA-AUDITORIA), JA QUE NAO HA NINGUEM NA TELA
+      * PARA VER O ROT-MENS FINAL.
+	   77 WS-MODO-BATCH         PIC X(001) VALUE "N".
        77 WS-METROS-AUX	       PIC 9(015) VALUE ZEROS.
-       77 WS-METROS            PIC 9(15)       VALUE ZEROS.
 
 	   77 WS-CODIGO-CLIENTE    PIC 9(007) VALUE ZEROS.
 	   77 WS-RAZAO-SOCIAL      PIC X(040) VALUE SPACES.
-	   
+
+      * COORDENADAS DO CLIENTE VENCEDOR DA PASSADA ATUAL, GUARDADAS
+      * JUNTO COM WS-CODIGO-CLIENTE/WS-RAZAO-SOCIAL PORQUE CLI_LATITUDE/
+      * CLI_LONGITUDE EM REGCLI NAO FICAM CONFIAVEIS DEPOIS DE
+      * READ-CLIENTE (O ULTIMO CANDIDATO AVALIADO, NAO NECESSARIAMENTE
+      * O VENCEDOR, E QUEM SOBRA NO BUFFER). USADAS POR REVISA-
+      * ATRIBUICAO PARA RECALCULAR A DISTANCIA QUANDO O OPERADOR TROCA
+      * O VENDEDOR SUGERIDO.
+	   77 WS-CLI-LAT-AUX  PIC S9(003)V9(008) VALUE ZEROS.
+	   77 WS-CLI-LON-AUX PIC S9(003)V9(008) VALUE ZEROS.
+
+	   77 WS-TODOS-ATRIBUIDOS      PIC X(001) VALUE "N".
+	   77 WS-ATRIBUIDOS-NA-PASSADA PIC 9(007) VALUE ZEROS.
+	   77 WS-CLIENTES-PENDENTES    PIC 9(007) VALUE ZEROS.
+
+      * CLIENTE QUE NAO CAIBA NO RAIO DE COBERTURA (VEN_RAIO_COBERTURA)
+      * DE NENHUM VENDEDOR VAI PARA O RELATORIO DE EXCECOES (ARQ-EXCECAO).
+	   77 WS-MELHOR-DISTANCIA      PIC 9(015) VALUE ZEROS.
+	   77 WS-FLAG-EXC              PIC 9(001) VALUE ZEROS.
+
+      * O NUMERO MAXIMO DE CLIENTES QUE CADA VENDEDOR PODE RECEBER NESTA
+      * DISTRIBUICAO VEM DE VEN_CAPACIDADE_MAXIMA (CADASTRO DO
+      * VENDEDOR), PARA EVITAR QUE UM VENDEDOR CENTRAL ABSORVA A BASE
+      * INTEIRA ENQUANTO OS DEMAIS FICAM OCIOSOS.
+	   77 WS-CLIENTES-DO-VENDEDOR       PIC 9(007) VALUE ZEROS.
+	   77 WS-EOF-WRK                    PIC X(001) VALUE "N".
+
+      * VENDEDOR REALMENTE ESCOLHIDO PARA O CLIENTE CORRENTE: NORMAL-
+      * MENTE O MESMO VENDEDOR DA PASSADA (VEN_CODIGO_VENDEDOR), MAS
+      * PODE SER TROCADO PELO OPERADOR EM REVISA-ATRIBUICAO.
+	   77 WS-COD-VENDEDOR-EFETIVO  PIC 9(003) VALUE ZEROS.
+	   77 WS-NOME-VENDEDOR-EFETIVO PIC X(040) VALUE SPACES.
+	   77 WS-VEN-COD-SALVO         PIC 9(003) VALUE ZEROS.
+
+      * INDICE ESPACIAL: LATITUDE/LONGITUDE DE ENTRADA E A CELULA (1
+      * GRAU X 1 GRAU) CALCULADA A PARTIR DELAS. OFFSET DE +90/+180
+      * DESLOCA LATITUDE/LONGITUDE PARA FAIXAS POSITIVAS (0-180 E
+      * 0-360) ANTES DE COMBINAR EM UM CODIGO DE CELULA UNICO.
+	   77 WS-LAT-ENTRADA        PIC S9(003)V9(008) VALUE ZEROS.
+	   77 WS-LON-ENTRADA        PIC S9(003)V9(008) VALUE ZEROS.
+	   77 WS-GRID-CELULA        PIC 9(006) VALUE ZEROS.
+	   77 WS-GRID-LAT           PIC S9(003) VALUE ZEROS.
+	   77 WS-GRID-LON           PIC S9(003) VALUE ZEROS.
+	   77 WS-GRID-LAT-VENDEDOR  PIC S9(003) VALUE ZEROS.
+	   77 WS-GRID-LON-VENDEDOR PIC S9(003) VALUE ZEROS.
+	   77 WS-GRID-DLAT          PIC S9(001) VALUE ZEROS.
+	   77 WS-GRID-DLON          PIC S9(001) VALUE ZEROS.
+	   77 WS-EOF-GRID           PIC X(001) VALUE "N".
+
+      * TAMANHO DA VARREDURA DE VIZINHANCA (PERFORM VARYING WS-GRID-
+      * DLAT/DLON EM READ-CLIENTE), CALCULADO POR VENDEDOR A PARTIR DO
+      * SEU PROPRIO VEN_RAIO_COBERTURA EM VEZ DO 3X3 (+-1 CELULA) FIXO
+      * DE ANTES: UM VENDEDOR COM RAIO MAIOR QUE UMA CELULA (1 GRAU,
+      * ~111KM) AGORA TEM MAIS CELULAS VARRIDAS AO REDOR DA SUA, PARA
+      * QUE UM CLIENTE DENTRO DO RAIO NAO SEJA PERDIDO SO PORQUE CAIU
+      * FORA DO ANTIGO BLOCO FIXO. LIMITADO A 9 CELULAS PARA CADA LADO
+      * (O MAXIMO QUE PIC S9(001) CONSEGUE GUARDAR, ~1000KM NO SENTIDO
+      * LATITUDE) - UM VEN_RAIO_COBERTURA MAIOR QUE ISSO FICA, NA
+      * PRATICA, LIMITADO A ESSA VARREDURA MAXIMA.
+	   77 WS-GRID-MPG     PIC 9(006) VALUE 111320.
+	   77 WS-GRID-MPG-LON PIC 9(006) VALUE 111320.
+	   77 WS-GRID-LAT-RAD        PIC S9(003)V9(008) VALUE ZEROS.
+	   77 WS-GRID-COSLAT             PIC S9(001)V9(008) VALUE ZEROS.
+	   77 WS-GRID-NCEL-LAT    PIC S9(001) VALUE 1.
+	   77 WS-GRID-NCEL-LON    PIC S9(001) VALUE 1.
+	   77 WS-GRID-NCEL-LATN        PIC S9(001) VALUE -1.
+	   77 WS-GRID-NCEL-LONN        PIC S9(001) VALUE -1.
+
+
        01 WR-WRK-C-CSV.
 	     03 F PIC X(016) VALUE '"CODIGO CLIENTE"'.
          03 F PIC X(001) VALUE ";".
@@ -73,27 +186,49 @@
          03 F                      PIC X(001) VALUE ";".
          03 WRK-CSV-DISTANCIA      PIC 9(010) VALUE ZEROS.
          03 F                      PIC X(001) VALUE ";".
- 		 
-       01 WDIST-2PONTOS.	   
-	     03 P1LA    PIC S9(3)V99999999 VALUE ZEROS.
-	     03 P1LO    PIC S9(3)V99999999 VALUE ZEROS.
-	     03 P2LA    PIC S9(3)V99999999 VALUE ZEROS.
-	     03 P2LO    PIC S9(3)V99999999 VALUE ZEROS.
-         03 DLAT    PIC S9(3)V99999999 VALUE ZEROS.
-         03 DLONG   PIC S9(3)V99999999 VALUE ZEROS.
-	   
-	     03 RAIOS   PIC 9(09)V9(03) VALUE ZEROS.
-	     03 PI      PIC 9(01)V9(20) VALUE ZEROS.
-
-         03 SIN_ADLAT      PIC 9(05)V9(18) VALUE ZEROS.
-         03 COS_P1LA       PIC 9(05)V9(18) VALUE ZEROS.
-         03 COS_P2LA       PIC 9(05)V9(18) VALUE ZEROS.
-         03 SIN_ADLONG     PIC 9(05)V9(18) VALUE ZEROS.
-         03 SQRT_A1        PIC 9(05)V9(18) VALUE ZEROS.
-         03 SQRT_A1_X      PIC 9(05)V9(18) VALUE ZEROS.
-         03 ATAN2_SQRT_A1  PIC 9(05)V9(18) VALUE ZEROS.
-         03 A1             PIC 9(05)V9(18) VALUE ZEROS.
-         03 C1             PIC 9(05)V9(18) VALUE ZEROS.
+
+       01 WR-EXC-C-CSV.
+	     03 F PIC X(016) VALUE '"CODIGO CLIENTE"'.
+         03 F PIC X(001) VALUE ";".
+	     03 F PIC X(014) VALUE '"RAZAO SOCIAL"'.
+         03 F PIC X(001) VALUE ";".
+	     03 F PIC X(026) VALUE '"MENOR DISTANCIA (METROS)"'.
+
+       01 WR-EXC-CSV.
+	     03 EXC-CSV-CODIGOCLIENTE  PIC 9(007) VALUE ZEROS.
+         03 F                      PIC X(001) VALUE ";".
+         03 F                      PIC X(001) VALUE '"'.
+		 03 EXC-CSV-RAZAOSOCIAL    PIC X(040) VALUE SPACES.
+         03 F                      PIC X(001) VALUE '"'.
+         03 F                      PIC X(001) VALUE ";".
+         03 EXC-CSV-DISTANCIA      PIC 9(015) VALUE ZEROS.
+
+       01 WR-HIST-C-CSV.
+	     03 F PIC X(016) VALUE '"CODIGO CLIENTE"'.
+         03 F PIC X(001) VALUE ";".
+	     03 F PIC X(017) VALUE '"VENDEDOR ANTIGO"'.
+         03 F PIC X(001) VALUE ";".
+	     03 F PIC X(015) VALUE '"VENDEDOR NOVO"'.
+         03 F PIC X(001) VALUE ";".
+	     03 F PIC X(011) VALUE '"DISTANCIA"'.
+         03 F PIC X(001) VALUE ";".
+	     03 F PIC X(015) VALUE '"DATA EXECUCAO"'.
+
+       01 WR-HIST-CSV.
+	     03 HIST-CSV-CODIGOCLIENTE  PIC 9(007) VALUE ZEROS.
+         03 F                      PIC X(001) VALUE ";".
+         03 HIST-CSV-VEN-ANTIGO    PIC 9(003) VALUE ZEROS.
+         03 F                      PIC X(001) VALUE ";".
+         03 HIST-CSV-VEN-NOVO      PIC 9(003) VALUE ZEROS.
+         03 F                      PIC X(001) VALUE ";".
+         03 HIST-CSV-DISTANCIA     PIC 9(010) VALUE ZEROS.
+         03 F                      PIC X(001) VALUE ";".
+         03 HIST-CSV-DATA          PIC 9(008) VALUE ZEROS.
+
+      * CAMPOS DO CALCULO DE DISTANCIA ENTRE 2 PONTOS (WS-METROS,
+      * WDIST-2PONTOS): VER COPYBOOK, COMPARTILHADO COM CADCLI PARA O
+      * ALERTA DE PROXIMIDADE EM ENTRA-DADOS.
+	   COPY "copybook\SISDTGER.CPY".
 
 	   LINKAGE SECTION.
 	   01 LS-ID PIC X(5).
@@ -105,24 +240,82 @@
        PROCEDURE DIVISION  USING LS-ID.
        INICIO.
        INC-OP0.
+           MOVE WCF-ARQ-CSV-DISTVEN TO WRL-ARQ-CSV
            MOVE ZEROS TO WS-FLAG-CSV
 	       MOVE "N" TO WS-EOF W-SN
 	       MOVE "N" TO WS-EOF-SW
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-EXECUCAO
+
+           MOVE "N" TO WS-MODO-BATCH
+           IF LS-ID = "BATCH"
+              MOVE "S" TO WS-MODO-BATCH
+           END-IF
+
+           IF WS-MODO-BATCH = "S"
+      * RODADA NOTURNA SEM OPERADOR: SEMPRE COMPLETA, SEM TELA DE
+      * REVISAO (VER COMENTARIO DE WS-MODO-BATCH).
+              MOVE "C" TO WS-MODO-DISTRIBUICAO
+              MOVE "N" TO WS-REVISAR-ATRIBUICAO
+           ELSE
+              DISPLAY TELA-MODO-DISTVEN
+              ACCEPT  TELA-MODO-DISTVEN
+              IF WS-MODO-DISTRIBUICAO NOT = "I"
+                 MOVE "C" TO WS-MODO-DISTRIBUICAO
+              END-IF
+              IF WS-REVISAR-ATRIBUICAO NOT = "S"
+                 MOVE "N" TO WS-REVISAR-ATRIBUICAO
+              END-IF
+           END-IF
+
 		   PERFORM OPEN-ARQUIVOS.
-	       
-		   MOVE "N" TO WS-EOF-SW
-           PERFORM READ-VENDEDOR UNTIL WS-EOF-SW = "Y".
+
+      * RECONSTROI O INDICE ESPACIAL (GRADE DE CELULAS) A PARTIR DE
+      * ARQ-CLIENTE NO INICIO DE CADA EXECUCAO: LIMPA-GRID DESCARTA
+      * QUALQUER RESIDUO DE UMA EXECUCAO ANTERIOR E MONTA-INDICE-
+      * ESPACIAL RECONSTROI DO ZERO. READ-CLIENTE USA ESSE INDICE
+      * PARA SO COMPARAR CADA VENDEDOR CONTRA OS CLIENTES DAS CELULAS
+      * PROXIMAS, EM VEZ DE VARRER ARQ-CLIENTE INTEIRO.
+           PERFORM LIMPA-GRID.
+           PERFORM MONTA-INDICE-ESPACIAL.
+
+      * MODO INCREMENTAL: SEMEIA O ARQ-WRK COM OS CLIENTES QUE JA
+      * POSSUEM VENDEDOR ATRIBUIDO (CLI_COD_VENDEDOR), PARA QUE O
+      * RESTO DO PROGRAMA SO DISTRIBUA OS CLIENTES REALMENTE NOVOS.
+           IF WS-MODO-DISTRIBUICAO = "I"
+              PERFORM SEMEIA-CLIENTES-JA-ATRIBUIDOS
+           END-IF
+
+      * REPETE PASSADAS PELOS VENDEDORES ATE QUE TODOS OS CLIENTES
+      * TENHAM SIDO ATRIBUIDOS A UM VENDEDOR, OU ATE QUE UMA PASSADA
+      * COMPLETA NAO CONSIGA ATRIBUIR NENHUM CLIENTE NOVO (EVITA LOOP
+      * SEM FIM QUANDO SOBRAM CLIENTES QUE NENHUM VENDEDOR ALCANCA).
+		   MOVE "N" TO WS-TODOS-ATRIBUIDOS
+		   PERFORM UNTIL WS-TODOS-ATRIBUIDOS = "Y"
+		       MOVE ZEROS TO WS-ATRIBUIDOS-NA-PASSADA
+			   MOVE "N" TO WS-EOF-SW
+               PERFORM READ-VENDEDOR UNTIL WS-EOF-SW = "Y"
+			   PERFORM VERIFICA-CLIENTES-PENDENTES
+		   END-PERFORM
+		   .
+
+      * CLIENTES QUE SOBRARAM SEM VENDEDOR DENTRO DO RAIO MAXIMO DE
+      * COBERTURA VAO PARA O RELATORIO DE EXCECOES (ANTES DO ARQ-WRK
+      * SER LIMPO PELA READ-WRK A SEGUIR).
+		   PERFORM GERA-RELATORIO-EXCECOES.
+
 		   MOVE "N" TO WS-EOF-SW
            PERFORM READ-WRK UNTIL WS-EOF-SW = "Y".
            PERFORM CLOSE-ARQUIVOS.
-		   
+
 		   IF W-SN = "Y"
               MOVE "*** PROCESSAMENTO COM SUCESSO *** " TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
            ELSE
               MOVE "*** PROCESSAMENTO COM ERRO. VERIFIQUE *** " TO MENS
+		   END-IF
+           PERFORM GRAVA-AUDITORIA
+           IF WS-MODO-BATCH NOT = "S"
               PERFORM ROT-MENS THRU ROT-MENS-FIM
-		   .   
+           END-IF
 
            EXIT PROGRAM
 		   .
@@ -138,8 +331,11 @@
                    MOVE "Y" TO WS-EOF-SW
 		   END-READ 
 		   
+      * PULA VENDEDOR SUSPENSO OU FECHADO (VEN_STATUS, VER CADVEN):
+      * ELE FICA DE FORA DA DISTRIBUICAO E SEUS CLIENTES SEGUEM
+      * DISPONIVEIS PARA O PROXIMO VENDEDOR MAIS PERTO.
 		   PERFORM UNTIL WS-EOF-SW = "Y"
-               IF WS-EOF-SW = "N"
+               IF WS-EOF-SW = "N" AND VEN_STATUS = "A"
                    MOVE VEN_LATITUDE   TO P1LA
 		           MOVE VEN_LONGITUDE  TO P1LO
 
@@ -148,64 +344,439 @@
 	                              WS-CODIGO-CLIENTE
 	               MOVE SPACES TO WS-RAZAO-SOCIAL
 
-                   PERFORM READ-CLIENTE UNTIL WS-EOF = "Y"
-		           PERFORM MONTA-CSV
+      * RESPEITA A CAPACIDADE MAXIMA DE CLIENTES POR VENDEDOR: SE O
+      * VENDEDOR JA ATINGIU A COTA, ELE FICA DE FORA DESTA PASSADA E
+      * O CLIENTE SEGUE DISPONIVEL PARA O PROXIMO VENDEDOR MAIS PERTO.
+                   PERFORM CONTA-CLIENTES-DO-VENDEDOR
+                   IF VEN_CAPACIDADE_MAXIMA > ZEROS AND
+                      WS-CLIENTES-DO-VENDEDOR <
+                      VEN_CAPACIDADE_MAXIMA
+                      PERFORM READ-CLIENTE UNTIL WS-EOF = "Y"
+                      IF WS-CODIGO-CLIENTE NOT = ZEROS
+                         PERFORM MONTA-CSV
+                         ADD 1 TO WS-ATRIBUIDOS-NA-PASSADA
+                      END-IF
+                   END-IF
 			   END-IF
 
 			   READ ARQ-VENDEDOR NEXT AT END
 				    MOVE "Y" TO WS-EOF-SW
 					            W-SN
-			   END-READ 
+			   END-READ
 		   END-PERFORM
-		   .  
+		   .
 
-	   READ-CLIENTE.
+      * VERIFICA SE AINDA HA CLIENTES SEM VENDEDOR ATRIBUIDO (ARQ-WRK)
+      * PARA DECIDIR SE UMA NOVA PASSADA PELOS VENDEDORES E NECESSARIA.
+	   VERIFICA-CLIENTES-PENDENTES.
+	       MOVE ZEROS TO WS-CLIENTES-PENDENTES
+		   MOVE "N"   TO WS-EOF
 	       MOVE ZEROS TO CLI_CODIGO_CLIENTE
            START ARQ-CLIENTE
 	           KEY IS GREATER THAN CLI_CODIGO_CLIENTE
-					INVALID KEY 
+					INVALID KEY
          	          MOVE "Y" TO WS-EOF
 	       END-START
 	       READ ARQ-CLIENTE NEXT AT END
 			   MOVE "Y" TO WS-EOF
-		   END-READ 
+		   END-READ
+
+		   PERFORM UNTIL WS-EOF = "Y"
+				IF WS-EOF = "N" AND CLI_STATUS = "A"
+                   MOVE CLI_CODIGO_CLIENTE TO WRK-CODIGO-CLIENTE
+		           READ ARQ-WRK INVALID KEY
+                      ADD 1 TO WS-CLIENTES-PENDENTES
+				   END-READ
+			    END-IF
+ 	            READ ARQ-CLIENTE NEXT AT END
+				  MOVE "Y" TO WS-EOF
+			    END-READ
+		   END-PERFORM
 
-           MOVE CLI_CODIGO_CLIENTE TO WS-CODIGO-CLIENTE
-           MOVE CLI_RAZAO_SOCIAL   TO WS-RAZAO-SOCIAL
+		   IF WS-CLIENTES-PENDENTES = ZEROS OR
+		      WS-ATRIBUIDOS-NA-PASSADA = ZEROS
+		      MOVE "Y" TO WS-TODOS-ATRIBUIDOS
+		   END-IF
+		   .
+
+      * USADO NO MODO INCREMENTAL: GRAVA EM ARQ-WRK, COMO SE JA
+      * TIVESSEM SIDO DISTRIBUIDOS NESTA RODADA, TODOS OS CLIENTES QUE
+      * JA TEM VENDEDOR ATRIBUIDO EM CLI_COD_VENDEDOR. ASSIM ELES NAO
+      * SAO REAVALIADOS E CONTINUAM CONTANDO NA COTA DO SEU VENDEDOR.
+	   SEMEIA-CLIENTES-JA-ATRIBUIDOS.
+	       MOVE "N"   TO WS-EOF
+	       MOVE ZEROS TO CLI_CODIGO_CLIENTE
+           START ARQ-CLIENTE
+	           KEY IS GREATER THAN CLI_CODIGO_CLIENTE
+					INVALID KEY
+         	          MOVE "Y" TO WS-EOF
+	       END-START
+	       READ ARQ-CLIENTE NEXT AT END
+			   MOVE "Y" TO WS-EOF
+		   END-READ
+
+           PERFORM UNTIL WS-EOF = "Y"
+                IF WS-EOF = "N" AND
+                   CLI_COD_VENDEDOR NOT = ZEROS AND
+                   CLI_STATUS = "A"
+                   MOVE SPACES TO REGWRK
+                   MOVE CLI_CODIGO_CLIENTE TO WRK-CODIGO-CLIENTE
+                   MOVE CLI_COD_VENDEDOR   TO WRK-CODIGO-VENDEDOR
+                   WRITE REGWRK
+                END-IF
+                READ ARQ-CLIENTE NEXT AT END
+                  MOVE "Y" TO WS-EOF
+                END-READ
+           END-PERFORM
+           .
+
+      * CONTA QUANTOS CLIENTES (REGISTROS DE ARQ-WRK) JA ESTAO
+      * ATRIBUIDOS AO VENDEDOR CORRENTE (VEN_CODIGO_VENDEDOR), USANDO
+      * A CHAVE ALTERNATIVA WRK-CODIGO-VENDEDOR.
+	   CONTA-CLIENTES-DO-VENDEDOR.
+	       MOVE ZEROS TO WS-CLIENTES-DO-VENDEDOR
+	       MOVE "N"   TO WS-EOF-WRK
+	       MOVE VEN_CODIGO_VENDEDOR TO WRK-CODIGO-VENDEDOR
+           START ARQ-WRK
+	           KEY IS NOT LESS THAN WRK-CODIGO-VENDEDOR
+                    INVALID KEY
+                       MOVE "Y" TO WS-EOF-WRK
+	       END-START
+           READ ARQ-WRK NEXT AT END
+               MOVE "Y" TO WS-EOF-WRK
+           END-READ
+
+           PERFORM UNTIL WS-EOF-WRK = "Y"
+               IF WRK-CODIGO-VENDEDOR NOT = VEN_CODIGO_VENDEDOR
+                  MOVE "Y" TO WS-EOF-WRK
+               ELSE
+                  ADD 1 TO WS-CLIENTES-DO-VENDEDOR
+                  READ ARQ-WRK NEXT AT END
+                     MOVE "Y" TO WS-EOF-WRK
+                  END-READ
+               END-IF
+           END-PERFORM
+           .
+
+      * PERCORRE OS CLIENTES QUE FICARAM SEM VENDEDOR (NAO ESTAO EM
+      * ARQ-WRK) E GRAVA UM REGISTRO DE EXCECAO PARA CADA UM, COM A
+      * MENOR DISTANCIA ENCONTRADA ATE QUALQUER VENDEDOR CADASTRADO.
+	   GERA-RELATORIO-EXCECOES.
+	       MOVE "N"   TO WS-EOF
+	       MOVE ZEROS TO CLI_CODIGO_CLIENTE
+           START ARQ-CLIENTE
+	           KEY IS GREATER THAN CLI_CODIGO_CLIENTE
+					INVALID KEY
+         	          MOVE "Y" TO WS-EOF
+	       END-START
+	       READ ARQ-CLIENTE NEXT AT END
+			   MOVE "Y" TO WS-EOF
+		   END-READ
 
 		   PERFORM UNTIL WS-EOF = "Y"
-				IF WS-EOF = "N"
+				IF WS-EOF = "N" AND CLI_STATUS = "A"
+                   MOVE CLI_CODIGO_CLIENTE TO WRK-CODIGO-CLIENTE
+		           READ ARQ-WRK INVALID KEY
+                      PERFORM CALCULA-MENOR-DISTANCIA-VENDEDOR
+					  PERFORM GRAVA-EXCECAO
+				   END-READ
+			    END-IF
+ 	            READ ARQ-CLIENTE NEXT AT END
+				  MOVE "Y" TO WS-EOF
+			    END-READ
+		   END-PERFORM
+		   .
 
-                   MOVE CLI_LATITUDE       TO P2LA
-                   MOVE CLI_LONGITUDE      TO P2LO
+      * CALCULA A MENOR DISTANCIA ENTRE O CLIENTE CORRENTE (REGCLI) E
+      * QUALQUER VENDEDOR CADASTRADO, SEM LEVAR EM CONTA O RAIO MAXIMO
+      * DE COBERTURA (SERVE APENAS PARA INFORMAR O RELATORIO).
+	   CALCULA-MENOR-DISTANCIA-VENDEDOR.
+	       MOVE ZEROS TO WS-MELHOR-DISTANCIA
+	       MOVE "N"   TO WS-EOF-VEN
+	       MOVE ZEROS TO VEN_CODIGO_VENDEDOR
+           START ARQ-VENDEDOR
+	           KEY IS GREATER THAN VEN_CODIGO_VENDEDOR
+					INVALID KEY
+         	          MOVE "Y" TO WS-EOF-VEN
+	       END-START
+	       READ ARQ-VENDEDOR NEXT AT END
+			   MOVE "Y" TO WS-EOF-VEN
+		   END-READ
 
-      * CALCULA O METRO PELA COORDENADAS LATITUDE E LONGITUDE  
+           PERFORM UNTIL WS-EOF-VEN = "Y"
+                IF WS-EOF-VEN = "N" AND VEN_STATUS = "A"
+                   MOVE VEN_LATITUDE  TO P1LA
+                   MOVE VEN_LONGITUDE TO P1LO
+                   MOVE CLI_LATITUDE  TO P2LA
+                   MOVE CLI_LONGITUDE TO P2LO
                    MOVE ZEROS TO WS-METROS
                    PERFORM CALCULO-DISTANCIA-ENTRE-2PONTOS
-                   IF WS-METROS-AUX = ZEROS
-				      MOVE WS-METROS  TO WS-METROS-AUX
-				   END-IF
-
-				   IF WS-METROS < WS-METROS-AUX
-                      MOVE CLI_CODIGO_CLIENTE    TO WRK-CODIGO-CLIENTE
-			          READ ARQ-WRK INVALID KEY
-                         MOVE CLI_CODIGO_CLIENTE TO WS-CODIGO-CLIENTE
-                         MOVE CLI_RAZAO_SOCIAL   TO WS-RAZAO-SOCIAL
-                         MOVE WS-METROS TO WS-METROS-AUX
-				      END-READ
+
+                   IF WS-MELHOR-DISTANCIA = ZEROS OR
+                      WS-METROS < WS-MELHOR-DISTANCIA
+                      MOVE WS-METROS TO WS-MELHOR-DISTANCIA
                    END-IF
+                END-IF
+                READ ARQ-VENDEDOR NEXT AT END
+                  MOVE "Y" TO WS-EOF-VEN
+                END-READ
+           END-PERFORM
+           .
+
+	   GRAVA-EXCECAO.
+	       IF WS-FLAG-EXC = 0
+		      MOVE SPACES TO REGEXC
+		      MOVE WR-EXC-C-CSV TO REGEXC
+		      WRITE REGEXC
+		      MOVE 1 TO WS-FLAG-EXC
+	       END-IF
+
+	       MOVE SPACES TO REGEXC
+	       MOVE CLI_CODIGO_CLIENTE  TO EXC-CSV-CODIGOCLIENTE
+	       MOVE CLI_RAZAO_SOCIAL    TO EXC-CSV-RAZAOSOCIAL
+	       MOVE WS-MELHOR-DISTANCIA TO EXC-CSV-DISTANCIA
+	       MOVE WR-EXC-CSV TO REGEXC
+	       WRITE REGEXC
+	       .
+
+      * CALCULA, A PARTIR DE WS-LAT-ENTRADA/WS-LON-ENTRADA, A CELULA DA
+      * GRADE DE 1 GRAU X 1 GRAU EM QUE O PONTO CAI. CADA PASSO E UM
+      * COMPUTE SEPARADO (VER COMENTARIO SOBRE V-T1/V-T2/V-T3 NA
+      * WORKING-STORAGE): SOMAR O OFFSET E DEPOIS MULTIPLICAR O
+      * RESULTADO NO MESMO COMPUTE E UM PADRAO QUE JA SE MOSTROU
+      * INSEGURO NESTE COMPILADOR.
+	   CALCULA-CELULA-GRID.
+	       COMPUTE WS-GRID-LAT =
+	           FUNCTION INTEGER-PART(WS-LAT-ENTRADA)
+	       COMPUTE WS-GRID-LON =
+	           FUNCTION INTEGER-PART(WS-LON-ENTRADA)
+
+	       COMPUTE WS-GRID-CELULA = WS-GRID-LAT + 90
+	       COMPUTE WS-GRID-CELULA = WS-GRID-CELULA * 400
+	       COMPUTE WS-GRID-CELULA =
+	           WS-GRID-CELULA + WS-GRID-LON + 180
+	       .
+
+      * TAMANHO DA VARREDURA DE VIZINHANCA PARA O VENDEDOR CORRENTE
+      * (REGVEN), A PARTIR DO SEU VEN_RAIO_COBERTURA EM METROS. CADA
+      * COMPUTE FAZ SO UMA OPERACAO (MESMO CUIDADO DE CALCULA-CELULA-
+      * GRID). A LONGITUDE USA UM METROS-POR-GRAU MENOR CONFORME A
+      * LATITUDE SE AFASTA DO EQUADOR (UM GRAU DE LONGITUDE ENCOLHE EM
+      * KM NOS POLOS), ENTAO PRECISA DE MAIS CELULAS NO SENTIDO
+      * LONGITUDE PARA COBRIR O MESMO RAIO EM METROS.
+	   CALCULA-RAIO-CELULAS-GRID.
+	       MOVE 3,14159265358979323846 TO PI
+
+	       COMPUTE WS-GRID-NCEL-LAT =
+	           FUNCTION INTEGER-PART(
+	              VEN_RAIO_COBERTURA / WS-GRID-MPG)
+	       ADD 1 TO WS-GRID-NCEL-LAT
+	       IF WS-GRID-NCEL-LAT > 9
+	          MOVE 9 TO WS-GRID-NCEL-LAT
+	       END-IF
+	       COMPUTE WS-GRID-NCEL-LATN =
+	           WS-GRID-NCEL-LAT * -1
+
+	       COMPUTE WS-GRID-LAT-RAD = VEN_LATITUDE * PI
+	       COMPUTE WS-GRID-LAT-RAD =
+	           WS-GRID-LAT-RAD / 180
+	       COMPUTE WS-GRID-COSLAT =
+	           FUNCTION COS(WS-GRID-LAT-RAD)
+	       IF WS-GRID-COSLAT < 0
+	          MULTIPLY -1 BY WS-GRID-COSLAT
+	       END-IF
+	       IF WS-GRID-COSLAT < 0,10
+	          MOVE 0,10 TO WS-GRID-COSLAT
+	       END-IF
+	       COMPUTE WS-GRID-MPG-LON =
+	           WS-GRID-MPG * WS-GRID-COSLAT
+
+	       COMPUTE WS-GRID-NCEL-LON =
+	           FUNCTION INTEGER-PART(
+	              VEN_RAIO_COBERTURA / WS-GRID-MPG-LON)
+	       ADD 1 TO WS-GRID-NCEL-LON
+	       IF WS-GRID-NCEL-LON > 9
+	          MOVE 9 TO WS-GRID-NCEL-LON
+	       END-IF
+	       COMPUTE WS-GRID-NCEL-LONN =
+	           WS-GRID-NCEL-LON * -1
+	       .
+
+      * DESCARTA QUALQUER REGISTRO DE ARQ-GRID DEIXADO POR UMA EXECUCAO
+      * ANTERIOR, ANTES DE MONTA-INDICE-ESPACIAL RECONSTRUIR O INDICE.
+	   LIMPA-GRID.
+	       MOVE "N"   TO WS-EOF-GRID
+	       MOVE ZEROS TO GRID-CELULA GRID-CODIGO-CLIENTE
+           START ARQ-GRID
+	           KEY IS GREATER THAN GRID-CHAVE
+					INVALID KEY
+         	          MOVE "Y" TO WS-EOF-GRID
+	       END-START
+	       READ ARQ-GRID NEXT AT END
+			   MOVE "Y" TO WS-EOF-GRID
+		   END-READ
+
+		   PERFORM UNTIL WS-EOF-GRID = "Y"
+               DELETE ARQ-GRID RECORD
+ 	           READ ARQ-GRID NEXT AT END
+				  MOVE "Y" TO WS-EOF-GRID
+			   END-READ
+		   END-PERFORM
+           .
+
+      * MONTA O INDICE ESPACIAL: PERCORRE ARQ-CLIENTE UMA UNICA VEZ E
+      * GRAVA, PARA CADA CLIENTE, UM REGISTRO EM ARQ-GRID NA CELULA
+      * CORRESPONDENTE A SUA LATITUDE/LONGITUDE.
+	   MONTA-INDICE-ESPACIAL.
+	       MOVE "N"   TO WS-EOF
+	       MOVE ZEROS TO CLI_CODIGO_CLIENTE
+           START ARQ-CLIENTE
+	           KEY IS GREATER THAN CLI_CODIGO_CLIENTE
+					INVALID KEY
+         	          MOVE "Y" TO WS-EOF
+	       END-START
+	       READ ARQ-CLIENTE NEXT AT END
+			   MOVE "Y" TO WS-EOF
+		   END-READ
 
+		   PERFORM UNTIL WS-EOF = "Y"
+				IF WS-EOF = "N" AND CLI_STATUS = "A"
+                   MOVE CLI_LATITUDE  TO WS-LAT-ENTRADA
+                   MOVE CLI_LONGITUDE TO WS-LON-ENTRADA
+                   PERFORM CALCULA-CELULA-GRID
+                   MOVE SPACES TO REGGRID
+                   MOVE WS-GRID-CELULA     TO GRID-CELULA
+                   MOVE CLI_CODIGO_CLIENTE TO GRID-CODIGO-CLIENTE
+                   WRITE REGGRID
 			    END-IF
 
  	            READ ARQ-CLIENTE NEXT AT END
 				  MOVE "Y" TO WS-EOF
-			    END-READ 
+			    END-READ
+		   END-PERFORM
+           .
+
+      * PROCURA, NA CELULA DA GRADE INFORMADA EM WS-GRID-LAT/WS-GRID-LON
+      * TODOS OS CLIENTES INDEXADOS E AVALIA CADA UM COMO CANDIDATO PARA
+      * O VENDEDOR CORRENTE.
+	   VARRE-CELULA-VIZINHA.
+	       COMPUTE WS-GRID-LAT = WS-GRID-LAT-VENDEDOR + WS-GRID-DLAT
+	       COMPUTE WS-GRID-LON = WS-GRID-LON-VENDEDOR + WS-GRID-DLON
+
+	       COMPUTE WS-GRID-CELULA = WS-GRID-LAT + 90
+	       COMPUTE WS-GRID-CELULA = WS-GRID-CELULA * 400
+	       COMPUTE WS-GRID-CELULA =
+	           WS-GRID-CELULA + WS-GRID-LON + 180
 
+	       MOVE WS-GRID-CELULA TO GRID-CELULA
+	       MOVE ZEROS          TO GRID-CODIGO-CLIENTE
+	       MOVE "N"            TO WS-EOF-GRID
+           START ARQ-GRID
+	           KEY IS NOT LESS THAN GRID-CHAVE
+					INVALID KEY
+         	          MOVE "Y" TO WS-EOF-GRID
+	       END-START
+	       READ ARQ-GRID NEXT AT END
+			   MOVE "Y" TO WS-EOF-GRID
+		   END-READ
+
+		   PERFORM UNTIL WS-EOF-GRID = "Y"
+               IF GRID-CELULA NOT = WS-GRID-CELULA
+                  MOVE "Y" TO WS-EOF-GRID
+               ELSE
+                  PERFORM AVALIA-CLIENTE-DA-CELULA
+ 	              READ ARQ-GRID NEXT AT END
+				     MOVE "Y" TO WS-EOF-GRID
+			      END-READ
+               END-IF
 		   END-PERFORM
            .
 
+      * AVALIA UM UNICO CLIENTE (IDENTIFICADO POR GRID-CODIGO-CLIENTE)
+      * COMO CANDIDATO PARA O VENDEDOR CORRENTE (REGVEN).
+	   AVALIA-CLIENTE-DA-CELULA.
+	       MOVE GRID-CODIGO-CLIENTE TO CLI_CODIGO_CLIENTE
+	       READ ARQ-CLIENTE
+	           INVALID KEY
+	              CONTINUE
+	           NOT INVALID KEY
+
+      * SO CONSIDERA O CLIENTE SE ELE ESTIVER ATIVO (CLI_STATUS, VER
+      * CADCLI) E AINDA NAO ESTIVER ATRIBUIDO A NENHUM VENDEDOR
+      * (ARQ-WRK GUARDA OS CLIENTES JA ATRIBUIDOS).
+               IF CLI_STATUS = "A"
+                 MOVE CLI_CODIGO_CLIENTE TO WRK-CODIGO-CLIENTE
+		         READ ARQ-WRK INVALID KEY
+
+      * RECARREGA P1LA/P1LO A PARTIR DO VENDEDOR CORRENTE A CADA
+      * CLIENTE AVALIADO: CALCULO-DISTANCIA-ENTRE-2PONTOS CONVERTE
+      * P1LA/P1LO PARA RADIANOS (NO PROPRIO CAMPO), ENTAO REAPROVEITAR
+      * O VALOR DE UMA CHAMADA ANTERIOR SEM RECARREGAR APLICARIA UMA
+      * SEGUNDA CONVERSAO GRAU->RADIANO SOBRE UM VALOR JA EM RADIANOS.
+                    MOVE VEN_LATITUDE  TO P1LA
+                    MOVE VEN_LONGITUDE TO P1LO
+                    MOVE CLI_LATITUDE  TO P2LA
+                    MOVE CLI_LONGITUDE TO P2LO
+
+      * CALCULA O METRO PELA COORDENADAS LATITUDE E LONGITUDE
+                    MOVE ZEROS TO WS-METROS
+                    PERFORM CALCULO-DISTANCIA-ENTRE-2PONTOS
+
+      * SO ACEITA O CLIENTE SE ELE ESTIVER DENTRO DO RAIO DE COBERTURA
+      * DESTE VENDEDOR (VEN_RAIO_COBERTURA); DO CONTRARIO O VENDEDOR E
+      * TRATADO COMO SE ESTIVESSE FORA DE ALCANCE E O CLIENTE VAI PARA
+      * O RELATORIO DE EXCECOES.
+                    IF WS-METROS <= VEN_RAIO_COBERTURA
+                       IF WS-CODIGO-CLIENTE = ZEROS OR
+                          WS-METROS < WS-METROS-AUX
+                          MOVE CLI_CODIGO_CLIENTE TO WS-CODIGO-CLIENTE
+                          MOVE CLI_RAZAO_SOCIAL   TO WS-RAZAO-SOCIAL
+                          MOVE CLI_LATITUDE       TO WS-CLI-LAT-AUX
+                          MOVE CLI_LONGITUDE      TO WS-CLI-LON-AUX
+                          MOVE WS-METROS TO WS-METROS-AUX
+                       END-IF
+                    END-IF
+		         END-READ
+               END-IF
+	       END-READ
+           .
+
+      * SUBSTITUI A VARREDURA SEQUENCIAL COMPLETA DE ARQ-CLIENTE POR UMA
+      * BUSCA NA GRADE ESPACIAL: SO OLHA A CELULA DO VENDEDOR E AS
+      * CELULAS VIZINHAS NECESSARIAS PARA COBRIR O VEN_RAIO_COBERTURA
+      * DESTE VENDEDOR (VER CALCULA-RAIO-CELULAS-GRID), O SUFICIENTE
+      * PARA ENCONTRAR O CLIENTE MAIS PROXIMO DENTRO DO RAIO MAXIMO DE
+      * COBERTURA NA IMENSA MAIORIA DOS CASOS PRATICOS.
+	   READ-CLIENTE.
+	       MOVE VEN_LATITUDE  TO WS-LAT-ENTRADA
+	       MOVE VEN_LONGITUDE TO WS-LON-ENTRADA
+	       PERFORM CALCULA-CELULA-GRID
+	       MOVE WS-GRID-LAT TO WS-GRID-LAT-VENDEDOR
+	       MOVE WS-GRID-LON TO WS-GRID-LON-VENDEDOR
+	       PERFORM CALCULA-RAIO-CELULAS-GRID
+
+	       PERFORM VARYING WS-GRID-DLAT FROM WS-GRID-NCEL-LATN
+	                 BY 1 UNTIL WS-GRID-DLAT > WS-GRID-NCEL-LAT
+	           PERFORM VARYING WS-GRID-DLON FROM WS-GRID-NCEL-LONN
+	                     BY 1 UNTIL
+	                     WS-GRID-DLON > WS-GRID-NCEL-LON
+	               PERFORM VARRE-CELULA-VIZINHA
+	           END-PERFORM
+	       END-PERFORM
+
+	       MOVE "Y" TO WS-EOF
+           .
+
 	   MONTA-CSV.
-	   
+	       MOVE VEN_CODIGO_VENDEDOR TO WS-COD-VENDEDOR-EFETIVO
+	       MOVE VEN_NOME_VENDEDOR   TO WS-NOME-VENDEDOR-EFETIVO
+
+      * MODO DE REVISAO MANUAL: O OPERADOR VE A SUGESTAO E PODE TROCAR
+      * O VENDEDOR ANTES QUE ELA SEJA EFETIVAMENTE GRAVADA.
+	       IF WS-REVISAR-ATRIBUICAO = "S"
+	          PERFORM REVISA-ATRIBUICAO
+	       END-IF
+
             IF WS-FLAG-CSV = 0
 			   MOVE SPACES TO REGCSV
 			   MOVE WR-WRK-C-CSV TO REGCSV
@@ -214,24 +785,116 @@
 
   		    MOVE SPACES TO REGCSV
 
-	        MOVE WS-CODIGO-CLIENTE   TO WRK-CSV-CODIGOCLIENTE
-		    MOVE WS-RAZAO-SOCIAL     TO WRK-CSV-RAZAOSOCIAL
+            MOVE WS-CODIGO-CLIENTE   TO WRK-CSV-CODIGOCLIENTE
+            MOVE WS-RAZAO-SOCIAL     TO WRK-CSV-RAZAOSOCIAL
 
-            MOVE VEN_CODIGO_VENDEDOR TO WRK-CSV-CODIGOVENDEDOR
-		    MOVE VEN_NOME_VENDEDOR   TO WRK-CSV-NOMEVENDEDOR
+            MOVE WS-COD-VENDEDOR-EFETIVO  TO WRK-CSV-CODIGOVENDEDOR
+            MOVE WS-NOME-VENDEDOR-EFETIVO TO WRK-CSV-NOMEVENDEDOR
             MOVE WS-METROS-AUX       TO WRK-CSV-DISTANCIA
 
 			MOVE WR-WRK-CSV TO REGCSV
 			PERFORM GRAVA-CSV
             .
 
-			MOVE 1 TO WS-FLAG-CSV 
+			MOVE 1 TO WS-FLAG-CSV
 
             MOVE SPACES TO REGWRK
-            MOVE WS-CODIGO-CLIENTE   TO WRK-CODIGO-CLIENTE
+            MOVE WS-CODIGO-CLIENTE        TO WRK-CODIGO-CLIENTE
+            MOVE WS-COD-VENDEDOR-EFETIVO  TO WRK-CODIGO-VENDEDOR
 			PERFORM GRAVA-WRK
+
+			PERFORM GRAVA-VENDEDOR-NO-CLIENTE
 			.
 
+      * MOSTRA A ATRIBUICAO SUGERIDA E PERMITE AO OPERADOR DIGITAR UM
+      * CODIGO DE VENDEDOR DIFERENTE (ENTER MANTEM A SUGESTAO). O
+      * VENDEDOR INFORMADO E VALIDADO CONTRA O CADASTRO; SE NAO
+      * EXISTIR, A SUGESTAO ORIGINAL E MANTIDA.
+       REVISA-ATRIBUICAO.
+           MOVE WS-CODIGO-CLIENTE        TO WS-REV-COD-CLIENTE
+           MOVE WS-RAZAO-SOCIAL          TO WS-REV-RAZAO-SOCIAL
+           MOVE WS-COD-VENDEDOR-EFETIVO  TO WS-REV-COD-VENDEDOR
+           MOVE WS-NOME-VENDEDOR-EFETIVO TO WS-REV-NOME-VENDEDOR
+           MOVE WS-METROS-AUX            TO WS-REV-DISTANCIA
+
+           DISPLAY TELA-REVISAO-DISTVEN
+           ACCEPT  TELA-REVISAO-DISTVEN
+
+           IF WS-REV-COD-VENDEDOR NOT = WS-COD-VENDEDOR-EFETIVO
+              MOVE VEN_CODIGO_VENDEDOR TO WS-VEN-COD-SALVO
+              MOVE WS-REV-COD-VENDEDOR TO VEN_CODIGO_VENDEDOR
+              READ ARQ-VENDEDOR
+                  INVALID KEY
+                     MOVE "*** VENDEDOR INFORMADO NAO EXISTE ***"
+                          TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  NOT INVALID KEY
+                     MOVE VEN_CODIGO_VENDEDOR
+                          TO WS-COD-VENDEDOR-EFETIVO
+                     MOVE VEN_NOME_VENDEDOR
+                          TO WS-NOME-VENDEDOR-EFETIVO
+
+      * O VENDEDOR FOI TROCADO PELO OPERADOR: A DISTANCIA SUGERIDA
+      * ORIGINALMENTE (WS-METROS-AUX, CALCULADA PARA O VENDEDOR DA
+      * SUGESTAO) NAO VALE MAIS PARA O VENDEDOR ESCOLHIDO AQUI.
+      * RECALCULA A PARTIR DAS COORDENADAS DO VENDEDOR RECEM-LIDO E DO
+      * CLIENTE VENCEDOR (WS-CLI-LAT-AUX/WS-CLI-LON-AUX).
+                     MOVE VEN_LATITUDE        TO P1LA
+                     MOVE VEN_LONGITUDE       TO P1LO
+                     MOVE WS-CLI-LAT-AUX  TO P2LA
+                     MOVE WS-CLI-LON-AUX TO P2LO
+                     MOVE ZEROS TO WS-METROS
+                     PERFORM CALCULO-DISTANCIA-ENTRE-2PONTOS
+                     MOVE WS-METROS TO WS-METROS-AUX
+              END-READ
+
+      * RESTAURA O REGISTRO E O POSICIONAMENTO DE ARQ-VENDEDOR NO
+      * VENDEDOR DA PASSADA PRINCIPAL, POIS A LEITURA ACIMA MOVEU O
+      * CURSOR PARA O VENDEDOR INFORMADO PELO OPERADOR.
+              MOVE WS-VEN-COD-SALVO TO VEN_CODIGO_VENDEDOR
+              START ARQ-VENDEDOR
+                  KEY IS NOT LESS THAN VEN_CODIGO_VENDEDOR
+                       INVALID KEY
+                          CONTINUE
+              END-START
+              READ ARQ-VENDEDOR NEXT AT END
+                     CONTINUE
+              END-READ
+           END-IF
+	       .
+
+      * PERSISTE O VENDEDOR ATRIBUIDO DIRETO NO CADASTRO DE CLIENTES,
+      * PARA QUE CADCLI/RELCLI POSSAM MOSTRAR QUEM ATENDE O CLIENTE
+      * SEM DEPENDER DO CSV DE SAIDA DESTA DISTRIBUICAO.
+       GRAVA-VENDEDOR-NO-CLIENTE.
+           MOVE WS-CODIGO-CLIENTE TO CLI_CODIGO_CLIENTE
+           READ ARQ-CLIENTE
+               INVALID KEY
+                  CONTINUE
+               NOT INVALID KEY
+                  MOVE CLI_COD_VENDEDOR        TO WS-VENDEDOR-ANTIGO
+                  MOVE WS-COD-VENDEDOR-EFETIVO TO CLI_COD_VENDEDOR
+                  REWRITE REGCLI
+                  IF WS-VENDEDOR-ANTIGO NOT = WS-COD-VENDEDOR-EFETIVO
+                     PERFORM GRAVA-HISTORICO
+                  END-IF
+           END-READ
+           .
+
+      * REGISTRA NO HISTORICO (ARQ-HIST, GRAVADO EM EXTEND) A TROCA DE
+      * VENDEDOR DE UM CLIENTE, PARA EXPLICAR MUDANCAS DE TERRITORIO
+      * OLHANDO RODADAS ANTERIORES, E NAO SO O SNAPSHOT DO VENCLI.CSV.
+       GRAVA-HISTORICO.
+           MOVE SPACES TO REGHIST
+           MOVE WS-CODIGO-CLIENTE        TO HIST-CSV-CODIGOCLIENTE
+           MOVE WS-VENDEDOR-ANTIGO       TO HIST-CSV-VEN-ANTIGO
+           MOVE WS-COD-VENDEDOR-EFETIVO  TO HIST-CSV-VEN-NOVO
+           MOVE WS-METROS-AUX            TO HIST-CSV-DISTANCIA
+           MOVE WS-DATA-EXECUCAO    TO HIST-CSV-DATA
+           MOVE WR-HIST-CSV TO REGHIST
+           WRITE REGHIST
+           .
+
 	   GRAVA-CSV.
            WRITE REGCSV.
 		   
@@ -248,8 +911,43 @@
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
            .	   
 
+      * SE ARQ-WRK JA TIVER CLAIMS DE UMA EXECUCAO ANTERIOR QUE FOI
+      * INTERROMPIDA, PERGUNTA AO OPERADOR SE CONTINUA DE ONDE PAROU
+      * OU SE DESCARTA E REINICIA A DISTRIBUICAO DO ZERO.
+	   VERIFICA-CHECKPOINT-PENDENTE.
+	       MOVE "N"   TO WS-EOF
+	       MOVE ZEROS TO WRK-CODIGO-CLIENTE
+           START ARQ-WRK
+	           KEY IS GREATER THAN WRK-CODIGO-CLIENTE
+					INVALID KEY
+         	          MOVE "Y" TO WS-EOF
+	       END-START
+	       READ ARQ-WRK NEXT AT END
+			   MOVE "Y" TO WS-EOF
+		   END-READ
+
+	       IF WS-EOF = "N"
+	          MOVE "N" TO WS-RETOMAR
+              IF WS-MODO-BATCH = "S"
+      * SEM OPERADOR PARA DECIDIR: RETOMA O QUE JA ESTAVA GRAVADO EM
+      * ARQ-WRK EM VEZ DE DESCARTAR O TRABALHO DE UMA RODADA ANTERIOR
+      * QUE FOI INTERROMPIDA (MAIS SEGURO QUE PERDER PROGRESSO).
+                 MOVE "S" TO WS-RETOMAR
+              ELSE
+                 DISPLAY TELA-RETOMA-DISTVEN
+                 ACCEPT  TELA-RETOMA-DISTVEN
+              END-IF
+              IF WS-RETOMAR NOT = "S"
+                 MOVE "N" TO WS-EOF-SW
+                 PERFORM READ-WRK UNTIL WS-EOF-SW = "Y"
+              END-IF
+	       END-IF
+	       .
+
        OPEN-ARQUIVOS.
-           OPEN INPUT ARQ-CLIENTE.
+           PERFORM OPEN-AUDITORIA.
+
+           OPEN I-O ARQ-CLIENTE.
            IF WS-RESULTADO-ACESSO NOT = "00"
               MOVE "ERRO ABERTURA DO ARQ. CLIENTES" TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -268,26 +966,107 @@
            OPEN I-O ARQ-WRK
            IF WS-RESULTADO-ACESSO NOT = "00"
                IF WS-RESULTADO-ACESSO = "05"
-                 OPEN OUTPUT ARQ-WRK 
+                 OPEN OUTPUT ARQ-WRK
                  CLOSE ARQ-WRK
 				 OPEN I-O ARQ-WRK
                ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO ARQ-WRK" 
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO ARQ-WRK"
 				        TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
     			 PERFORM CLOSE-ARQUIVOS
                  EXIT PROGRAM
-				 .
+				 END-IF
+           ELSE
+      * ARQ-WRK JA EXISTIA E ABRIU NORMALMENTE: PODE SER RESIDUO DE
+      * UMA EXECUCAO ANTERIOR QUE FOI INTERROMPIDA NO MEIO DO LOOP.
+              PERFORM VERIFICA-CHECKPOINT-PENDENTE
+           END-IF
+           .
+
+      * ARQ-GRID E O INDICE ESPACIAL, RECONSTRUIDO DO ZERO A CADA
+      * EXECUCAO (VER LIMPA-GRID E MONTA-INDICE-ESPACIAL).
+           OPEN I-O ARQ-GRID
+           IF WS-RESULTADO-ACESSO NOT = "00"
+               IF WS-RESULTADO-ACESSO = "05"
+                 OPEN OUTPUT ARQ-GRID
+                 CLOSE ARQ-GRID
+                 OPEN I-O ARQ-GRID
+               ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO ARQ-GRID"
+                        TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 PERFORM CLOSE-ARQUIVOS
+                 EXIT PROGRAM
+               END-IF
+           END-IF
+           .
 
            OPEN OUTPUT ARQ-CSV
+
+		   OPEN OUTPUT ARQ-EXCECAO
+
+      * ARQ-HIST E CUMULATIVO ENTRE EXECUCOES (OPEN EXTEND); SO
+      * GRAVA O CABECALHO QUANDO O ARQUIVO AINDA NAO EXISTIA.
+           OPEN EXTEND ARQ-HIST
+           IF WS-FS NOT = "00"
+              IF WS-FS = "05"
+                 OPEN OUTPUT ARQ-HIST
+                 MOVE SPACES TO REGHIST
+                 MOVE WR-HIST-C-CSV TO REGHIST
+                 WRITE REGHIST
+                 CLOSE ARQ-HIST
+                 OPEN EXTEND ARQ-HIST
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE HISTORICO"
+                                               TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 PERFORM CLOSE-ARQUIVOS
+                 EXIT PROGRAM
+              END-IF
+           END-IF
 		   .
 
        CLOSE-ARQUIVOS.
            CLOSE ARQ-CLIENTE
                  ARQ-VENDEDOR
 				 ARQ-WRK
+                 ARQ-GRID
                  ARQ-CSV
-           .				 
+                 ARQ-EXCECAO
+                 ARQ-HIST
+                 ARQ-AUD
+           .
+
+      * ARQ-AUD E CUMULATIVO ENTRE EXECUCOES (OPEN EXTEND); SO CRIA O
+      * ARQUIVO NA PRIMEIRA VEZ (MESMO IDIOMA DO OPEN-AUDITORIA EM
+      * CADCLI/CADVEN).
+       OPEN-AUDITORIA.
+           OPEN EXTEND ARQ-AUD
+           IF WS-FS-AUD NOT = "00"
+              OPEN OUTPUT ARQ-AUD
+              CLOSE ARQ-AUD
+              OPEN EXTEND ARQ-AUD
+           END-IF
+           .
+
+      * REGISTRA O RESULTADO DA RODADA NO ARQ-AUD, PARA QUE UMA
+      * EXECUCAO NOTURNA SEM OPERADOR (VER WS-MODO-BATCH) FIQUE
+      * VISIVEL NO RELATORIO DE AUDITORIA (RELAUD) EM VEZ DE SO NUMA
+      * TELA QUE NINGUEM VIU. GRAVADO TAMBEM NAS EXECUCOES INTERATIVAS,
+      * PARA QUE O HISTORICO FIQUE COMPLETO.
+       GRAVA-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-DATA-HORA
+           MOVE "DISTVN"   TO AUD-PROGRAMA
+           MOVE LS-ID      TO AUD-OPERADOR
+           MOVE "DISTRIB"  TO AUD-OPERACAO
+           MOVE ZEROS      TO AUD-CODIGO
+           IF W-SN = "Y"
+              MOVE "PROCESSAMENTO COM SUCESSO"   TO AUD-RESULTADO
+           ELSE
+              MOVE "PROCESSAMENTO COM ERRO"      TO AUD-RESULTADO
+           END-IF
+           WRITE REGAUD
+           .
 
 	   READ-WRK.
 	       MOVE ZEROS TO WRK-CODIGO-CLIENTE
@@ -311,60 +1090,9 @@
 		   END-PERFORM
            .
 		   
-	   CALCULO-DISTANCIA-ENTRE-2PONTOS.
-	       MOVE 3,14159265358979323846 TO PI
-		   MOVE 6378,137  TO RAIOS
-
-      * No Brasil são todas as latitudes e longitudes negativas 
-		   IF P1LA > 0
-		      MULTIPLY -1 by P1LA giving P1LA
-			  .
-		   IF P1LO > 0
-		      MULTIPLY -1 by P1LO giving P1LO
-			  .
-		   IF P2LA > 0	  
-		      MULTIPLY -1 by P2LA giving P2LA
-			  .
-		   IF P2LO > 0
-			  MULTIPLY -1 by P2LO giving P2LO
-			  .
-			  
-           COMPUTE P1LA  = P1LA * PI / 180
-           COMPUTE P1LO  = P1LO * PI / 180
-           COMPUTE P2LA  = P2LA * PI / 180
-           COMPUTE P2LO  = P2LO * PI / 180
-						
-           COMPUTE DLAT  = P2LA + (P1LA * -1)
-		   COMPUTE DLONG = P2LO + (P1LO * -1)
-
-      * SIN_ADLAT
-           COMPUTE SIN_ADLAT = FUNCTION SIN( DLAT / 2 )
-			         
-      * COS_P1LA
-           COMPUTE COS_P1LA = FUNCTION COS( P1LA )
-
-      * COS_P2LA
-           COMPUTE COS_P2LA = FUNCTION COS( P2LA )
-
-      * SIN_ADLONG 
-		   COMPUTE SIN_ADLONG = FUNCTION SIN( DLONG / 2 ) 
-           COMPUTE A1 = SIN_ADLAT * SIN_ADLAT + COS_P1LA  * 
-			            COS_P2LA  *
-			            SIN_ADLONG * SIN_ADLONG
-			
-      * SQRT_A1
-		   COMPUTE SQRT_A1 = FUNCTION SQRT( A1 )
-
-      * SQRT_A1_X 
-           COMPUTE A1 = 1 + (A1 * -1)
-		   COMPUTE SQRT_A1_X = FUNCTION SQRT( A1 )
-  
-      * ATAN2_SQRT_A1
-		   COMPUTE ATAN2_SQRT_A1 = 2 *
-			        FUNCTION ATAN( SQRT_A1 / SQRT_A1_X )
-
-           COMPUTE WS-METROS ROUNDED = RAIOS * ATAN2_SQRT_A1 * 1000 		
-           .
+      * CALCULO-DISTANCIA-ENTRE-2PONTOS E CALCULA-ATAN2-SIGMA: VER
+      * COPYBOOK, COMPARTILHADO COM CADCLI.
+	   COPY "copybook\SISDTPGER.CPY".
 
       **********************
       * ROTINA DE FIM      *
@@ -385,7 +1113,9 @@
            MOVE ZEROS TO W-CONT.
        ROT-MENS1.
            DISPLAY TELA-MENS.
-           ACCEPT TELA-MENS.
+           IF WS-MODO-BATCH NOT = "S"
+              ACCEPT TELA-MENS
+           END-IF.
        ROT-MENS2.
 		   MOVE SPACES TO MENS
            DISPLAY TELA-MENS.
