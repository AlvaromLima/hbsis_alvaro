@@ -0,0 +1,175 @@
+      **************************************************
+      * VISUALIZADOR DO ARQUIVO DE ERRO DE IMPORTACAO   *
+      **************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELERR.
+      *------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   COPY "copybook\SISSLGER.CPY".
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+	   COPY "copybook\SISFDGER.CPY".
+      *
+      *------------------------------------------------------
+       WORKING-STORAGE SECTION.
+	   COPY "copybook\SISWSGER.CPY".
+
+      * TABELA EM MEMORIA COM ATE 8 LINHAS DO ARQUIVO DE ERRO POR
+      * PAGINA (MESMO ESQUEMA DA WS-TAB-PESQUISA DO CADCLI), PREENCHIDA
+      * POR MOSTRA-PAGINA-ERRO A PARTIR DE LEITURAS SEQUENCIAIS DE
+      * ARQ-ERR.
+	   77 WS-FIM-ERRO          PIC X(001) VALUE "N".
+	   77 WS-QTD-ERRO          PIC 9(002) VALUE ZEROS.
+	   01 WS-TAB-ERRO.
+	       03 WS-ERRO-LINHA OCCURS 8.
+	           10 WS-ERRO-MSG  PIC X(040).
+	           10 WS-ERRO-REG  PIC X(060).
+
+	   77 W-COMANDO-ERRO       PIC X(001) VALUE SPACES.
+
+       SCREEN SECTION.
+	   COPY "copybook\SISSTGER.CPY".
+
+       PROCEDURE DIVISION.
+       INICIO.
+	       PERFORM SELECIONA-ARQUIVO
+	       IF WTD-ARQERRO NOT = "X"
+	          PERFORM ABRE-ARQ-ERRO
+	          IF WS-FS-ERRO = "00"
+	             MOVE 0 TO W-SEL
+	             DISPLAY TELA-VISUALIZA-ERRO
+	             PERFORM MOSTRA-PAGINA-ERRO
+	             PERFORM NAVEGA-ERRO UNTIL W-SEL > 0
+	             CLOSE ARQ-ERR
+	          END-IF
+	       END-IF
+	       EXIT PROGRAM
+	       .
+
+      * PEDE O SUFIXO DO ARQUIVO DE ERRO, O MESMO WTD-ARQERRO QUE A
+      * IMPORTACAO-000 DO CADCLI/CADVEN CARIMBA E MOSTRA NO RESUMO DA
+      * IMPORTACAO (VER TELA-RESUMO-IMPORTACAO). 'X' CANCELA E VOLTA
+      * PARA O MENU, MESMO IDIOMA DO WTD-ENTRA-ARQUIVO NA IMPORTACAO.
+       SELECIONA-ARQUIVO.
+	       MOVE SPACES TO WTD-ARQERRO
+	       DISPLAY TELA-ENTRADA-ARQUIVO-ERRO
+	       MOVE 0 TO W-SEL
+	       PERFORM UNTIL W-SEL > 0
+	          ACCEPT TELA-ENTRADA-ARQUIVO-ERRO
+	          IF WTD-ARQERRO = SPACES
+	             MOVE "*** INFORME O ARQUIVO DE ERRO ***" TO MENS
+	             PERFORM ROT-MENS THRU ROT-MENS-FIM
+	          ELSE
+	             MOVE 1 TO W-SEL
+	          END-IF
+	       END-PERFORM
+	       .
+
+       ABRE-ARQ-ERRO.
+	       MOVE "N" TO WS-FIM-ERRO
+	       OPEN INPUT ARQ-ERR
+	       IF WS-FS-ERRO NOT = "00"
+	          MOVE "*** ARQUIVO DE ERRO NAO ENCONTRADO ***" TO MENS
+	          PERFORM ROT-MENS THRU ROT-MENS-FIM
+	       END-IF
+	       .
+
+      * MONTA UMA PAGINA DE ATE 8 LINHAS REJEITADAS, CONTINUANDO DE
+      * ONDE A PAGINA ANTERIOR PAROU. MESMO ESQUEMA DA MOSTRA-PAGINA-
+      * PESQUISA DO CADCLI, SO QUE COM LEITURA SEQUENCIAL (ARQ-ERR E
+      * LINE SEQUENTIAL, NAO INDEXADO) EM VEZ DE READ ... NEXT.
+       MOSTRA-PAGINA-ERRO.
+	       MOVE ZEROS  TO WS-QTD-ERRO
+	       MOVE SPACES TO WS-TAB-ERRO
+
+		   PERFORM UNTIL WS-QTD-ERRO = 8 OR WS-FIM-ERRO = "S"
+	           READ ARQ-ERR AT END
+				   MOVE "S" TO WS-FIM-ERRO
+			   END-READ
+			   IF WS-FIM-ERRO = "N"
+	              ADD 1 TO WS-QTD-ERRO
+	              MOVE ERRO-MSG TO WS-ERRO-MSG(WS-QTD-ERRO)
+	              MOVE ERRO-REG TO WS-ERRO-REG(WS-QTD-ERRO)
+			   END-IF
+		   END-PERFORM
+
+	       IF WS-QTD-ERRO = 0
+	          MOVE "*** NAO HA REGISTROS REJEITADOS ***" TO MENS
+	          PERFORM ROT-MENS THRU ROT-MENS-FIM
+	       ELSE
+	          DISPLAY TELA-VISUALIZA-ERRO
+	          PERFORM EXIBE-LINHAS-ERRO
+	       END-IF
+	       .
+
+       EXIBE-LINHAS-ERRO.
+	       IF WS-QTD-ERRO NOT < 1
+	          DISPLAY WS-ERRO-MSG(1)       AT 1001
+	          DISPLAY WS-ERRO-REG(1)(1:38) AT 1042
+	       END-IF
+	       IF WS-QTD-ERRO NOT < 2
+	          DISPLAY WS-ERRO-MSG(2)       AT 1101
+	          DISPLAY WS-ERRO-REG(2)(1:38) AT 1142
+	       END-IF
+	       IF WS-QTD-ERRO NOT < 3
+	          DISPLAY WS-ERRO-MSG(3)       AT 1201
+	          DISPLAY WS-ERRO-REG(3)(1:38) AT 1242
+	       END-IF
+	       IF WS-QTD-ERRO NOT < 4
+	          DISPLAY WS-ERRO-MSG(4)       AT 1301
+	          DISPLAY WS-ERRO-REG(4)(1:38) AT 1342
+	       END-IF
+	       IF WS-QTD-ERRO NOT < 5
+	          DISPLAY WS-ERRO-MSG(5)       AT 1401
+	          DISPLAY WS-ERRO-REG(5)(1:38) AT 1442
+	       END-IF
+	       IF WS-QTD-ERRO NOT < 6
+	          DISPLAY WS-ERRO-MSG(6)       AT 1501
+	          DISPLAY WS-ERRO-REG(6)(1:38) AT 1542
+	       END-IF
+	       IF WS-QTD-ERRO NOT < 7
+	          DISPLAY WS-ERRO-MSG(7)       AT 1601
+	          DISPLAY WS-ERRO-REG(7)(1:38) AT 1642
+	       END-IF
+	       IF WS-QTD-ERRO NOT < 8
+	          DISPLAY WS-ERRO-MSG(8)       AT 1701
+	          DISPLAY WS-ERRO-REG(8)(1:38) AT 1742
+	       END-IF
+	       .
+
+       NAVEGA-ERRO.
+	       MOVE SPACES TO W-COMANDO-ERRO
+	       ACCEPT W-COMANDO-ERRO AT 2235
+	       ACCEPT W-ACT FROM ESCAPE KEY
+	       IF W-ACT = 02 OR W-COMANDO-ERRO = "0" OR
+	                         W-COMANDO-ERRO = ZEROS
+	          MOVE 1 TO W-SEL
+	       ELSE
+	          IF W-COMANDO-ERRO = "M" OR "m"
+	             IF WS-FIM-ERRO = "S"
+	                MOVE "*** NAO HA MAIS REGISTROS ***" TO MENS
+	                PERFORM ROT-MENS THRU ROT-MENS-FIM
+	             ELSE
+	                PERFORM MOSTRA-PAGINA-ERRO
+	             END-IF
+	          END-IF
+	       END-IF
+	       .
+
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY TELA-MENS.
+           ACCEPT TELA-MENS.
+       ROT-MENS2.
+		   MOVE SPACES TO MENS
+           DISPLAY TELA-MENS.
+       ROT-MENS-FIM.
+           EXIT.
