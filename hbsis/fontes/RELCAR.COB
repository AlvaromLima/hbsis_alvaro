@@ -0,0 +1,347 @@
+      **************************************************
+      * RELATORIO DE CARGA DE TRABALHO DOS VENDEDORES   *
+      **************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCAR.
+      *------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   COPY "copybook\SISSLGER.CPY".
+
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+	   COPY "copybook\SISFDGER.CPY".
+      *
+      *------------------------------------------------------
+       WORKING-STORAGE SECTION.
+	   COPY "copybook\SISWSGER.CPY".
+	   COPY "copybook\SISCFGER.CPY".
+	   77 WRL-ARQ-IMPRESSAO    PIC X(100) VALUE SPACES.
+	   77 WRL-ARQ-CSV          PIC X(100) VALUE SPACES.
+
+      * FLAG PROPRIA DA VARREDURA DE ARQ-CLIENTE EM CONTA-CLIENTES-
+      * DO-VENDEDOR, SEPARADA DE WS-EOF-SW (QUE JA CONTROLA A
+      * VARREDURA DE ARQ-VENDEDOR EM LER-VENDEDOR), PARA UMA NAO
+      * SOBREPOR O ESTADO DA OUTRA (MESMO ESQUEMA DO WS-EOF-WRK NO
+      * DISTVEN).
+       77 WS-EOF-SW-CLI        PIC X(001) VALUE "N".
+
+      * "R" = RELATORIO (ARQIMP, MESMO LAYOUT FIXO DE SEMPRE), "C" =
+      * CSV (ARQ-CSV, MESMO IDIOMA DO VENCLI.CSV DO DISTVEN), MESMO
+      * ESQUEMA DO RELCLI/RELVEN/RELSEM.
+       77 W-FORMATO-SAIDA      PIC X(001) VALUE "R".
+      * TOTAL DE VENDEDORES LISTADOS, ZERADO EM INICIO E EXIBIDO NO
+      * RODAPE DO RELATORIO (FORMATO "R") E NA MENSAGEM FINAL
+      * (FORMATO "R" OU "C"), MESMO ESQUEMA DO RELCLI/RELVEN/RELSEM.
+       77 WS-QTD-IMPRESSOS     PIC 9(005) VALUE ZEROS.
+
+      * QUANTIDADE DE CLIENTES ATRIBUIDOS AO VENDEDOR CORRENTE
+      * (CONTA-CLIENTES-DO-VENDEDOR) E O PERCENTUAL QUE ISSO
+      * REPRESENTA DA CAPACIDADE MAXIMA CADASTRADA (VEN_CAPACIDADE_
+      * MAXIMA PODE VIR ZERADA QUANDO O VENDEDOR FOI IMPORTADO SEM
+      * CAPACIDADE - VER PROCESSA-REGISTROS EM CADVEN).
+       77 WS-QTD-CLIENTES-VEND PIC 9(007) VALUE ZEROS.
+       77 WS-PERCENTUAL-CARGA  PIC 9(003)V9(02) VALUE ZEROS.
+
+       01 RODAPE.
+          03 FILLER  PIC X(30) VALUE "TOTAL DE VENDEDORES:".
+          03 FOOT-QTD PIC ZZZZ9.
+
+       01 WS-MENS-TOTAL.
+          03 FILLER     PIC X(27) VALUE "RELATORIO CONCLUIDO OK - ".
+          03 WS-MENS-QTD PIC ZZZZ9.
+          03 FILLER     PIC X(12) VALUE " REGISTRO(S)".
+
+       01 WR-VEN-C-CSV.
+         03 F PIC X(008) VALUE '"CODIGO"'.
+         03 F PIC X(001) VALUE ";".
+         03 F PIC X(006) VALUE '"NOME"'.
+         03 F PIC X(001) VALUE ";".
+         03 F PIC X(010) VALUE '"CLIENTES"'.
+         03 F PIC X(001) VALUE ";".
+         03 F PIC X(012) VALUE '"CAPACIDADE"'.
+         03 F PIC X(001) VALUE ";".
+         03 F PIC X(013) VALUE '"OCUPACAO(%)"'.
+
+       01 WR-VEN-CSV.
+         03 WVEN-CSV-CODIGO     PIC 9(003) VALUE ZEROS.
+         03 F                   PIC X(001) VALUE ";".
+         03 F                   PIC X(001) VALUE '"'.
+         03 WVEN-CSV-NOME       PIC X(040) VALUE SPACES.
+         03 F                   PIC X(001) VALUE '"'.
+         03 F                   PIC X(001) VALUE ";".
+         03 WVEN-CSV-QTDCLI     PIC 9(007) VALUE ZEROS.
+         03 F                   PIC X(001) VALUE ";".
+      * VENDEDOR IMPORTADO SEM CAPACIDADE CADASTRADA (VER PROCESSA-
+      * REGISTROS EM CADVEN) TEM VEN_CAPACIDADE_MAXIMA = ZEROS; NESSE
+      * CASO "0%" DE OCUPACAO SERIA ENGANOSO (PARECE VENDEDOR OCIOSO,
+      * NAO VENDEDOR SEM CAPACIDADE DEFINIDA), ENTAO AS DUAS COLUNAS
+      * SAO SOBREPOSTAS POR ESTE TEXTO EM VEZ DE MOSTRAR OS NUMEROS.
+         03 WVEN-CSV-CAPACIDADE PIC 9(007) VALUE ZEROS.
+         03 WVEN-CSV-CAP-INDEF  REDEFINES WVEN-CSV-CAPACIDADE
+                                 PIC X(007).
+         03 F                   PIC X(001) VALUE ";".
+         03 WVEN-CSV-PERCENTUAL PIC 9(003)V9(02) VALUE ZEROS.
+         03 WVEN-CSV-PCT-INDEF  REDEFINES WVEN-CSV-PERCENTUAL
+                                 PIC X(005).
+
+       01 CABEC.
+          03 FILLER PIC X(05) VALUE "COD".
+          03 FILLER PIC X(43) VALUE "NOME".
+          03 FILLER PIC X(15) VALUE "CLIENTES".
+          03 FILLER PIC X(15) VALUE "CAPACIDADE".
+          03 FILLER PIC X(54) VALUE "OCUPACAO(%)".
+
+       01 DETAL.
+          03 IMPCOD         PIC X(03).
+          03 FILLER         PIC X(02) VALUE SPACES.
+          03 IMPNOME        PIC X(40).
+          03 FILLER         PIC X(01) VALUE SPACES.
+          03 IMPQTDCLI       PIC ZZZZZZ9.
+          03 FILLER         PIC X(01) VALUE SPACES.
+          03 IMPCAPACIDADE   PIC ZZZZZZ9.
+          03 IMPCAP-INDEF    REDEFINES IMPCAPACIDADE PIC X(007).
+          03 FILLER         PIC X(01) VALUE SPACES.
+          03 IMPPERCENTUAL   PIC ZZ9,99.
+          03 IMPPCT-INDEF    REDEFINES IMPPERCENTUAL PIC X(006).
+      *-------------------------------------------------------
+       SCREEN SECTION.
+	   COPY "copybook\SISSTGER.CPY".
+
+      *-------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE WCF-ARQ-IMPRESSAO-CARGA TO WRL-ARQ-IMPRESSAO
+           MOVE WCF-ARQ-CSV-CARGA       TO WRL-ARQ-CSV
+           MOVE ZEROS TO WS-QTD-IMPRESSOS
+		   .
+      *
+       INC-OP0.
+           OPEN INPUT ARQ-VENDEDOR.
+           IF WS-RESULTADO-ACESSO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQ. VENDEDORES" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              PERFORM ROT-FIM
+              EXIT PROGRAM
+			  .
+           OPEN INPUT ARQ-CLIENTE.
+           IF WS-RESULTADO-ACESSO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQ. CLIENTES" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQ-VENDEDOR
+              EXIT PROGRAM
+			  .
+           OPEN OUTPUT ARQIMP.
+
+       MONTA-TELA.
+	       DISPLAY TELA-CARGAVEND-REL
+
+           MOVE 0 TO W-SEL
+		   PERFORM UNTIL W-SEL > 0
+			 ACCEPT W-FORMATO-SAIDA AT 1134
+             IF W-FORMATO-SAIDA NOT = "R" AND
+		        W-FORMATO-SAIDA NOT = "C"
+                MOVE "FORMATO INVALIDO"  TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+             ELSE
+			    MOVE 1 TO W-SEL
+		     END-IF
+	       END-PERFORM
+
+           MOVE 0 TO W-SEL
+		   PERFORM CONFIRMA-TELA UNTIL W-SEL > 0
+ 		   .
+
+           IF W-FORMATO-SAIDA = "C" AND W-SN = "S"
+              OPEN OUTPUT ARQ-CSV
+              MOVE WR-VEN-C-CSV TO REGCSV
+              WRITE REGCSV
+           END-IF
+           .
+
+       LER-VENDEDOR.
+           MOVE "N" TO WS-EOF-SW
+           MOVE ZEROS TO VEN_CODIGO_VENDEDOR
+           START ARQ-VENDEDOR
+              KEY IS GREATER THAN VEN_CODIGO_VENDEDOR
+                 INVALID KEY
+                    MOVE "Y" TO WS-EOF-SW
+           END-START
+
+		   IF W-SN = "S"
+		     PERFORM ROT-CABEC
+
+	          READ ARQ-VENDEDOR NEXT AT END
+				  MOVE "Y" TO WS-EOF-SW
+			  END-READ
+			  PERFORM UNTIL EOF-SW
+			   IF WS-EOF-SW = "N"
+	               PERFORM CONTA-CLIENTES-DO-VENDEDOR
+				   PERFORM IMPRIME-DADOS
+				   READ ARQ-VENDEDOR NEXT AT END
+				     MOVE "Y" TO WS-EOF-SW
+			       END-READ
+			   END-IF
+		      END-PERFORM
+			.
+
+           IF WS-EOF-SW = "Y"
+              IF W-FORMATO-SAIDA = "R" AND W-SN = "S"
+                 MOVE WS-QTD-IMPRESSOS TO FOOT-QTD
+                 WRITE REGIMP FROM RODAPE
+              END-IF
+              MOVE WS-QTD-IMPRESSOS TO WS-MENS-QTD
+		      MOVE WS-MENS-TOTAL
+					    TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              .
+
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           CLOSE ARQ-VENDEDOR ARQ-CLIENTE.
+	   ROT-EXIT.
+           CLOSE ARQIMP.
+           IF W-FORMATO-SAIDA = "C" AND W-SN = "S"
+              CLOSE ARQ-CSV
+           END-IF
+           EXIT PROGRAM.
+
+       ROT-FIMS.
+           STOP RUN.
+      *
+
+      * CONTA QUANTOS CLIENTES DE ARQ-CLIENTE ESTAO ATRIBUIDOS AO
+      * VENDEDOR CORRENTE (CLI_COD_VENDEDOR = VEN_CODIGO_VENDEDOR) E
+      * JA CALCULA O PERCENTUAL DE OCUPACAO CONTRA A CAPACIDADE
+      * MAXIMA CADASTRADA.
+	   CONTA-CLIENTES-DO-VENDEDOR.
+           MOVE ZEROS TO WS-QTD-CLIENTES-VEND
+	       MOVE "N"   TO WS-EOF-SW-CLI
+	       MOVE ZEROS TO CLI_CODIGO_CLIENTE
+           START ARQ-CLIENTE
+	          KEY IS GREATER THAN CLI_CODIGO_CLIENTE
+		         INVALID KEY
+     	            MOVE "Y" TO WS-EOF-SW-CLI
+	       END-START
+	       READ ARQ-CLIENTE NEXT AT END
+		      MOVE "Y" TO WS-EOF-SW-CLI
+	       END-READ
+
+	       PERFORM UNTIL WS-EOF-SW-CLI = "Y"
+	          IF WS-EOF-SW-CLI = "N" AND
+	             CLI_COD_VENDEDOR = VEN_CODIGO_VENDEDOR
+	             ADD 1 TO WS-QTD-CLIENTES-VEND
+	          END-IF
+	          READ ARQ-CLIENTE NEXT AT END
+		         MOVE "Y" TO WS-EOF-SW-CLI
+	          END-READ
+	       END-PERFORM
+
+	       IF VEN_CAPACIDADE_MAXIMA = ZEROS
+	          MOVE ZEROS TO WS-PERCENTUAL-CARGA
+	       ELSE
+	          COMPUTE WS-PERCENTUAL-CARGA ROUNDED =
+	             WS-QTD-CLIENTES-VEND / VEN_CAPACIDADE_MAXIMA * 100
+	       END-IF
+	       .
+
+      ***************************
+      * ROTINA DE IMPRIME DADOS *
+      ***************************
+       ROT-CABEC.
+           IF W-FORMATO-SAIDA = "R"
+              ADD 1 TO CONPAG
+              WRITE REGIMP FROM CABEC
+              MOVE SPACES TO REGIMP
+              WRITE REGIMP
+           END-IF
+           .
+
+       IMPRIME-DADOS.
+           ADD 1 TO WS-QTD-IMPRESSOS
+           IF W-FORMATO-SAIDA = "C"
+              PERFORM GRAVA-CSV-VENDEDOR
+           ELSE
+              PERFORM IMPRIME-DADOS-RELATORIO
+           END-IF
+           .
+
+       GRAVA-CSV-VENDEDOR.
+           MOVE VEN_CODIGO_VENDEDOR   TO WVEN-CSV-CODIGO
+           MOVE VEN_NOME_VENDEDOR     TO WVEN-CSV-NOME
+           MOVE WS-QTD-CLIENTES-VEND  TO WVEN-CSV-QTDCLI
+           IF VEN_CAPACIDADE_MAXIMA = ZEROS
+              MOVE "INDEF"     TO WVEN-CSV-CAP-INDEF
+              MOVE "INDEF"     TO WVEN-CSV-PCT-INDEF
+           ELSE
+              MOVE VEN_CAPACIDADE_MAXIMA TO WVEN-CSV-CAPACIDADE
+              MOVE WS-PERCENTUAL-CARGA   TO WVEN-CSV-PERCENTUAL
+           END-IF
+           MOVE WR-VEN-CSV TO REGCSV
+           WRITE REGCSV
+           .
+
+       IMPRIME-DADOS-RELATORIO.
+           MOVE VEN_CODIGO_VENDEDOR   TO IMPCOD.
+		   MOVE VEN_NOME_VENDEDOR     TO IMPNOME
+           MOVE WS-QTD-CLIENTES-VEND  TO IMPQTDCLI.
+           IF VEN_CAPACIDADE_MAXIMA = ZEROS
+              MOVE "NAO DEF" TO IMPCAP-INDEF
+              MOVE "NAO DEF" TO IMPPCT-INDEF
+           ELSE
+              MOVE VEN_CAPACIDADE_MAXIMA TO IMPCAPACIDADE
+              MOVE WS-PERCENTUAL-CARGA   TO IMPPERCENTUAL
+           END-IF.
+
+           WRITE REGIMP FROM DETAL.
+           ADD 1 TO CONLIN
+           IF CONLIN > LINPAG
+              MOVE ZEROS TO CONLIN
+              MOVE SPACES TO REGIMP
+              WRITE REGIMP
+              WRITE REGIMP
+              WRITE REGIMP
+              WRITE REGIMP
+              PERFORM ROT-CABEC
+           .
+
+	   CONFIRMA-TELA.
+           MOVE "S" TO W-SN
+           DISPLAY "CONFIRMA (S/N) : " AT 2340
+           ACCEPT W-SN WITH UPDATE AT 2357
+
+           IF W-SN = "N" OR "n"
+              MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              MOVE 1 TO W-SEL
+           ELSE
+			  IF W-SN NOT = "S" AND "s"
+                 MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+              ELSE
+		         MOVE 2 TO W-SEL
+                 .
+
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY TELA-MENS.
+           ACCEPT TELA-MENS.
+       ROT-MENS2.
+		   MOVE SPACES TO MENS
+           DISPLAY TELA-MENS.
+       ROT-MENS-FIM.
+           EXIT.
