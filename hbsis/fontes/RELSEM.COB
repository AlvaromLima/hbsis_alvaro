@@ -0,0 +1,297 @@
+      **************************************************
+      * RELATORIO DE CLIENTES SEM VENDEDOR ATRIBUIDO    *
+      **************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELSEM.
+      *------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   COPY "copybook\SISSLGER.CPY".
+
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+	   COPY "copybook\SISFDGER.CPY".
+      *
+      *------------------------------------------------------
+       WORKING-STORAGE SECTION.
+	   COPY "copybook\SISWSGER.CPY".
+	   COPY "copybook\SISCFGER.CPY".
+	   77 WRL-ARQ-IMPRESSAO    PIC X(100) VALUE SPACES.
+	   77 WRL-ARQ-CSV          PIC X(100) VALUE SPACES.
+
+      * "R" = RELATORIO (ARQIMP, MESMO LAYOUT FIXO DE SEMPRE), "C" =
+      * CSV (ARQ-CSV, MESMO IDIOMA DO VENCLI.CSV DO DISTVEN), MESMO
+      * ESQUEMA DO RELCLI/RELVEN.
+       77 W-FORMATO-SAIDA      PIC X(001) VALUE "R".
+      * TOTAL DE CLIENTES SEM VENDEDOR LISTADOS, ZERADO EM INICIO E
+      * EXIBIDO NO RODAPE DO RELATORIO (FORMATO "R") E NA MENSAGEM
+      * FINAL (FORMATO "R" OU "C"), MESMO ESQUEMA DO RELCLI/RELVEN.
+       77 WS-QTD-IMPRESSOS     PIC 9(005) VALUE ZEROS.
+
+       01 RODAPE.
+          03 FILLER  PIC X(30) VALUE "TOTAL SEM VENDEDOR:".
+          03 FOOT-QTD PIC ZZZZ9.
+
+       01 WS-MENS-TOTAL.
+          03 FILLER     PIC X(27) VALUE "RELATORIO CONCLUIDO OK - ".
+          03 WS-MENS-QTD PIC ZZZZ9.
+          03 FILLER     PIC X(12) VALUE " REGISTRO(S)".
+
+       01 WR-CLI-C-CSV.
+         03 F PIC X(008) VALUE '"CODIGO"'.
+         03 F PIC X(001) VALUE ";".
+         03 F PIC X(006) VALUE '"CNPJ"'.
+         03 F PIC X(001) VALUE ";".
+         03 F PIC X(006) VALUE '"NOME"'.
+         03 F PIC X(001) VALUE ";".
+         03 F PIC X(010) VALUE '"LATITUDE"'.
+         03 F PIC X(001) VALUE ";".
+         03 F PIC X(011) VALUE '"LONGITUDE"'.
+
+       01 WR-CLI-CSV.
+         03 WCLI-CSV-CODIGO    PIC 9(007) VALUE ZEROS.
+         03 F                  PIC X(001) VALUE ";".
+         03 WCLI-CSV-CNPJ      PIC 9(014) VALUE ZEROS.
+         03 F                  PIC X(001) VALUE ";".
+         03 F                  PIC X(001) VALUE '"'.
+         03 WCLI-CSV-NOME      PIC X(040) VALUE SPACES.
+         03 F                  PIC X(001) VALUE '"'.
+         03 F                  PIC X(001) VALUE ";".
+         03 WCLI-CSV-SINAL1    PIC X(001) VALUE "+".
+         03 WCLI-CSV-LATITUDE  PIC 9(003)V9(008) VALUE ZEROS.
+         03 F                  PIC X(001) VALUE ";".
+         03 WCLI-CSV-SINAL2    PIC X(001) VALUE "+".
+         03 WCLI-CSV-LONGITUDE PIC 9(003)V9(008) VALUE ZEROS.
+
+       01 CABEC.
+          03 FILLER PIC X(08) VALUE "CODIGO".
+          03 FILLER PIC X(15) VALUE "CNPJ".
+          03 FILLER PIC X(43) VALUE "NOME".
+          03 FILLER PIC X(15) VALUE "LATITUDE".
+          03 FILLER PIC X(51) VALUE "LONGITUDE".
+
+       01 DETAL.
+          03 IMPCOD       PIC X(07).
+          03 FILLER       PIC X(01) VALUE SPACES.
+          03 IMPCNPJ      PIC X(14).
+          03 FILLER       PIC X(01) VALUE SPACES.
+          03 IMPNOME      PIC X(40).
+          03 FILLER       PIC X(01) VALUE SPACES.
+          03 IMPSINAL1    PIC X(01).
+          03 IMPLATITUDE  PIC ZZ9,99999999B(02).
+          03 IMPSINAL2    PIC X(01).
+          03 IMPLONGITUDE PIC ZZ9,99999999B(38).
+      *-------------------------------------------------------
+       SCREEN SECTION.
+	   COPY "copybook\SISSTGER.CPY".
+
+      *-------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE WCF-ARQ-IMPRESSAO-CLISEMVEND TO WRL-ARQ-IMPRESSAO
+           MOVE WCF-ARQ-CSV-CLISEMVEND       TO WRL-ARQ-CSV
+           MOVE ZEROS TO WS-QTD-IMPRESSOS
+		   .
+      *
+       INC-OP0.
+           OPEN INPUT ARQ-CLIENTE.
+           IF WS-RESULTADO-ACESSO NOT = "00"
+              MOVE "ERRO ABERTURA DO ARQ. CLIENTES" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              PERFORM ROT-FIM
+              EXIT PROGRAM
+			  .
+           OPEN OUTPUT ARQIMP.
+
+       MONTA-TELA.
+	       DISPLAY TELA-CLISEM-REL
+
+           MOVE 0 TO W-SEL
+		   PERFORM UNTIL W-SEL > 0
+			 ACCEPT W-FORMATO-SAIDA AT 1134
+             IF W-FORMATO-SAIDA NOT = "R" AND
+		        W-FORMATO-SAIDA NOT = "C"
+                MOVE "FORMATO INVALIDO"  TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+             ELSE
+			    MOVE 1 TO W-SEL
+		     END-IF
+	       END-PERFORM
+
+           MOVE 0 TO W-SEL
+		   PERFORM CONFIRMA-TELA UNTIL W-SEL > 0
+ 		   .
+
+           IF W-FORMATO-SAIDA = "C" AND W-SN = "S"
+              OPEN OUTPUT ARQ-CSV
+              MOVE WR-CLI-C-CSV TO REGCSV
+              WRITE REGCSV
+           END-IF
+           .
+
+       LER-CLIENTE.
+           MOVE "N" TO WS-EOF-SW
+           MOVE ZEROS TO CLI_CODIGO_CLIENTE
+           START ARQ-CLIENTE
+              KEY IS GREATER THAN CLI_CODIGO_CLIENTE
+                 INVALID KEY
+                    MOVE "Y" TO WS-EOF-SW
+           END-START
+
+		   IF W-SN = "S"
+		     PERFORM ROT-CABEC
+
+	          READ ARQ-CLIENTE NEXT AT END
+				  MOVE "Y" TO WS-EOF-SW
+			  END-READ
+			  PERFORM UNTIL EOF-SW
+			   IF WS-EOF-SW = "N"
+	               PERFORM CLASSIFICACAO-DADOS
+				   READ ARQ-CLIENTE NEXT AT END
+				     MOVE "Y" TO WS-EOF-SW
+			       END-READ
+			   END-IF
+		      END-PERFORM
+			.
+
+           IF WS-EOF-SW = "Y"
+              IF W-FORMATO-SAIDA = "R" AND W-SN = "S"
+                 MOVE WS-QTD-IMPRESSOS TO FOOT-QTD
+                 WRITE REGIMP FROM RODAPE
+              END-IF
+              MOVE WS-QTD-IMPRESSOS TO WS-MENS-QTD
+		      MOVE WS-MENS-TOTAL
+					    TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              .
+
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           CLOSE ARQ-CLIENTE.
+	   ROT-EXIT.
+           CLOSE ARQIMP.
+           IF W-FORMATO-SAIDA = "C" AND W-SN = "S"
+              CLOSE ARQ-CSV
+           END-IF
+           EXIT PROGRAM.
+
+       ROT-FIMS.
+           STOP RUN.
+      *
+
+      ***************************
+      * ROTINA DE IMPRIME DADOS *
+      ***************************
+       ROT-CABEC.
+           IF W-FORMATO-SAIDA = "R"
+              ADD 1 TO CONPAG
+              WRITE REGIMP FROM CABEC
+              MOVE SPACES TO REGIMP
+              WRITE REGIMP
+           END-IF
+           .
+
+       IMPRIME-DADOS.
+           ADD 1 TO WS-QTD-IMPRESSOS
+           IF W-FORMATO-SAIDA = "C"
+              PERFORM GRAVA-CSV-CLIENTE
+           ELSE
+              PERFORM IMPRIME-DADOS-RELATORIO
+           END-IF
+           .
+
+       GRAVA-CSV-CLIENTE.
+           MOVE CLI_CODIGO_CLIENTE TO WCLI-CSV-CODIGO
+           MOVE CLI_CNPJ           TO WCLI-CSV-CNPJ
+           MOVE CLI_RAZAO_SOCIAL   TO WCLI-CSV-NOME
+           MOVE CLI_LATITUDE       TO WCLI-CSV-LATITUDE
+           MOVE CLI_LONGITUDE      TO WCLI-CSV-LONGITUDE
+           MOVE "+" TO WCLI-CSV-SINAL1
+           IF CLI_LATITUDE < ZEROS
+              MOVE "-" TO WCLI-CSV-SINAL1
+			  .
+           MOVE "+" TO WCLI-CSV-SINAL2
+           IF CLI_LONGITUDE < ZEROS
+              MOVE "-" TO WCLI-CSV-SINAL2
+              .
+           MOVE WR-CLI-CSV TO REGCSV
+           WRITE REGCSV
+           .
+
+       IMPRIME-DADOS-RELATORIO.
+           MOVE CLI_CODIGO_CLIENTE TO IMPCOD.
+		   MOVE CLI_CNPJ           TO IMPCNPJ
+           MOVE CLI_RAZAO_SOCIAL   TO IMPNOME.
+           MOVE CLI_LATITUDE       TO IMPLATITUDE.
+           MOVE CLI_LONGITUDE      TO IMPLONGITUDE.
+		   MOVE "+" TO IMPSINAL1
+           IF CLI_LATITUDE < ZEROS
+		      MOVE "-" TO IMPSINAL1
+			  .
+		   MOVE "+" TO IMPSINAL2
+           IF CLI_LONGITUDE < ZEROS
+		      MOVE "-" TO IMPSINAL2
+              .
+
+           WRITE REGIMP FROM DETAL.
+           ADD 1 TO CONLIN
+           IF CONLIN > LINPAG
+              MOVE ZEROS TO CONLIN
+              MOVE SPACES TO REGIMP
+              WRITE REGIMP
+              WRITE REGIMP
+              WRITE REGIMP
+              WRITE REGIMP
+              PERFORM ROT-CABEC
+           .
+
+	   CONFIRMA-TELA.
+           MOVE "S" TO W-SN
+           DISPLAY "CONFIRMA (S/N) : " AT 2340
+           ACCEPT W-SN WITH UPDATE AT 2357
+
+           IF W-SN = "N" OR "n"
+              MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              MOVE 1 TO W-SEL
+           ELSE
+			  IF W-SN NOT = "S" AND "s"
+                 MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+              ELSE
+		         MOVE 2 TO W-SEL
+                 .
+
+      * SO ENTRA NO RELATORIO O CLIENTE ATIVO (CLI_STATUS, VER CADCLI)
+      * CUJO CLI_COD_VENDEDOR AINDA ESTA ZERADO (NUNCA ATRIBUIDO PELO
+      * DISTVEN OU PELA MANUTENCAO MANUAL EM CADCLI); CLIENTE FECHADO
+      * SEM VENDEDOR NUNCA CHEGOU A PRECISAR DE UM, ENTAO NAO E
+      * "PENDENTE".
+	   CLASSIFICACAO-DADOS.
+           IF CLI_COD_VENDEDOR = ZEROS AND CLI_STATUS = "A"
+			  PERFORM IMPRIME-DADOS
+              .
+
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY TELA-MENS.
+           ACCEPT TELA-MENS.
+       ROT-MENS2.
+		   MOVE SPACES TO MENS
+           DISPLAY TELA-MENS.
+       ROT-MENS-FIM.
+           EXIT.
