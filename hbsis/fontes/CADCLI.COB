@@ -19,10 +19,8 @@
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
 	   COPY "copybook\SISWSGER.CPY".
-	   77 WID-ARQ-CLIENTE      PIC X(100) VALUE 
-	           "dados\CLIENTE.DAT".
-	   77 WRL-ARQ-IMPRESSAO    PIC X(100) VALUE 
-	           "relatorios\CLIENTE.txt".
+	   COPY "copybook\SISCFGER.CPY".
+	   77 WRL-ARQ-IMPRESSAO    PIC X(100) VALUE SPACES.
 
        77 W-EXISTE-CPFCGC      PIC X(001) VALUE SPACES.
        77 WCODIGO-CLIENTE      PIC 9(007) VALUE ZEROS.
@@ -30,7 +28,77 @@
 
        77 W-SINAL1             PIC X(001) VALUE SPACES.
        77 W-SINAL2             PIC X(001) VALUE SPACES.
-	   
+
+      * CAMPOS DA PESQUISA DE CLIENTES POR PARTE DA RAZAO SOCIAL
+      * (VER PESQUISA-000); WS-COD-PESQUISA E O "CANAL" PELO QUAL UM
+      * CODIGO ESCOLHIDO NA PESQUISA CHEGA A ENTRA-CODIGO SEM O
+      * OPERADOR TER QUE REDIGITA-LO.
+       77 W-RAZAO-PARCIAL      PIC X(040) VALUE SPACES.
+       77 W-TAM-PESQ           PIC 9(002) VALUE ZEROS.
+       77 W-COMANDO-PESQUISA   PIC X(007) VALUE SPACES.
+       77 W-ACAO-PESQUISA      PIC X(001) VALUE SPACES.
+       77 W-ACHOU-PESQUISA     PIC X(001) VALUE "N".
+       77 WS-COD-PESQUISA      PIC 9(007) VALUE ZEROS.
+       77 WS-FIM-PESQUISA      PIC X(001) VALUE "N".
+       77 WS-QTD-PESQUISA      PIC 9(002) VALUE ZEROS.
+       77 WS-IDX-PESQUISA      PIC 9(002) VALUE ZEROS.
+       01 WS-TAB-PESQUISA.
+          05 WS-PESQUISA-LINHA OCCURS 8 TIMES.
+             10 WS-PESQUISA-COD   PIC 9(007).
+             10 WS-PESQUISA-RAZAO PIC X(040).
+
+      * ALERTA DE CLIENTE PROXIMO NA INCLUSAO (VER VERIFICA-PROXIMIDADE)
+      * RODA O MESMO CALCULO DE DISTANCIA DO DISTVEN (COPYBOOK
+      * SISDTGER.CPY/SISDTPGER.CPY) CONTRA TODO O ARQ-CLIENTE PARA
+      * AVISAR, SEM IMPEDIR A GRAVACAO, QUANDO O PONTO DIGITADO CAIR
+      * MUITO PERTO DE UM CLIENTE JA CADASTRADO SOB OUTRO CNPJ. O RAIO
+      * DO ALERTA (WS-RAIO-AVISO-PROXIMIDADE) VEM DO SISCFGER.CPY.
+       77 WP-LAT-NOVO           PIC S9(003)V9(008) VALUE ZEROS.
+       77 WP-LON-NOVO           PIC S9(003)V9(008) VALUE ZEROS.
+       77 WP-COD-PROXIMO        PIC 9(007) VALUE ZEROS.
+       77 WS-ACHOU-PROXIMIDADE  PIC X(001) VALUE "N".
+       77 WS-REGCLI-SALVO       PIC X(267) VALUE SPACES.
+       77 WS-RAIO-AVISO-EDT     PIC Z(014)9.
+	   COPY "copybook\SISDTGER.CPY".
+
+       77 WS-QTD-EXPORTADOS     PIC 9(005) VALUE ZEROS.
+
+      * RESUMO DA IMPORTACAO (VER IMPORTACAO-000/PROCESSA-REGISTROS/
+      * GRAVACAO-ERRO). WS-REGISTRO-REJEITADO EVITA CONTAR O MESMO
+      * REGISTRO MAIS DE UMA VEZ QUANDO VERIFICA-ERROS ACHA MAIS DE UM
+      * MOTIVO DE REJEICAO NELE (CADA MOTIVO AINDA GRAVA SUA PROPRIA
+      * LINHA EM ARQ-ERR).
+       77 WS-QTD-NOVOS          PIC 9(005) VALUE ZEROS.
+       77 WS-QTD-ATUALIZADOS    PIC 9(005) VALUE ZEROS.
+       77 WS-QTD-REJEITADOS     PIC 9(005) VALUE ZEROS.
+       77 WS-REGISTRO-REJEITADO PIC X(001) VALUE "N".
+
+      * RECONCILIACAO POS-IMPORTACAO: WS-QTD-LIDOS CONTA TODO REGISTRO
+      * LIDO DO ARQUIVO DE ENTRADA (INCREMENTADO NO READ-TXT, NA
+      * PASSADA DE VERIFICACAO), COMPARADO EM VERIFICA-RECONCILIACAO
+      * COM A SOMA DE NOVOS+ATUALIZADOS+REJEITADOS PARA GARANTIR QUE
+      * TODO REGISTRO LIDO TEVE UM DESTINO CONTABILIZADO.
+       77 WS-QTD-LIDOS          PIC 9(005) VALUE ZEROS.
+       77 WS-QTD-PROCESSADOS    PIC 9(005) VALUE ZEROS.
+       77 WS-RECONCILIACAO      PIC X(010) VALUE SPACES.
+
+      * LAYOUT CSV DA IMPORTACAO (WS-FORMATO-IMPORTACAO = "C"), NO
+      * MESMO ESTILO ";" DO VENCLI.CSV QUE O DISTVEN GRAVA: CODIGO;
+      * CGC;"RAZAO SOCIAL";LATITUDE;LONGITUDE, OS DOIS ULTIMOS SEM
+      * SINAL E SEM PONTO DECIMAL (IGUAL AO LAYOUT FIXO, A VIRGULA
+      * DECIMAL E SOMENTE IMPLICITA VIA PICTURE). A LINHA CRUA E LIDA
+      * PARA ESTE BUFFER (READ ... INTO, FORA DA FD) E DEPOIS
+      * DESMEMBRADA PARA R_CLI_* EM PARSE-CSV-CLIENTE, PARA QUE O
+      * RESTO DA IMPORTACAO (VERIFICA-ERROS/PROCESSA-REGISTROS) SIGA
+      * IGUAL PARA OS DOIS FORMATOS.
+       77 WS-LINHA-CSV-CLIENTE  PIC X(200) VALUE SPACES.
+       77 WS-CSV-CAMPO-COD      PIC X(007) VALUE SPACES.
+       77 WS-CSV-CAMPO-CGC      PIC X(014) VALUE SPACES.
+       77 WS-CSV-CAMPO-RAZAO    PIC X(042) VALUE SPACES.
+       77 WS-CSV-CAMPO-LAT      PIC X(011) VALUE SPACES.
+       77 WS-CSV-CAMPO-LON      PIC X(011) VALUE SPACES.
+       77 WS-CSV-TAM-RAZAO      PIC 9(002) VALUE ZEROS.
+
 	   LINKAGE SECTION.
 	   01 LS-ID PIC X(5).
 
@@ -39,6 +107,7 @@
       *-----------------------------------------------------------------
        PROCEDURE DIVISION  USING LS-ID.
        INICIO.
+           MOVE WCF-ARQ-IMPRESSAO-CLIENTE TO WRL-ARQ-IMPRESSAO
            PERFORM OPEN-CLIENTE.
 	       MOVE "F" TO WFIM.
 		   PERFORM TELA-CLIENTE-0 UNTIL WFIM = "T". 
@@ -56,6 +125,10 @@
              WHEN "4"
 			    PERFORM IMPORTACAO-000 THRU IMPORTACAO-EXIT
              WHEN "5"
+				PERFORM PESQUISA-000 THRU PESQUISA-EXIT
+             WHEN "6"
+			    PERFORM EXPORTACAO-000 THRU EXPORTACAO-EXIT
+             WHEN "7"
                 PERFORM CLOSE-CLIENTE
                 EXIT PROGRAM
            END-EVALUATE.
@@ -73,13 +146,28 @@
 						  WCNPJ
 			              CLI_LATITUDE
 			              CLI_LONGITUDE
+			              CLI_COD_VENDEDOR
+			              CLI_IE
 						  .
            MOVE SPACES TO CLI_RAZAO_SOCIAL
 		                  W-EXISTE-CPFCGC
                           WS-GRAVACAO
                           W-SINAL1
                           W-SINAL2
+                          CLI_ENDERECO_LOGRADOURO
+                          CLI_ENDERECO_BAIRRO
+                          CLI_ENDERECO_CIDADE
+                          CLI_ENDERECO_UF
+                          CLI_TELEFONE
+                          CLI_EMAIL
+                          CLI_CONTATO
+                          CLI_TIPO
 						  .
+		   MOVE ZEROS  TO CLI_ENDERECO_CEP
+      * TODO CLIENTE NOVO COMECA ATIVO; SE A TELA FOR REUTILIZADA PARA
+      * ALTERACAO/EXCLUSAO, ENTRA-CODIGO LE O STATUS REAL DO ARQUIVO.
+           MOVE "A" TO CLI_STATUS
+           .
        INC-010.
            DISPLAY TELA-CLIENTE.
 		   PERFORM ENTRA-CODIGO UNTIL W-SEL > 0
@@ -88,8 +176,11 @@
               PERFORM ENTRA-DADOS UNTIL W-SEL > 0
               MOVE 0 TO W-SEL
 			  PERFORM CONFIRMA-DADOS UNTIL W-SEL > 0
-              PERFORM GRAVACAO 
-			  .	
+              PERFORM GRAVACAO
+              IF W-SN = "S"
+                 PERFORM GRAVA-AUDITORIA
+              END-IF
+			  .
 			MOVE ZEROS TO W-SEL
 			.
 	   INCLUSAO-EXIT.
@@ -111,7 +202,11 @@
               MOVE 0 TO W-SEL
 			  PERFORM ALTERA-DADOS UNTIL W-SEL > 0
    		      PERFORM REGRAVACAO
-			  .	
+              IF W-SN = "S"
+                 PERFORM GRAVA-AUDITORIA
+              END-IF
+              UNLOCK ARQ-CLIENTE
+			  .
 			MOVE ZEROS TO W-SEL
 			.
 	   ALTERACAO-EXIT.
@@ -130,13 +225,210 @@
 		   IF W-SEL = 2
               MOVE 0 TO W-SEL
 			  PERFORM EXCLUI-DADOS UNTIL W-SEL > 0
-   		      PERFORM EXCLUSAO.
-			  .	
+   		      PERFORM EXCLUSAO
+              IF W-SN = "S"
+                 PERFORM GRAVA-AUDITORIA
+              END-IF
+              UNLOCK ARQ-CLIENTE
+			  .
 			MOVE ZEROS TO W-SEL
 			.
 	   EXCLUSAO-EXIT.
 		   EXIT.
 
+      ***********************
+      * ROTINA DE PESQUISA  *
+      ***********************
+      * PESQUISA DE CLIENTES POR PARTE DA RAZAO SOCIAL, USANDO A CHAVE
+      * ALTERNATIVA CLI_RAZAO_SOCIAL: O OPERADOR DIGITA UM TRECHO, A
+      * LISTAGEM E PAGINADA DE 8 EM 8 REGISTROS, E O CLIENTE ESCOLHIDO
+      * E ENCAMINHADO PARA ALTERACAO OU EXCLUSAO SEM PRECISAR DIGITAR
+      * O CODIGO DE NOVO (VER WS-COD-PESQUISA E ENTRA-CODIGO).
+	   PESQUISA-000.
+	       MOVE "PESQUISA" TO DOPCAO.
+	       MOVE 0         TO W-SEL.
+	       MOVE SPACES    TO W-RAZAO-PARCIAL.
+	   PES-001.
+	       DISPLAY TELA-PESQUISA-CLIENTE
+		   PERFORM ENTRA-RAZAO-PESQUISA UNTIL W-SEL > 0
+		   IF W-SEL = 2
+	          MOVE 0 TO W-SEL
+	          PERFORM LOCALIZA-PESQUISA
+	          PERFORM MOSTRA-PAGINA-PESQUISA
+	          PERFORM NAVEGA-PESQUISA UNTIL W-SEL > 0
+	          IF WS-COD-PESQUISA > ZEROS
+	             PERFORM ESCOLHE-ACAO-PESQUISA
+	          END-IF
+	       END-IF
+		   MOVE ZEROS TO W-SEL
+		   .
+	   PESQUISA-EXIT.
+		   EXIT.
+
+	   ENTRA-RAZAO-PESQUISA.
+	       ACCEPT W-RAZAO-PARCIAL AT 0926
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+	          MOVE 1 TO W-SEL
+		   ELSE
+	          IF W-RAZAO-PARCIAL = SPACES
+	             MOVE "DIGITE PARTE DA RAZAO SOCIAL" TO MENS
+	             PERFORM ROT-MENS THRU ROT-MENS-FIM
+	          ELSE
+	             MOVE 2 TO W-SEL
+	          END-IF
+	       END-IF
+	       .
+
+      * POSICIONA ARQ-CLIENTE, VIA CHAVE ALTERNATIVA, NO PRIMEIRO
+      * REGISTRO CUJA RAZAO SOCIAL PODE BATER COM O TRECHO DIGITADO.
+	   LOCALIZA-PESQUISA.
+	       MOVE 40 TO W-TAM-PESQ
+	       PERFORM UNTIL W-RAZAO-PARCIAL(W-TAM-PESQ:1) NOT = SPACE
+	              OR W-TAM-PESQ = 0
+	           SUBTRACT 1 FROM W-TAM-PESQ
+	       END-PERFORM
+
+	       MOVE SPACES TO CLI_RAZAO_SOCIAL
+	       MOVE W-RAZAO-PARCIAL(1:W-TAM-PESQ)
+	                 TO CLI_RAZAO_SOCIAL(1:W-TAM-PESQ)
+	       MOVE "N" TO WS-EOF-SW
+           START ARQ-CLIENTE
+	           KEY IS NOT LESS THAN CLI_RAZAO_SOCIAL
+					INVALID KEY
+         	          MOVE "Y" TO WS-EOF-SW
+	       END-START
+	       .
+
+      * MONTA UMA PAGINA DE ATE 8 CLIENTES CUJA RAZAO SOCIAL COMECA COM
+      * O TRECHO DIGITADO, CONTINUANDO DE ONDE A PAGINA ANTERIOR PAROU.
+	   MOSTRA-PAGINA-PESQUISA.
+	       MOVE ZEROS  TO WS-QTD-PESQUISA
+	       MOVE SPACES TO WS-TAB-PESQUISA
+	       MOVE "N"    TO WS-FIM-PESQUISA
+
+		   PERFORM UNTIL WS-QTD-PESQUISA = 8 OR WS-EOF-SW = "Y"
+	           READ ARQ-CLIENTE NEXT AT END
+				   MOVE "Y" TO WS-EOF-SW
+			   END-READ
+			   IF WS-EOF-SW = "N"
+	              IF CLI_RAZAO_SOCIAL(1:W-TAM-PESQ) NOT =
+	                 W-RAZAO-PARCIAL(1:W-TAM-PESQ)
+	                 MOVE "Y" TO WS-EOF-SW
+	              ELSE
+	                 ADD 1 TO WS-QTD-PESQUISA
+	                 MOVE CLI_CODIGO_CLIENTE
+	                           TO WS-PESQUISA-COD(WS-QTD-PESQUISA)
+	                 MOVE CLI_RAZAO_SOCIAL
+	                           TO WS-PESQUISA-RAZAO(WS-QTD-PESQUISA)
+	              END-IF
+			   END-IF
+		   END-PERFORM
+
+	       IF WS-EOF-SW = "Y"
+	          MOVE "S" TO WS-FIM-PESQUISA
+	       END-IF
+
+	       IF WS-QTD-PESQUISA = 0
+	          MOVE "*** NENHUM CLIENTE ENCONTRADO ***" TO MENS
+	          PERFORM ROT-MENS THRU ROT-MENS-FIM
+	       ELSE
+	          DISPLAY TELA-PESQUISA-CLIENTE
+	          DISPLAY W-RAZAO-PARCIAL AT 0926
+	          PERFORM EXIBE-LINHAS-PESQUISA
+	       END-IF
+	       .
+
+	   EXIBE-LINHAS-PESQUISA.
+	       IF WS-QTD-PESQUISA NOT < 1
+	          DISPLAY WS-PESQUISA-COD(1)   AT 1310
+	          DISPLAY WS-PESQUISA-RAZAO(1) AT 1319
+	       END-IF
+	       IF WS-QTD-PESQUISA NOT < 2
+	          DISPLAY WS-PESQUISA-COD(2)   AT 1410
+	          DISPLAY WS-PESQUISA-RAZAO(2) AT 1419
+	       END-IF
+	       IF WS-QTD-PESQUISA NOT < 3
+	          DISPLAY WS-PESQUISA-COD(3)   AT 1510
+	          DISPLAY WS-PESQUISA-RAZAO(3) AT 1519
+	       END-IF
+	       IF WS-QTD-PESQUISA NOT < 4
+	          DISPLAY WS-PESQUISA-COD(4)   AT 1610
+	          DISPLAY WS-PESQUISA-RAZAO(4) AT 1619
+	       END-IF
+	       IF WS-QTD-PESQUISA NOT < 5
+	          DISPLAY WS-PESQUISA-COD(5)   AT 1710
+	          DISPLAY WS-PESQUISA-RAZAO(5) AT 1719
+	       END-IF
+	       IF WS-QTD-PESQUISA NOT < 6
+	          DISPLAY WS-PESQUISA-COD(6)   AT 1810
+	          DISPLAY WS-PESQUISA-RAZAO(6) AT 1819
+	       END-IF
+	       IF WS-QTD-PESQUISA NOT < 7
+	          DISPLAY WS-PESQUISA-COD(7)   AT 1910
+	          DISPLAY WS-PESQUISA-RAZAO(7) AT 1919
+	       END-IF
+	       IF WS-QTD-PESQUISA NOT < 8
+	          DISPLAY WS-PESQUISA-COD(8)   AT 2010
+	          DISPLAY WS-PESQUISA-RAZAO(8) AT 2019
+	       END-IF
+	       .
+
+	   NAVEGA-PESQUISA.
+	       MOVE SPACES TO W-COMANDO-PESQUISA
+	       ACCEPT W-COMANDO-PESQUISA AT 2248
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 OR W-COMANDO-PESQUISA = "0" OR
+	                         W-COMANDO-PESQUISA = ZEROS
+	          MOVE 1 TO W-SEL
+	       ELSE
+	          IF W-COMANDO-PESQUISA = "M" OR "m"
+	             IF WS-FIM-PESQUISA = "S"
+	                MOVE "*** NAO HA MAIS CLIENTES ***" TO MENS
+	                PERFORM ROT-MENS THRU ROT-MENS-FIM
+	             ELSE
+	                PERFORM MOSTRA-PAGINA-PESQUISA
+	             END-IF
+	          ELSE
+	             MOVE W-COMANDO-PESQUISA TO WS-COD-PESQUISA
+	             MOVE "N" TO W-ACHOU-PESQUISA
+	             PERFORM VARYING WS-IDX-PESQUISA FROM 1 BY 1
+	                     UNTIL WS-IDX-PESQUISA > WS-QTD-PESQUISA
+	                IF WS-PESQUISA-COD(WS-IDX-PESQUISA) =
+	                   WS-COD-PESQUISA
+	                   MOVE "S" TO W-ACHOU-PESQUISA
+	                END-IF
+	             END-PERFORM
+	             IF W-ACHOU-PESQUISA = "S"
+	                MOVE 1 TO W-SEL
+	             ELSE
+	                MOVE "*** CODIGO NAO ESTA NA PAGINA ATUAL ***"
+	                               TO MENS
+	                PERFORM ROT-MENS THRU ROT-MENS-FIM
+	                MOVE ZEROS TO WS-COD-PESQUISA
+	             END-IF
+	          END-IF
+	       END-IF
+	       .
+
+      * DEPOIS DE ESCOLHIDO, O CLIENTE VAI DIRETO PARA ALTERACAO OU
+      * EXCLUSAO; QUALQUER OUTRA RESPOSTA (INCLUSIVE ESC) SO CANCELA A
+      * ESCOLHA E VOLTA PARA O MENU DE CLIENTES.
+	   ESCOLHE-ACAO-PESQUISA.
+	       MOVE SPACES TO W-ACAO-PESQUISA
+	       DISPLAY "1-ALTERAR  2-EXCLUIR  3-CANCELAR : " AT 2410
+	       ACCEPT  W-ACAO-PESQUISA AT 2446
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 OR W-ACAO-PESQUISA NOT = "1" AND NOT = "2"
+	          MOVE ZEROS TO WS-COD-PESQUISA
+	       ELSE
+	          IF W-ACAO-PESQUISA = "1"
+	             PERFORM ALTERACAO-000 THRU ALTERACAO-EXIT
+	          ELSE
+	             PERFORM EXCLUSAO-000 THRU EXCLUSAO-EXIT
+	          END-IF
+	       END-IF
+	       .
       ************************
       * ROTINA DE IMPORTACAO *
       ************************
@@ -145,42 +437,60 @@
            MOVE 0            TO W-SEL.
 		   MOVE SPACES       TO WTD-ENTRA-ARQUIVO
 		                        W-SN.
+		   MOVE "F"          TO WS-FORMATO-IMPORTACAO.
        IMP-001.
 	       PERFORM INC-001.
            DISPLAY TELA-ENTRADA-ARQUIVO
-		   PERFORM UNTIL W-SEL > 0	
+		   PERFORM UNTIL W-SEL > 0
              ACCEPT TELA-ENTRADA-ARQUIVO
-		     IF WTD-ENTRA-ARQUIVO = SPACES 
-			  MOVE 
-               	"*** NOME DO ARQUIVO NAO INFORMADO ***" 
+		     IF WTD-ENTRA-ARQUIVO = SPACES
+			  MOVE
+               	"*** NOME DO ARQUIVO NAO INFORMADO ***"
 			           TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
 			 ELSE
+			  IF WS-FORMATO-IMPORTACAO NOT = "C"
+			     MOVE "F" TO WS-FORMATO-IMPORTACAO
+			  END-IF
 			  MOVE 1 TO W-SEL
-			 END-IF 
+			 END-IF
 		   END-PERFORM
            IF WTD-ENTRA-ARQUIVO NOT = "X"
 		    MOVE 0 TO W-SEL
 		    PERFORM CONFIRMA-DADOS UNTIL W-SEL > 0
             MOVE 0            TO W-SEL
-            IF W-SN	          = "S"	   
-			   MOVE WTD-ENTRA-ARQUIVO   TO WTD-ARQERRO
+            IF W-SN	          = "S"
+			   MOVE WTD-ENTRA-ARQUIVO TO WS-ARQERRO-ORIGINAL
+			   MOVE FUNCTION CURRENT-DATE(1:14)
+			             TO WS-DATA-HORA-EXECUCAO
+			   MOVE SPACES           TO WTD-ARQERRO
+			   MOVE WS-DATA-HORA-EXECUCAO
+			             TO WTD-ARQERRO(1:14)
+			   MOVE "_"              TO WTD-ARQERRO(15:1)
+			   MOVE WS-ARQERRO-ORIGINAL
+			             TO WTD-ARQERRO(16:69)
                MOVE WTD-ENTRADA-ARQUIVO TO WTD-ARQ-CLIENTE
 			   PERFORM OPEN-TXT
 			   MOVE ZEROS  TO WS-CONT
+			   MOVE ZEROS  TO WS-QTD-NOVOS
+			   MOVE ZEROS  TO WS-QTD-ATUALIZADOS
+			   MOVE ZEROS  TO WS-QTD-REJEITADOS
+			   MOVE ZEROS  TO WS-QTD-LIDOS
+			   MOVE ZEROS  TO WS-GRAVACAO-ERRO
                PERFORM READ-TXT UNTIL WS-CONT > 1
+               PERFORM VERIFICA-RECONCILIACAO
               .
 
 		   IF WS-GRAVACAO-ERRO > 0
-			  MOVE 
-			  " IMPORTACAO C/ ERRO - VERIFIQUE ARQUIVO " 
+			  MOVE
+			  " IMPORTACAO C/ ERRO - VERIFIQUE ARQUIVO "
 			            TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
 		   ELSE
 		   IF W-SN = "S"
               MOVE "*** DADOS GRAVADOS COM SUCESSO *** " TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-			.   
+			.
+
+		   PERFORM MOSTRA-RESUMO-IMPORTACAO
 
 		   MOVE ZEROS TO W-SEL
            CLOSE CLIENTE-TXT
@@ -189,7 +499,121 @@
 		   
 	   IMPORTACAO-EXIT.
 		   EXIT.
-			
+
+      ************************
+      * ROTINA DE EXPORTACAO *
+      ************************
+      * ESPELHO DA IMPORTACAO: EM VEZ DE LER CLIENTE-TXT E GRAVAR
+      * ARQ-CLIENTE, VARRE ARQ-CLIENTE SEQUENCIALMENTE (DO PRIMEIRO
+      * CODIGO AO ULTIMO) E GRAVA CADA REGCLI EM CLIENTE-TXT NO MESMO
+      * LAYOUT REG-CLI-TXT QUE A IMPORTACAO JA ENTENDE.
+	   EXPORTACAO-000.
+	       MOVE "EXPORTACAO" TO DOPCAO.
+	       MOVE 0            TO W-SEL.
+		   MOVE SPACES       TO WTD-SAIDA-ARQUIVO-NOME
+		                        W-SN.
+	   EXP-001.
+	       DISPLAY TELA-EXPORTACAO-ARQUIVO
+		   PERFORM UNTIL W-SEL > 0
+	         ACCEPT TELA-EXPORTACAO-ARQUIVO
+		     IF WTD-SAIDA-ARQUIVO-NOME = SPACES
+			  MOVE
+               	"*** NOME DO ARQUIVO NAO INFORMADO ***"
+			           TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+			 ELSE
+			  MOVE 1 TO W-SEL
+			 END-IF
+		   END-PERFORM
+	       IF WTD-SAIDA-ARQUIVO-NOME NOT = "X"
+		    MOVE 0 TO W-SEL
+		    PERFORM CONFIRMA-DADOS UNTIL W-SEL > 0
+	        MOVE 0            TO W-SEL
+	        IF W-SN	          = "S"
+			   MOVE WTD-SAIDA-ARQUIVO TO WTD-ARQ-CLIENTE
+	           PERFORM OPEN-TXT-SAIDA
+	           MOVE ZEROS TO WS-QTD-EXPORTADOS
+	           MOVE ZEROS TO CLI_CODIGO_CLIENTE
+	           MOVE "N"   TO WS-EOF-SW
+	           START ARQ-CLIENTE
+	               KEY IS NOT LESS THAN CLI_CODIGO_CLIENTE
+	                   INVALID KEY
+	                      MOVE "Y" TO WS-EOF-SW
+	           END-START
+	           PERFORM UNTIL WS-EOF-SW = "Y"
+	               READ ARQ-CLIENTE NEXT AT END
+	                  MOVE "Y" TO WS-EOF-SW
+	               END-READ
+	               IF WS-EOF-SW = "N"
+	                  PERFORM GRAVA-REGISTRO-EXPORTACAO
+	               END-IF
+	           END-PERFORM
+	           CLOSE CLIENTE-TXT
+	           MOVE "*** EXPORTACAO CONCLUIDA ***" TO MENS
+	           PERFORM ROT-MENS THRU ROT-MENS-FIM
+	        .
+
+		   MOVE ZEROS TO W-SEL
+	       .
+	   EXPORTACAO-EXIT.
+		   EXIT.
+
+	   GRAVA-REGISTRO-EXPORTACAO.
+	       MOVE CLI_CODIGO_CLIENTE TO R_CLI_CODIGO_CLIENTE
+	       MOVE CLI_CNPJ           TO R_CLI_CGC
+	       MOVE CLI_RAZAO_SOCIAL   TO R_CLI_RAZAO_SOCIAL
+	       MOVE CLI_LATITUDE       TO R_CLI_LATITUDE
+	       MOVE CLI_LONGITUDE      TO R_CLI_LONGITUDE
+	       WRITE REG-CLI-TXT
+	       ADD 1 TO WS-QTD-EXPORTADOS
+	       .
+
+	   OPEN-TXT-SAIDA.
+		   OPEN OUTPUT CLIENTE-TXT
+	       IF WS-FS NOT = "00"
+	          MOVE WS-FS       TO ERRO
+			  MOVE
+			  " ERRO NA ABERTURA DO ARQUIVO CLIENTE.TXT"
+			                   TO MENS-P
+	          PERFORM ROT-MENS THRU ROT-MENS-FIM
+	          PERFORM CLOSE-CLIENTE
+	          EXIT PROGRAM
+	       END-IF
+	       .
+
+      * RESUMO EXIBIDO AO FINAL DE IMPORTACAO-000, COM A MESMA MENSAGEM
+      * DE SUCESSO/ERRO DE SEMPRE (MENS) SEGUIDA DAS CONTAGENS DE
+      * NOVOS/ATUALIZADOS/REJEITADOS; OS MOTIVOS DE CADA REJEICAO
+      * CONTINUAM NO ARQUIVO DE ERRO (WTD-ARQERRO), AGORA CARIMBADO POR
+      * EXECUCAO.
+	   MOSTRA-RESUMO-IMPORTACAO.
+	       DISPLAY TELA-RESUMO-IMPORTACAO
+		   DISPLAY WS-QTD-LIDOS       AT 1036
+		   DISPLAY WS-QTD-NOVOS       AT 1236
+		   DISPLAY WS-QTD-ATUALIZADOS AT 1336
+		   DISPLAY WS-QTD-REJEITADOS  AT 1436
+		   DISPLAY WS-RECONCILIACAO   AT 1836
+	       IF WS-GRAVACAO-ERRO > 0
+	          DISPLAY WTD-ARQERRO(1:54)  AT 2026
+	          DISPLAY WTD-ARQERRO(55:30) AT 2101
+	       END-IF
+		   PERFORM ROT-MENS THRU ROT-MENS-FIM
+	       .
+
+      * CONFERE SE TODO REGISTRO LIDO DO ARQUIVO DE ENTRADA (WS-QTD-
+      * LIDOS) TEVE UM DESTINO CONTABILIZADO (NOVO, ATUALIZADO OU
+      * REJEITADO), PARA QUE UMA IMPORTACAO PARCIALMENTE APLICADA NAO
+      * SEJA CONFUNDIDA COM UM SUCESSO LIMPO.
+       VERIFICA-RECONCILIACAO.
+           ADD WS-QTD-NOVOS WS-QTD-ATUALIZADOS WS-QTD-REJEITADOS
+               GIVING WS-QTD-PROCESSADOS
+           IF WS-QTD-PROCESSADOS = WS-QTD-LIDOS
+              MOVE "OK"         TO WS-RECONCILIACAO
+           ELSE
+              MOVE "DIVERGENTE" TO WS-RECONCILIACAO
+           END-IF
+           .
+
        READ-TXT.
            MOVE "N" TO WS-EOF-SW
 		   IF WS-CONT   = 1
@@ -197,13 +621,12 @@
               PERFORM OPEN-TXT
 			  .
 		   PERFORM UNTIL EOF-SW
-				READ CLIENTE-TXT AT END
-					MOVE "Y" TO WS-EOF-SW
-				END-READ 
-               
+				PERFORM LER-LINHA-TXT
+
                 IF WS-EOF-SW = "N" AND WS-CONT = 0
+					ADD 1 TO WS-QTD-LIDOS
 					PERFORM VERIFICA-ERROS
-				END-IF   
+				END-IF
            
 				IF WS-EOF-SW = "N"       AND 
 				   WS-CONT   = 1         AND
@@ -218,7 +641,82 @@
 		   ADD 1 TO WS-CONT
            .
 
+      * LE UMA LINHA DO ARQUIVO DE ENTRADA NO FORMATO ESCOLHIDO PELO
+      * OPERADOR EM WS-FORMATO-IMPORTACAO. NO LAYOUT FIXO, O READ JA
+      * DEIXA OS CAMPOS R_CLI_* PRONTOS NA FD (COMO SEMPRE FOI); NO
+      * CSV, A LINHA CRUA VAI PARA UM BUFFER FORA DA FD (WS-LINHA-CSV-
+      * CLIENTE) E PARSE-CSV-CLIENTE DESMEMBRA PARA OS MESMOS CAMPOS
+      * R_CLI_*, PARA QUE O RESTO DA IMPORTACAO NEM PRECISE SABER QUAL
+      * FORMATO FOI LIDO.
+	   LER-LINHA-TXT.
+	       IF WS-FORMATO-IMPORTACAO = "C"
+	          READ CLIENTE-TXT INTO WS-LINHA-CSV-CLIENTE AT END
+	             MOVE "Y" TO WS-EOF-SW
+	          END-READ
+	          IF WS-EOF-SW = "N"
+	             PERFORM PARSE-CSV-CLIENTE
+	          END-IF
+	       ELSE
+	          READ CLIENTE-TXT AT END
+	             MOVE "Y" TO WS-EOF-SW
+	          END-READ
+	       END-IF
+	       .
+
+      * DESMEMBRA UMA LINHA CSV ";" (CODIGO;CGC;"RAZAO";LAT;LON) PARA
+      * OS CAMPOS R_CLI_* DA FD, DEPOIS DE TIRAR AS ASPAS DA RAZAO
+      * SOCIAL SE ELA VIER ENTRE ASPAS.
+	   PARSE-CSV-CLIENTE.
+	       MOVE SPACES TO WS-CSV-CAMPO-COD
+	                      WS-CSV-CAMPO-CGC
+	                      WS-CSV-CAMPO-RAZAO
+	                      WS-CSV-CAMPO-LAT
+	                      WS-CSV-CAMPO-LON
+	       UNSTRING WS-LINHA-CSV-CLIENTE DELIMITED BY ";"
+	           INTO WS-CSV-CAMPO-COD
+	                WS-CSV-CAMPO-CGC
+	                WS-CSV-CAMPO-RAZAO
+	                WS-CSV-CAMPO-LAT
+	                WS-CSV-CAMPO-LON
+	       END-UNSTRING
+
+	       MOVE ZEROS  TO R_CLI_CODIGO_CLIENTE
+	       MOVE ZEROS  TO R_CLI_CGC
+	       MOVE SPACES TO R_CLI_RAZAO_SOCIAL
+	       MOVE ZEROS  TO R_CLI_LATITUDE
+	       MOVE ZEROS  TO R_CLI_LONGITUDE
+
+	       IF WS-CSV-CAMPO-COD IS NUMERIC
+	          MOVE WS-CSV-CAMPO-COD TO R_CLI_CODIGO_CLIENTE
+	       END-IF
+	       IF WS-CSV-CAMPO-CGC IS NUMERIC
+	          MOVE WS-CSV-CAMPO-CGC TO R_CLI_CGC
+	       END-IF
+	       IF WS-CSV-CAMPO-LAT IS NUMERIC
+	          MOVE WS-CSV-CAMPO-LAT TO R_CLI_LATITUDE
+	       END-IF
+	       IF WS-CSV-CAMPO-LON IS NUMERIC
+	          MOVE WS-CSV-CAMPO-LON TO R_CLI_LONGITUDE
+	       END-IF
+
+	       MOVE 42 TO WS-CSV-TAM-RAZAO
+	       PERFORM UNTIL WS-CSV-CAMPO-RAZAO(WS-CSV-TAM-RAZAO:1)
+	                     NOT = SPACE OR WS-CSV-TAM-RAZAO = 0
+	           SUBTRACT 1 FROM WS-CSV-TAM-RAZAO
+	       END-PERFORM
+	       IF WS-CSV-TAM-RAZAO > 0
+	          IF WS-CSV-CAMPO-RAZAO(1:1) = '"'
+	             MOVE WS-CSV-CAMPO-RAZAO(2:WS-CSV-TAM-RAZAO - 2)
+	                  TO R_CLI_RAZAO_SOCIAL
+	          ELSE
+	             MOVE WS-CSV-CAMPO-RAZAO(1:WS-CSV-TAM-RAZAO)
+	                  TO R_CLI_RAZAO_SOCIAL
+	          END-IF
+	       END-IF
+	       .
+
 	   VERIFICA-ERROS.
+           MOVE "N" TO WS-REGISTRO-REJEITADO.
            IF R_CLI_CODIGO_CLIENTE = ZEROS
 			  MOVE "CODIGO INVALIDO" TO MENS
 			  PERFORM GRAVACAO-ERRO
@@ -245,13 +743,27 @@
 	   PROCESSA-REGISTROS.
            MOVE "S" TO WS-GRAVACAO
 		   MOVE "-" TO W-SINAL1 W-SINAL2
-				 
+
            MOVE R_CLI_CODIGO_CLIENTE TO CLI_CODIGO_CLIENTE
 
+      * SE O CLIENTE AINDA NAO EXISTIR, ENTRA ATIVO; SE JA EXISTIR, O
+      * READ TRAZ O STATUS ATUAL PARA REGCLI E ELE E PRESERVADO (A
+      * IMPORTACAO NAO TEM COMO INFORMAR STATUS, SO CNPJ/RAZAO/LOCAL).
 		   READ ARQ-CLIENTE INVALID KEY
               MOVE "S" TO WS-GRAVACAO
+              MOVE "A" TO CLI_STATUS
+              MOVE SPACES TO CLI_ENDERECO_LOGRADOURO
+                             CLI_ENDERECO_BAIRRO
+                             CLI_ENDERECO_CIDADE
+                             CLI_ENDERECO_UF
+                             CLI_TELEFONE
+                             CLI_EMAIL
+                             CLI_CONTATO
+                             CLI_TIPO
+              MOVE ZEROS  TO CLI_ENDERECO_CEP
+                             CLI_IE
            END-READ
-				   
+
 		   MOVE R_CLI_CGC TO CLI_CNPJ
 		   MOVE R_CLI_RAZAO_SOCIAL TO CLI_RAZAO_SOCIAL
 		   MOVE R_CLI_LATITUDE     TO CLI_LATITUDE
@@ -270,17 +782,43 @@
 		   PERFORM GRAVACAO
 		   IF WS-RESULTADO-ACESSO = "22"
 			PERFORM REGRAVACAO
+			IF WS-RESULTADO-ACESSO = "00"
+			   ADD 1 TO WS-QTD-ATUALIZADOS
+			END-IF
+		   ELSE
+		   IF WS-RESULTADO-ACESSO = "00" OR "02"
+			   ADD 1 TO WS-QTD-NOVOS
+		   END-IF
            .
-        			
+
 	   GRAVACAO-ERRO.
            IF WS-GRAVACAO-ERRO = 0
 		      MOVE 1 TO WS-GRAVACAO-ERRO
 		      OPEN OUTPUT ARQ-ERR
 			  .
+		   IF WS-REGISTRO-REJEITADO = "N"
+		      ADD 1 TO WS-QTD-REJEITADOS
+		      MOVE "Y" TO WS-REGISTRO-REJEITADO
+		   END-IF
 		   MOVE MENS        TO ERRO-MSG
 	       MOVE REG-CLI-TXT TO ERRO-REG
 		   WRITE REGERR
-          .	   
+          .
+
+      * UMA LINHA POR INCLUSAO/ALTERACAO/EXCLUSAO FEITA INTERATIVAMENTE
+      * (CHAMADA DE INCLUSAO-000/ALTERACAO-000/EXCLUSAO-000 LOGO APOS
+      * GRAVACAO/REGRAVACAO/EXCLUSAO, SO QUANDO O OPERADOR CONFIRMOU
+      * COM W-SN = "S"). LS-ID E O IDENTIFICADOR DO OPERADOR LOGADO,
+      * RECEBIDO NA LINKAGE (VER LOGIN-000 NO MENU.COB).
+	   GRAVA-AUDITORIA.
+	       MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-DATA-HORA
+	       MOVE "CADCLI"           TO AUD-PROGRAMA
+	       MOVE LS-ID              TO AUD-OPERADOR
+	       MOVE DOPCAO             TO AUD-OPERACAO
+	       MOVE CLI_CODIGO_CLIENTE TO AUD-CODIGO
+	       MOVE MENS               TO AUD-RESULTADO
+	       WRITE REGAUD
+	       .
 
 	   GRAVACAO.
 		   IF W-SN = "S"
@@ -297,7 +835,7 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
 				 END-IF  
               ELSE
-                 MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CLIENTE"
+                 MOVE "ERRO NA GRAVACAO DE CLIENTE"
                                                    TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
            .	   
@@ -316,59 +854,97 @@
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
            .	   
 
+      * BAIXA LOGICA: GRAVA O CLIENTE COMO FECHADO EM VEZ DE APAGAR O
+      * REGISTRO, PARA MANTER O HISTORICO E PERMITIR REATIVACAO VIA
+      * ALTERACAO (VER ENTRA-STATUS).
 	   EXCLUSAO.
 		   IF W-SN = "S"
-              DELETE ARQ-CLIENTE RECORD
+              MOVE "F" TO CLI_STATUS
+              REWRITE REGCLI
               IF WS-RESULTADO-ACESSO = "00"
-                 MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
-				 IF W-OPCAO NOT = 4	
+                 MOVE "*** CLIENTE INATIVADO ***" TO MENS
+				 IF W-OPCAO NOT = 4
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
-				 END-IF  
+				 END-IF
               ELSE
                  MOVE "ERRO NA EXCLUSAO DO REGISTRO"
                                				   TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
               .
 
+      * QUANDO O CODIGO CHEGA DA PESQUISA (PESQUISA-000), ELE JA FOI
+      * ESCOLHIDO NUMA LISTAGEM, ENTAO AQUI SO EXIBIMOS O CODIGO EM VEZ
+      * DE PEDIR AO OPERADOR PARA REDIGITA-LO.
+      * LIBERA UM LOCK DE UMA TENTATIVA ANTERIOR (ALTERACAO/EXCLUSAO
+      * ABANDONADA NO MEIO, POR ESC OU RESPOSTA "N") ANTES DE TENTAR
+      * TRAVAR UM NOVO REGISTRO. EM ALTERACAO/EXCLUSAO, O READ E COM
+      * LOCK PARA QUE NENHUM OUTRO TERMINAL POSSA MEXER NO MESMO
+      * CLIENTE ENQUANTO ESTE OPERADOR ESTIVER COM A TELA ABERTA NELE
+      * (LIBERADO EM ALTERACAO-000/EXCLUSAO-000 AO FINAL, OU AQUI NA
+      * PROXIMA CHAMADA SE ELE DESISTIR NO MEIO).
 	   ENTRA-CODIGO.
-		   ACCEPT CLI_CODIGO_CLIENTE AT 0926
-           ACCEPT W-ACT FROM ESCAPE KEY
+	       UNLOCK ARQ-CLIENTE
+		   IF WS-COD-PESQUISA > ZEROS
+		      MOVE WS-COD-PESQUISA TO CLI_CODIGO_CLIENTE
+		      MOVE ZEROS TO WS-COD-PESQUISA
+		      DISPLAY CLI_CODIGO_CLIENTE AT 0926
+		      MOVE 0 TO W-ACT
+		   ELSE
+		      ACCEPT CLI_CODIGO_CLIENTE AT 0926
+              ACCEPT W-ACT FROM ESCAPE KEY
+		   END-IF
            IF W-ACT = 02 OR CLI_CODIGO_CLIENTE = 0
 	          MOVE 1 TO W-SEL
            ELSE
 		      MOVE CLI_CODIGO_CLIENTE TO WCODIGO-CLIENTE
-              READ ARQ-CLIENTE
+              IF W-OPCAO = 2 OR W-OPCAO = 3
+                 READ ARQ-CLIENTE WITH LOCK
+              ELSE
+                 READ ARQ-CLIENTE
+              END-IF
               IF WS-RESULTADO-ACESSO NOT = "23"
                  IF WS-RESULTADO-ACESSO = "00"
-		          PERFORM MOSTRA-DADOS
-                  IF W-OPCAO = 1
-		             MOVE "*** CLIENTE JA CADASTRADO ***" 
+		            PERFORM MOSTRA-DADOS
+                    IF W-OPCAO = 1
+		               MOVE "*** CLIENTE JA CADASTRADO ***"
 				                   TO MENS
-	                 PERFORM ROT-MENS THRU 
+	                   PERFORM ROT-MENS THRU
 				                      ROT-MENS-FIM
-				     PERFORM INC-001
-					 DISPLAY TELA-CLIENTE
-                  ELSE
-                     IF W-OPCAO = 2
-					    MOVE CLI_CNPJ TO WCNPJ
- 				     END-IF		
-                     MOVE 2 TO W-SEL				  
+				       PERFORM INC-001
+					   DISPLAY TELA-CLIENTE
+                    ELSE
+                       IF W-OPCAO = 2
+					      MOVE CLI_CNPJ TO WCNPJ
+ 				      END-IF
+                      MOVE 2 TO W-SEL
+                    END-IF
                  ELSE
-		          MOVE "ERRO NA LEITURA ARQUIVO CLIENTE" 
-                                   TO MENS
-	              PERFORM ROT-MENS THRU 
-				                      ROT-MENS-FIM
-     	          MOVE 1 TO W-SEL
+                 IF WS-RESULTADO-ACESSO = "9D"
+                    MOVE "*** CLIENTE EM USO EM OUTRO TERMINAL ***"
+                         TO MENS
+                    PERFORM ROT-MENS THRU
+                            ROT-MENS-FIM
+                    MOVE 1 TO W-SEL
+                 ELSE
+                    MOVE "ERRO NA LEITURA ARQUIVO CLIENTE"
+                         TO MENS
+                    PERFORM ROT-MENS THRU
+                            ROT-MENS-FIM
+                    MOVE 1 TO W-SEL
+                 END-IF
+                 END-IF
  			  ELSE
-                IF W-OPCAO = 1			  
+                IF W-OPCAO = 1
 		          MOVE 2 TO W-SEL
-				ELSE  
-		          MOVE "*** CLIENTE NAO CADASTRADO ***" 
+				ELSE
+		          MOVE "*** CLIENTE NAO CADASTRADO ***"
 				                   TO MENS
-	              PERFORM ROT-MENS THRU 
+	              PERFORM ROT-MENS THRU
 				                      ROT-MENS-FIM
-				.				   
-				   
+				END-IF
+				END-IF
+				.
+
   	   ENTRA-DADOS.
 		   IF W-OPCAO NOT = 4	
     	      ACCEPT CLI_CNPJ AT 1126
@@ -410,10 +986,18 @@
 			  LKS-RETORNO = 0
 			   
 			  IF W-EXISTE-CPFCGC = "S"
-				MOVE "CNPJ JA CADASTRADO" TO MENS
-				IF W-OPCAO NOT = 4	
-				   PERFORM ROT-MENS THRU ROT-MENS-FIM
-				END-IF   
+      * O READ POR CNPJ ACIMA JA TROUXE O REGISTRO EXISTENTE PARA
+      * REGCLI (INCLUSIVE CLI_STATUS); SE ELE ESTIVER FECHADO, ORIENTA
+      * O OPERADOR A REATIVAR PELO CODIGO ORIGINAL EM VEZ DE SO NEGAR.
+			IF CLI_STATUS = "F"
+			   MOVE "CNPJ INATIVO, REATIVE P/ALTERACAO"
+			             TO MENS
+			ELSE
+			   MOVE "CNPJ JA CADASTRADO" TO MENS
+			END-IF
+			IF W-OPCAO NOT = 4
+			   PERFORM ROT-MENS THRU ROT-MENS-FIM
+			END-IF
 			  ELSE
 			    MOVE WCODIGO-CLIENTE TO CLI_CODIGO_CLIENTE
 			    READ ARQ-CLIENTE
@@ -422,7 +1006,7 @@
 	                   MOVE SPACES TO CLI_RAZAO_SOCIAL
 				       MOVE ZEROS  TO CLI_LATITUDE
 			                          CLI_LONGITUDE
-					END-IF				  
+					END-IF
 			    END-READ
 
                 IF W-OPCAO    = 2 OR 
@@ -432,10 +1016,25 @@
 				
                 IF W-OPCAO    = 1 OR 
 				   W-OPCAO    = 2
-			       PERFORM ENTRA-RAZAO-SOCIAL 
+			       PERFORM ENTRA-RAZAO-SOCIAL
+			        UNTIL W-SEL > 0
+			       MOVE 0 TO W-SEL
+                   PERFORM ENTRA-LOCALIZACAO
+			        UNTIL W-SEL > 0
+			       MOVE 0 TO W-SEL
+			       IF W-OPCAO = 1
+			          PERFORM VERIFICA-PROXIMIDADE
+			       END-IF
+			       PERFORM ENTRA-STATUS
+			        UNTIL W-SEL > 0
+			       MOVE 0 TO W-SEL
+			       PERFORM ENTRA-ENDERECO
 			        UNTIL W-SEL > 0
-			       MOVE 0 TO W-SEL	  
-                   PERFORM ENTRA-LOCALIZACAO						  
+			       MOVE 0 TO W-SEL
+			       PERFORM ENTRA-TIPO
+			        UNTIL W-SEL > 0
+			       MOVE 0 TO W-SEL
+			       PERFORM ENTRA-IE
 			        UNTIL W-SEL > 0
 			       MOVE 1 TO W-SEL
 			.
@@ -482,6 +1081,172 @@
 		   MOVE 1 TO W-SEL
 		   .
 
+      * NA INCLUSAO, RODA O MESMO CALCULO DE DISTANCIA DO DISTVEN
+      * CONTRA TODO O ARQ-CLIENTE E AVISA (SEM IMPEDIR A GRAVACAO)
+      * QUANDO O PONTO DIGITADO CAIR A MENOS DE WS-RAIO-AVISO-
+      * PROXIMIDADE METROS DE UM CLIENTE JA CADASTRADO, PARA PEGAR
+      * O MESMO PONTO DE VENDA CADASTRADO DUAS VEZES SOB CNPJ
+      * DIFERENTE. O REGISTRO EM MONTAGEM E SALVO ANTES DA VARREDURA
+      * PORQUE READ ARQ-CLIENTE NEXT REUTILIZA O MESMO BUFFER REGCLI.
+	   VERIFICA-PROXIMIDADE.
+	       IF CLI_LATITUDE NOT = ZEROS AND CLI_LONGITUDE NOT = ZEROS
+	          MOVE REGCLI         TO WS-REGCLI-SALVO
+	          MOVE CLI_LATITUDE   TO WP-LAT-NOVO
+	          MOVE CLI_LONGITUDE  TO WP-LON-NOVO
+	          MOVE ZEROS          TO WP-COD-PROXIMO
+	          MOVE "N"            TO WS-ACHOU-PROXIMIDADE
+
+	          MOVE ZEROS TO CLI_CODIGO_CLIENTE
+	          MOVE "N"   TO WS-EOF-SW
+	          START ARQ-CLIENTE
+	              KEY IS NOT LESS THAN CLI_CODIGO_CLIENTE
+	                  INVALID KEY
+	                     MOVE "Y" TO WS-EOF-SW
+	          END-START
+
+	          PERFORM UNTIL WS-EOF-SW = "Y"
+	                     OR WS-ACHOU-PROXIMIDADE = "S"
+	              READ ARQ-CLIENTE NEXT AT END
+	                 MOVE "Y" TO WS-EOF-SW
+	              END-READ
+	              IF WS-EOF-SW = "N"
+	                 IF CLI_STATUS NOT = "F"  AND
+	                    CLI_LATITUDE  NOT = ZEROS AND
+	                    CLI_LONGITUDE NOT = ZEROS
+	                    MOVE WP-LAT-NOVO   TO P1LA
+	                    MOVE WP-LON-NOVO   TO P1LO
+	                    MOVE CLI_LATITUDE  TO P2LA
+	                    MOVE CLI_LONGITUDE TO P2LO
+	                    MOVE ZEROS TO WS-METROS
+	                    PERFORM CALCULO-DISTANCIA-ENTRE-2PONTOS
+	                    IF WS-METROS <= WS-RAIO-AVISO-PROXIMIDADE
+	                       MOVE CLI_CODIGO_CLIENTE TO WP-COD-PROXIMO
+	                       MOVE "S" TO WS-ACHOU-PROXIMIDADE
+	                    END-IF
+	                 END-IF
+	              END-IF
+	          END-PERFORM
+
+	          MOVE WS-REGCLI-SALVO TO REGCLI
+
+	          IF WS-ACHOU-PROXIMIDADE = "S"
+	             MOVE WS-RAIO-AVISO-PROXIMIDADE TO WS-RAIO-AVISO-EDT
+	             MOVE SPACES TO MENS
+	             STRING "CLIENTE PROXIMO (MENOS "
+	                    FUNCTION TRIM(WS-RAIO-AVISO-EDT)
+	                    "M) CADASTRADO: " WP-COD-PROXIMO
+	                    DELIMITED BY SIZE INTO MENS
+	             END-STRING
+	             PERFORM ROT-MENS THRU ROT-MENS-FIM
+	          END-IF
+	       END-IF
+	       .
+
+      * CLIENTE NOVO (INCLUSAO) SEMPRE COMECA ATIVO, SEM PERGUNTAR AO
+      * OPERADOR; NA ALTERACAO O OPERADOR PODE TROCAR O STATUS, O QUE
+      * INCLUI A REATIVACAO DELIBERADA DE UM CLIENTE FECHADO.
+	   ENTRA-STATUS.
+	       IF W-OPCAO = 1
+	          MOVE "A" TO CLI_STATUS
+	          MOVE 1   TO W-SEL
+	       ELSE
+	          DISPLAY CLI_STATUS AT 2126
+	          ACCEPT  CLI_STATUS AT 2126
+	          ACCEPT  W-ACT FROM ESCAPE KEY
+	          IF W-ACT = 02
+	             MOVE 1 TO W-SEL
+	          ELSE
+	             IF CLI_STATUS NOT = "A" AND "S" AND "F"
+	                MOVE "STATUS INVALIDO (A/S/F)" TO MENS
+	                PERFORM ROT-MENS THRU ROT-MENS-FIM
+	             ELSE
+	                MOVE 1 TO W-SEL
+	             END-IF
+	          END-IF
+	       END-IF
+	       .
+
+      * ENDERECO E CONTATO COMPLETOS, NUMA TELA A PARTE POR FALTA DE
+      * ESPACO NA TELA-CLIENTE; AO VOLTAR, REEXIBE A TELA-CLIENTE COM OS
+      * DADOS JA DIGITADOS PARA OS PASSOS SEGUINTES (CONFIRMA-DADOS/
+      * ALTERA-DADOS, QUE ESCREVEM MENSAGENS POR CIMA DELA).
+	   ENTRA-ENDERECO.
+	       IF W-OPCAO    = 1 OR
+			  W-OPCAO    = 2
+	          DISPLAY TELA-CLIENTE-ENDERECO
+	          DISPLAY CLI_CODIGO_CLIENTE        AT 0926
+	          ACCEPT  CLI_ENDERECO_LOGRADOURO    AT 1126
+	          ACCEPT  CLI_ENDERECO_BAIRRO        AT 1326
+	          ACCEPT  CLI_ENDERECO_CIDADE        AT 1526
+	          ACCEPT  CLI_ENDERECO_UF            AT 1716
+	          ACCEPT  CLI_ENDERECO_CEP           AT 1732
+	          ACCEPT  CLI_TELEFONE               AT 1926
+	          ACCEPT  CLI_EMAIL                  AT 2126
+	          ACCEPT  CLI_CONTATO                AT 2326
+	          DISPLAY TELA-CLIENTE
+	          PERFORM MOSTRA-DADOS
+	       END-IF
+		   MOVE 1 TO W-SEL
+		   .
+
+      * "D" = DISTRIBUIDOR (PRECISA DE INSCRICAO ESTADUAL, VER
+      * ENTRA-IE), "V" = VAREJO (PONTO DE VENDA COMUM, SEM IE).
+	   ENTRA-TIPO.
+	       DISPLAY CLI_TIPO AT 2326
+	       ACCEPT  CLI_TIPO AT 2326
+	       ACCEPT  W-ACT FROM ESCAPE KEY
+	       IF W-ACT = 02
+	          MOVE 1 TO W-SEL
+	       ELSE
+	          IF CLI_TIPO NOT = "D" AND "V"
+	             MOVE "TIPO INVALIDO (D/V)" TO MENS
+	             PERFORM ROT-MENS THRU ROT-MENS-FIM
+	          ELSE
+	             MOVE 1 TO W-SEL
+	          END-IF
+	       END-IF
+	       .
+
+      * VALIDA A INSCRICAO ESTADUAL DO CLIENTE PELO MESMO CADDIGIT QUE
+      * JA VALIDA O CNPJ EM ENTRA-DADOS, SO QUE COM LKS-TIPO-CALCULO =
+      * "IE" E LKS-UF = CLI_ENDERECO_UF, JA QUE O DIGITO VERIFICADOR DA
+      * IE SEGUE REGRA PROPRIA DE CADA ESTADO (POR ISSO ENTRA-IE SO
+      * RODA DEPOIS DE ENTRA-ENDERECO TER CAPTURADO A UF). SO EXIGIDA
+      * PARA DISTRIBUIDOR; VAREJO FICA COM CLI_IE EM ZEROS.
+	   ENTRA-IE.
+	       IF CLI_TIPO = "V"
+	          MOVE ZEROS TO CLI_IE
+	          MOVE 1     TO W-SEL
+	       ELSE
+	          DISPLAY CLI_IE AT 1956
+	          ACCEPT  CLI_IE AT 1956
+	          ACCEPT  W-ACT FROM ESCAPE KEY
+	          IF W-ACT = 02
+	             MOVE 1 TO W-SEL
+	          ELSE
+	             IF CLI_IE = ZEROS
+	                MOVE "IE OBRIGATORIA P/DISTRIBUIDOR" TO MENS
+	                PERFORM ROT-MENS THRU ROT-MENS-FIM
+	             ELSE
+	                MOVE 14       TO  COMPRIMENTO
+	                MOVE CLI_IE   TO  LKS-NUMERO-I
+	                MOVE ZEROS    TO  LKS-NUMERO-F
+	                MOVE "IE"     TO  LKS-TIPO-CALCULO
+	                MOVE CLI_ENDERECO_UF TO LKS-UF
+	                MOVE "V"      TO  LKS-ACAO
+	                MOVE ZEROS    TO  LKS-RETORNO
+	                CALL "CADDIGIT" USING PARAMETRO-CGCCPF
+	                IF LKS-RETORNO NOT = 0
+	                   MOVE "IE INVALIDA" TO MENS
+	                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+	                ELSE
+	                   MOVE 1 TO W-SEL
+	                END-IF
+	             END-IF
+	          END-IF
+	       END-IF
+	       .
+
 	   CONFIRMA-DADOS.
            MOVE "S" TO W-SN
            DISPLAY "DADOS OK (S/N) : " AT 2340
@@ -524,14 +1289,14 @@
 
        EXCLUI-DADOS.
            MOVE "N" TO W-SN
-           DISPLAY "EXCLUIR  (S/N) : " AT 2340
+           DISPLAY "INATIVAR (S/N) : " AT 2340
            ACCEPT W-SN WITH UPDATE AT 2357
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
 	          MOVE 1 TO W-SEL
-		   ELSE  
+		   ELSE
                 IF W-SN = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   MOVE "*** REGISTRO NAO INATIVADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    MOVE 1 TO W-SEL
                 ELSE
@@ -549,6 +1314,10 @@
 		   DISPLAY CLI_RAZAO_SOCIAL AT 1326
 		   DISPLAY CLI_LATITUDE AT 1530
 		   DISPLAY CLI_LONGITUDE AT 1730
+		   DISPLAY CLI_COD_VENDEDOR AT 1926
+		   DISPLAY CLI_STATUS AT 2126
+		   DISPLAY CLI_TIPO AT 2326
+		   DISPLAY CLI_IE AT 1956
 		   IF CLI_LATITUDE < ZEROS
 		      MOVE "-" TO W-SINAL1
 			  DISPLAY W-SINAL1 AT 1526
@@ -568,7 +1337,7 @@
       *******************************
       * ROTINA DE ABERTURA ARQUIVOS *
       *******************************
-	   OPEN-CLIENTE.	   
+	   OPEN-CLIENTE.
            OPEN I-O ARQ-CLIENTE
            IF WS-RESULTADO-ACESSO NOT = "00"
 			   IF WS-RESULTADO-ACESSO = "05"
@@ -581,6 +1350,19 @@
 				  PERFORM CLOSE-CLIENTE
                   EXIT PROGRAM
 				  .
+           PERFORM OPEN-AUDITORIA
+           .
+
+      * ARQ-AUD E CUMULATIVO ENTRE EXECUCOES (OPEN EXTEND); SO CRIA O
+      * ARQUIVO NA PRIMEIRA VEZ (MESMO IDIOMA DO ARQ-HIST DO DISTVEN).
+	   OPEN-AUDITORIA.
+           OPEN EXTEND ARQ-AUD
+           IF WS-FS-AUD NOT = "00"
+              OPEN OUTPUT ARQ-AUD
+              CLOSE ARQ-AUD
+              OPEN EXTEND ARQ-AUD
+           END-IF
+           .
 
        OPEN-TXT.
 	       OPEN INPUT CLIENTE-TXT
@@ -600,6 +1382,7 @@
 
 		CLOSE-CLIENTE.
 		   CLOSE ARQ-CLIENTE
+		   CLOSE ARQ-AUD
 		   .
 		   
       **********************
@@ -616,3 +1399,7 @@
            DISPLAY TELA-MENS.
        ROT-MENS-FIM.
            EXIT.
+
+      * CALCULO-DISTANCIA-ENTRE-2PONTOS E CALCULA-ATAN2-SIGMA: VER
+      * COPYBOOK, COMPARTILHADO COM DISTVEN (VERIFICA-PROXIMIDADE).
+	   COPY "copybook\SISDTPGER.CPY".
