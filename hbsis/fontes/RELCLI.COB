@@ -12,19 +12,33 @@
        FILE-CONTROL.
 	   COPY "copybook\SISSLGER.CPY".
 
+      * ARQUIVO DE TRABALHO DO SORT (CLASSIFICACAO + CLASSIFICACAO
+      * SECUNDARIA - VER WORK-CLI-REG E SELECIONA-CLIENTES MAIS ABAIXO).
+	   SELECT WORK-CLI ASSIGN TO "WORKCLI".
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
 	   COPY "copybook\SISFDGER.CPY".
+      *
+	   SD WORK-CLI.
+       01 WORK-CLI-REG.
+          03 WRK-CHAVE1    PIC X(040).
+          03 WRK-CHAVE2    PIC X(040).
+          03 WRK-CODIGO    PIC 9(007).
+          03 WRK-CNPJ      PIC 9(014).
+          03 WRK-NOME      PIC X(040).
+          03 WRK-LATITUDE  PIC S9(003)V9(008).
+          03 WRK-LONGITUDE PIC S9(003)V9(008).
       *
       *------------------------------------------------------
        WORKING-STORAGE SECTION.
 	   COPY "copybook\SISWSGER.CPY".
-	   77 WID-ARQ-CLIENTE      PIC X(100) VALUE 
-	           "dados\CLIENTE.DAT".
-	   77 WRL-ARQ-IMPRESSAO    PIC X(100) VALUE 
-	           "relatorios\CLIENTE.txt".
+	   COPY "copybook\SISCFGER.CPY".
+      * ARQ-VENDEDOR E ABERTO SO PARA A BUSCA DO NOME DO VENDEDOR NO
+      * MODO "AGRUPADO POR VENDEDOR" (VER QUEBRA-VENDEDOR).
+	   77 WRL-ARQ-IMPRESSAO    PIC X(100) VALUE SPACES.
+	   77 WRL-ARQ-CSV          PIC X(100) VALUE SPACES.
 
 	   77 W-CODIGO1    PIC 9(07) VALUE 0000001.
 	   77 W-CODIGO2    PIC 9(07) VALUE 9999999.
@@ -33,6 +47,82 @@
 
        77 W-ORDEM              PIC X(001) VALUE "A".
        77 W-CLASSIFICACAO      PIC X(001) VALUE "C".
+      * DESEMPATE ENTRE REGISTROS COM O MESMO VALOR NO CAMPO DE
+      * W-CLASSIFICACAO (PRINCIPALMENTE RAZAO SOCIAL, QUE ACEITA
+      * DUPLICIDADE NA CHAVE ALTERNADA DO ARQUIVO) - VER SORT EM
+      * LER-CLIENTE/SELECIONA-CLIENTES.
+       77 W-CLASSIFICACAO2     PIC X(001) VALUE "C".
+      * "R" = RELATORIO (ARQIMP, COMO SEMPRE FOI), "C" = CSV
+      * (ARQ-CSV, MESMO IDIOMA DO VENCLI.CSV DO DISTVEN).
+       77 W-FORMATO-SAIDA      PIC X(001) VALUE "R".
+      * TOTAL DE REGISTROS IMPRESSOS/EXPORTADOS, ZERADO EM INICIO E
+      * EXIBIDO NO RODAPE DO RELATORIO (FORMATO "R") E NA MENSAGEM
+      * FINAL (FORMATO "R" OU "C").
+       77 WS-QTD-IMPRESSOS     PIC 9(005) VALUE ZEROS.
+
+      * FILTRO POR RAIO GEOGRAFICO (W-RAIO-METROS = 0 DESLIGA O
+      * FILTRO, MESMO ESQUEMA DO DISTVEN/CADCLI PARA ENTRADA DE
+      * LATITUDE/LONGITUDE COM SINAL SEPARADO).
+       77 W-RAIO-SINAL1        PIC X(001) VALUE "+".
+       77 W-RAIO-SINAL2        PIC X(001) VALUE "+".
+       77 W-RAIO-LATITUDE      PIC S9(003)V9(008) VALUE ZEROS.
+       77 W-RAIO-LONGITUDE     PIC S9(003)V9(008) VALUE ZEROS.
+       77 W-RAIO-METROS        PIC 9(007) VALUE ZEROS.
+       77 WS-DENTRO-RAIO       PIC X(001) VALUE "S".
+	   COPY "copybook\SISDTGER.CPY".
+
+      * CONTROLE DE QUEBRA DO MODO "AGRUPADO POR VENDEDOR"
+      * (W-CLASSIFICACAO = "V") - VER QUEBRA-VENDEDOR EM
+      * IMPRIME-CLI-ORDENADOS.
+       77 WS-VENDEDOR-ATUAL     PIC 9(003) VALUE ZEROS.
+       77 WS-VENDEDOR-ANTERIOR  PIC 9(003) VALUE ZEROS.
+       77 WS-QTD-GRUPO-VENDEDOR PIC 9(005) VALUE ZEROS.
+
+       01 RODAPE.
+          03 FILLER  PIC X(20) VALUE "TOTAL DE CLIENTES:".
+          03 FOOT-QTD PIC ZZZZ9.
+
+       01 CABEC-VENDEDOR.
+          03 FILLER      PIC X(10) VALUE "VENDEDOR: ".
+          03 CVEN-CODIGO PIC ZZ9.
+          03 FILLER      PIC X(03) VALUE " - ".
+          03 CVEN-NOME   PIC X(40).
+
+       01 SUBTOT-VENDEDOR.
+          03 FILLER   PIC X(20) VALUE "SUBTOTAL VENDEDOR - ".
+          03 SUBT-QTD PIC ZZZZ9.
+          03 FILLER   PIC X(13) VALUE " CLIENTE(S)".
+
+       01 WS-MENS-TOTAL.
+          03 FILLER     PIC X(27) VALUE "RELATORIO DE CLIENTES OK - ".
+          03 WS-MENS-QTD PIC ZZZZ9.
+          03 FILLER     PIC X(12) VALUE " REGISTRO(S)".
+
+       01 WR-CLI-C-CSV.
+         03 F PIC X(008) VALUE '"CODIGO"'.
+         03 F PIC X(001) VALUE ";".
+         03 F PIC X(006) VALUE '"CNPJ"'.
+         03 F PIC X(001) VALUE ";".
+         03 F PIC X(006) VALUE '"NOME"'.
+         03 F PIC X(001) VALUE ";".
+         03 F PIC X(010) VALUE '"LATITUDE"'.
+         03 F PIC X(001) VALUE ";".
+         03 F PIC X(011) VALUE '"LONGITUDE"'.
+
+       01 WR-CLI-CSV.
+         03 WCLI-CSV-CODIGO    PIC 9(007) VALUE ZEROS.
+         03 F                  PIC X(001) VALUE ";".
+         03 WCLI-CSV-CNPJ      PIC 9(014) VALUE ZEROS.
+         03 F                  PIC X(001) VALUE ";".
+         03 F                  PIC X(001) VALUE '"'.
+         03 WCLI-CSV-NOME      PIC X(040) VALUE SPACES.
+         03 F                  PIC X(001) VALUE '"'.
+         03 F                  PIC X(001) VALUE ";".
+         03 WCLI-CSV-SINAL1    PIC X(001) VALUE "+".
+         03 WCLI-CSV-LATITUDE  PIC 9(003)V9(008) VALUE ZEROS.
+         03 F                  PIC X(001) VALUE ";".
+         03 WCLI-CSV-SINAL2    PIC X(001) VALUE "+".
+         03 WCLI-CSV-LONGITUDE PIC 9(003)V9(008) VALUE ZEROS.
 
        01 CABEC.
           03 FILLER PIC X(08) VALUE "CODIGO".
@@ -59,12 +149,19 @@
       *-------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
+           MOVE WCF-ARQ-IMPRESSAO-CLIENTE TO WRL-ARQ-IMPRESSAO
+           MOVE WCF-ARQ-CSV-CLIENTE       TO WRL-ARQ-CSV
            MOVE SPACES TO W-RAZAO1
 		                  W-RAZAO2
 		   MOVE "A"    TO W-ORDEM
-           MOVE "C"    TO W-CLASSIFICACAO		   
+           MOVE "C"    TO W-CLASSIFICACAO
+           MOVE "C"    TO W-CLASSIFICACAO2
 	       MOVE 0000001 TO W-CODIGO1
 	       MOVE 9999999 TO W-CODIGO2
+	       MOVE ZEROS TO WS-QTD-IMPRESSOS
+	       MOVE ZEROS TO W-RAIO-METROS
+			          W-RAIO-LATITUDE
+					  W-RAIO-LONGITUDE
 		   .
       *
        INC-OP0.
@@ -75,6 +172,10 @@
               PERFORM ROT-FIM
               EXIT PROGRAM
 			  .
+      * USADO PELA QUEBRA-VENDEDOR PARA BUSCAR O NOME DO VENDEDOR DE
+      * CADA GRUPO NO MODO "AGRUPADO POR VENDEDOR" (W-CLASSIFICACAO =
+      * "V").
+           OPEN INPUT ARQ-VENDEDOR.
            OPEN OUTPUT ARQIMP.
 
        MONTA-TELA.
@@ -96,16 +197,29 @@
 		   PERFORM UNTIL W-SEL > 0 
     		 ACCEPT W-CLASSIFICACAO AT 1134
              IF W-CLASSIFICACAO NOT = "C" AND
-		        W-CLASSIFICACAO NOT = "R"
+		        W-CLASSIFICACAO NOT = "R" AND
+		        W-CLASSIFICACAO NOT = "V"
                 MOVE "CLASSIFICACAO INVALIDA"  TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
              ELSE
 			    MOVE 1 TO W-SEL
-		     END-IF		
+		     END-IF
            END-PERFORM
 
            MOVE 0 TO W-SEL
-		   PERFORM UNTIL W-SEL > 0 
+		   PERFORM UNTIL W-SEL > 0
+    		 ACCEPT W-CLASSIFICACAO2 AT 2434
+             IF W-CLASSIFICACAO2 NOT = "C" AND
+		        W-CLASSIFICACAO2 NOT = "R"
+                MOVE "CLASSIFICACAO SECUNDARIA INVALIDA" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+             ELSE
+			    MOVE 1 TO W-SEL
+		     END-IF
+           END-PERFORM
+
+           MOVE 0 TO W-SEL
+		   PERFORM UNTIL W-SEL > 0
 			 ACCEPT W-CODIGO1 AT 1334
 			 IF W-CODIGO1 = "0000000" 	
                 MOVE "CODIGO INICIAL INVALIDO"  TO MENS
@@ -145,120 +259,278 @@
 			  MOVE "A" TO W-RAZAO1
 			  MOVE "Z" TO W-RAZAO2
 			  .
-			  				
+
+           MOVE 0 TO W-SEL
+		   PERFORM UNTIL W-SEL > 0
+			 ACCEPT W-FORMATO-SAIDA AT 1934
+             IF W-FORMATO-SAIDA NOT = "R" AND
+		        W-FORMATO-SAIDA NOT = "C"
+                MOVE "FORMATO INVALIDO"  TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+             ELSE
+			    MOVE 1 TO W-SEL
+		     END-IF
+	       END-PERFORM
+
+		   ACCEPT W-RAIO-SINAL1   AT 2126
+		   ACCEPT W-RAIO-LATITUDE AT 2130
+           IF W-RAIO-LATITUDE > ZEROS AND W-RAIO-SINAL1 = "-"
+              MULTIPLY -1 BY W-RAIO-LATITUDE GIVING W-RAIO-LATITUDE
+		   .
+
+		   ACCEPT W-RAIO-SINAL2    AT 2226
+		   ACCEPT W-RAIO-LONGITUDE AT 2230
+           IF W-RAIO-LONGITUDE > ZEROS AND W-RAIO-SINAL2 = "-"
+              MULTIPLY -1 BY W-RAIO-LONGITUDE GIVING W-RAIO-LONGITUDE
+		   .
+
+		   ACCEPT W-RAIO-METROS AT 2263
+
            MOVE 0 TO W-SEL
 		   PERFORM CONFIRMA-TELA UNTIL W-SEL > 0
  		   .
-		   
+
+           IF W-FORMATO-SAIDA = "C" AND W-SN = "S"
+              OPEN OUTPUT ARQ-CSV
+              MOVE WR-CLI-C-CSV TO REGCSV
+              WRITE REGCSV
+           END-IF
+           .
+
+      * A CLASSIFICACAO (W-CLASSIFICACAO) E A CLASSIFICACAO SECUNDARIA
+      * (W-CLASSIFICACAO2) SAO RESOLVIDAS PELO SORT ABAIXO (CHAVES
+      * WRK-CHAVE1/WRK-CHAVE2, MONTADAS EM GRAVA-WORK-CLIENTE); A
+      * ORDEM DE LEITURA DO ARQUIVO EM SI (FEITA POR SELECIONA-
+      * CLIENTES) SO PRECISA VARRER TODOS OS REGISTROS QUE PASSAREM
+      * NO FILTRO, NAO PRECISA MAIS SER A ORDEM FINAL DO RELATORIO.
        LER-CLIENTE.
+		   IF W-SN = "S"
+		      PERFORM ROT-CABEC
+
+			  IF W-ORDEM = "A"
+		         SORT WORK-CLI
+		            ON ASCENDING  KEY WRK-CHAVE1
+		            ON ASCENDING  KEY WRK-CHAVE2
+		            INPUT PROCEDURE  IS SELECIONA-CLIENTES
+		            OUTPUT PROCEDURE IS IMPRIME-CLI-ORDENADOS
+			  ELSE
+		         SORT WORK-CLI
+		            ON DESCENDING KEY WRK-CHAVE1
+		            ON ASCENDING  KEY WRK-CHAVE2
+		            INPUT PROCEDURE  IS SELECIONA-CLIENTES
+		            OUTPUT PROCEDURE IS IMPRIME-CLI-ORDENADOS
+			  END-IF
+
+              MOVE "Y" TO WS-EOF-SW
+			  .
+
+           IF WS-EOF-SW = "Y"
+              IF W-FORMATO-SAIDA = "R" AND W-SN = "S"
+                 MOVE WS-QTD-IMPRESSOS TO FOOT-QTD
+                 WRITE REGIMP FROM RODAPE
+              END-IF
+              MOVE WS-QTD-IMPRESSOS TO WS-MENS-QTD
+		      MOVE WS-MENS-TOTAL
+					    TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              .
+
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           CLOSE ARQ-CLIENTE.
+           CLOSE ARQ-VENDEDOR.
+	   ROT-EXIT.
+           CLOSE ARQIMP.
+           IF W-FORMATO-SAIDA = "C" AND W-SN = "S"
+              CLOSE ARQ-CSV
+           END-IF
+           EXIT PROGRAM.
+
+       ROT-FIMS.
+           STOP RUN.
+      *
+
+      * INPUT PROCEDURE DO SORT: VARRE ARQ-CLIENTE NA ORDEM DA CHAVE
+      * ESCOLHIDA EM W-CLASSIFICACAO (SO PARA APROVEITAR O INDICE NA
+      * FAIXA DE CODIGO/RAZAO SOCIAL INFORMADA) E MANDA PARA O SORT,
+      * VIA GRAVA-WORK-CLIENTE, SO QUEM PASSA NO FILTRO.
+	   SELECIONA-CLIENTES.
+	   	   MOVE "N" TO WS-EOF-SW
 	   	   IF W-ORDEM = "A"
     		  IF W-CLASSIFICACAO = "C"
 	             MOVE ZEROS TO CLI_CODIGO_CLIENTE
-                 START ARQ-CLIENTE 
+                 START ARQ-CLIENTE
                     KEY IS GREATER THAN CLI_CODIGO_CLIENTE
-					   INVALID KEY 
+					   INVALID KEY
          	            MOVE "Y" TO WS-EOF-SW
 	             END-START
 		      ELSE
 	             MOVE SPACES TO CLI_RAZAO_SOCIAL
-                 START ARQ-CLIENTE 
+                 START ARQ-CLIENTE
 	                KEY IS GREATER THAN CLI_RAZAO_SOCIAL
-					   INVALID KEY 
+					   INVALID KEY
          	            MOVE "Y" TO WS-EOF-SW
 	             END-START
 		     END-IF
            ELSE
     		  IF W-CLASSIFICACAO = "C"
 	             MOVE 9999999 TO CLI_CODIGO_CLIENTE
-                 START ARQ-CLIENTE 
+                 START ARQ-CLIENTE
 	                KEY IS LESS THAN CLI_CODIGO_CLIENTE
-					   INVALID KEY 
+					   INVALID KEY
          	            MOVE "Y" TO WS-EOF-SW
 	             END-START
 		      ELSE
 	             MOVE HIGH-VALUES TO CLI_RAZAO_SOCIAL
-                 START ARQ-CLIENTE 
+                 START ARQ-CLIENTE
 	                KEY IS LESS THAN CLI_RAZAO_SOCIAL
-					   INVALID KEY 
+					   INVALID KEY
          	            MOVE "Y" TO WS-EOF-SW
 	             END-START
-              .		   
-
-	       MOVE "N" TO WS-EOF-SW
-	       
-		   IF W-SN = "S"
-		     PERFORM ROT-CABEC
+              .
 
-			 IF W-ORDEM = "A"
+		   IF W-ORDEM = "A"
 	          READ ARQ-CLIENTE NEXT AT END
 				  MOVE "Y" TO WS-EOF-SW
-			  END-READ 
-			  PERFORM UNTIL EOF-SW  
+			  END-READ
+			  PERFORM UNTIL EOF-SW
 			   IF WS-EOF-SW = "N"
-	               PERFORM CLASSIFICACAO-DADOS 	
+	               PERFORM CLASSIFICACAO-DADOS
 				   READ ARQ-CLIENTE NEXT AT END
 				     MOVE "Y" TO WS-EOF-SW
-			       END-READ 
+			       END-READ
 			   END-IF
 		      END-PERFORM
-             ELSE
+           ELSE
 	          READ ARQ-CLIENTE PREVIOUS AT END
 				  MOVE "Y" TO WS-EOF-SW
-			  END-READ 
-			  PERFORM UNTIL EOF-SW  
+			  END-READ
+			  PERFORM UNTIL EOF-SW
 			   IF WS-EOF-SW = "N"
-	               PERFORM CLASSIFICACAO-DADOS 	
+	               PERFORM CLASSIFICACAO-DADOS
 				   READ ARQ-CLIENTE PREVIOUS AT END
 				     MOVE "Y" TO WS-EOF-SW
-			       END-READ 
+			       END-READ
 			   END-IF
 		      END-PERFORM
 			.
-			 
-           IF WS-EOF-SW = "Y"
-		      MOVE "RELATORIO DE CLIENTES OK" 
-					    TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              .
-  
-      **********************
-      * ROTINA DE FIM      *
-      **********************
-      *
-       ROT-FIM.
-           CLOSE ARQ-CLIENTE.
-	   ROT-EXIT.
-           CLOSE ARQIMP.
-           EXIT PROGRAM.
 
-       ROT-FIMS.
-           STOP RUN.
-      *
+      * OUTPUT PROCEDURE DO SORT: DEVOLVE OS REGISTROS JA NA ORDEM
+      * FINAL (CHAVE PRINCIPAL + SECUNDARIA) E IMPRIME/EXPORTA UM A
+      * UM, MESMO ESQUEMA DE SEMPRE (IMPRIME-DADOS).
+	   IMPRIME-CLI-ORDENADOS.
+	       MOVE "N" TO WS-EOF-SW
+	       MOVE ZEROS TO WS-VENDEDOR-ANTERIOR
+		                  WS-QTD-GRUPO-VENDEDOR
+	       RETURN WORK-CLI AT END
+		      MOVE "Y" TO WS-EOF-SW
+	       END-RETURN
+	       PERFORM UNTIL EOF-SW
+	          IF W-CLASSIFICACAO = "V" AND W-FORMATO-SAIDA = "R"
+	             PERFORM QUEBRA-VENDEDOR
+	             ADD 1 TO WS-QTD-GRUPO-VENDEDOR
+	          END-IF
+	          PERFORM IMPRIME-DADOS
+	          RETURN WORK-CLI AT END
+		         MOVE "Y" TO WS-EOF-SW
+	          END-RETURN
+	       END-PERFORM
+	       IF W-CLASSIFICACAO = "V" AND W-FORMATO-SAIDA = "R" AND
+		      WS-VENDEDOR-ANTERIOR NOT = ZEROS
+	          PERFORM IMPRIME-SUBTOTAL-VENDEDOR
+	       END-IF
+	       .
+
+      * QUEBRA DE CONTROLE DO MODO "AGRUPADO POR VENDEDOR": AO TROCAR
+      * DE VENDEDOR, FECHA O SUBTOTAL DO GRUPO ANTERIOR (SE HOUVER) E
+      * IMPRIME O CABECALHO DO NOVO GRUPO COM O NOME DO VENDEDOR,
+      * OBTIDO POR LEITURA DIRETA DE ARQ-VENDEDOR PELA CHAVE PRINCIPAL.
+	   QUEBRA-VENDEDOR.
+	       MOVE WRK-CHAVE1(1:3) TO WS-VENDEDOR-ATUAL
+	       IF WS-VENDEDOR-ATUAL NOT = WS-VENDEDOR-ANTERIOR
+	          IF WS-VENDEDOR-ANTERIOR NOT = ZEROS
+	             PERFORM IMPRIME-SUBTOTAL-VENDEDOR
+	          END-IF
+	          MOVE WS-VENDEDOR-ATUAL TO WS-VENDEDOR-ANTERIOR
+	          MOVE WS-VENDEDOR-ATUAL TO VEN_CODIGO_VENDEDOR
+	          READ ARQ-VENDEDOR
+	             INVALID KEY MOVE SPACES TO VEN_NOME_VENDEDOR
+	          END-READ
+	          MOVE SPACES TO REGIMP
+	          WRITE REGIMP
+	          MOVE WS-VENDEDOR-ATUAL  TO CVEN-CODIGO
+	          MOVE VEN_NOME_VENDEDOR  TO CVEN-NOME
+	          WRITE REGIMP FROM CABEC-VENDEDOR
+	          MOVE SPACES TO REGIMP
+	          WRITE REGIMP
+	       END-IF
+	       .
+
+	   IMPRIME-SUBTOTAL-VENDEDOR.
+	       MOVE WS-QTD-GRUPO-VENDEDOR TO SUBT-QTD
+	       WRITE REGIMP FROM SUBTOT-VENDEDOR
+	       MOVE SPACES TO REGIMP
+	       WRITE REGIMP
+	       MOVE ZEROS TO WS-QTD-GRUPO-VENDEDOR
+	       .
 
       ***************************
       * ROTINA DE IMPRIME DADOS *
       ***************************
        ROT-CABEC.
-           ADD 1 TO CONPAG
-           WRITE REGIMP FROM CABEC.
-           MOVE SPACES TO REGIMP.
-           WRITE REGIMP.
+           IF W-FORMATO-SAIDA = "R"
+              ADD 1 TO CONPAG
+              WRITE REGIMP FROM CABEC
+              MOVE SPACES TO REGIMP
+              WRITE REGIMP
+           END-IF
+           .
 
        IMPRIME-DADOS.
-           MOVE CLI_CODIGO_CLIENTE TO IMPCOD.
-		   MOVE CLI_CNPJ           TO IMPCNPJ 
-           MOVE CLI_RAZAO_SOCIAL   TO IMPNOME.
-           MOVE CLI_LATITUDE       TO IMPLATITUDE.
-           MOVE CLI_LONGITUDE      TO IMPLONGITUDE.
+           ADD 1 TO WS-QTD-IMPRESSOS
+           IF W-FORMATO-SAIDA = "C"
+              PERFORM GRAVA-CSV-CLIENTE
+           ELSE
+              PERFORM IMPRIME-DADOS-RELATORIO
+           END-IF
+           .
+
+       GRAVA-CSV-CLIENTE.
+           MOVE WRK-CODIGO    TO WCLI-CSV-CODIGO
+           MOVE WRK-CNPJ      TO WCLI-CSV-CNPJ
+           MOVE WRK-NOME      TO WCLI-CSV-NOME
+           MOVE WRK-LATITUDE  TO WCLI-CSV-LATITUDE
+           MOVE WRK-LONGITUDE TO WCLI-CSV-LONGITUDE
+           MOVE "+" TO WCLI-CSV-SINAL1
+           IF WRK-LATITUDE < ZEROS
+              MOVE "-" TO WCLI-CSV-SINAL1
+			  .
+           MOVE "+" TO WCLI-CSV-SINAL2
+           IF WRK-LONGITUDE < ZEROS
+              MOVE "-" TO WCLI-CSV-SINAL2
+              .
+           MOVE WR-CLI-CSV TO REGCSV
+           WRITE REGCSV
+           .
+
+       IMPRIME-DADOS-RELATORIO.
+           MOVE WRK-CODIGO    TO IMPCOD.
+		   MOVE WRK-CNPJ      TO IMPCNPJ
+           MOVE WRK-NOME      TO IMPNOME.
+           MOVE WRK-LATITUDE  TO IMPLATITUDE.
+           MOVE WRK-LONGITUDE TO IMPLONGITUDE.
 		   MOVE "+" TO IMPSINAL1
-           IF CLI_LATITUDE < ZEROS 
+           IF WRK-LATITUDE < ZEROS
 		      MOVE "-" TO IMPSINAL1
 			  .
 		   MOVE "+" TO IMPSINAL2
-           IF CLI_LONGITUDE < ZEROS 
+           IF WRK-LONGITUDE < ZEROS
 		      MOVE "-" TO IMPSINAL2
               .
-			  
+
            WRITE REGIMP FROM DETAL.
            ADD 1 TO CONLIN
            IF CONLIN > LINPAG
@@ -288,19 +560,81 @@
 		         MOVE 2 TO W-SEL
                  .
 
-	   CLASSIFICACAO-DADOS. 	
+      * FILTRO POR RAIO GEOGRAFICO (W-RAIO-METROS = 0 = SEM FILTRO):
+      * USA O MESMO CALCULO DE DISTANCIA DO DISTVEN/CADCLI PARA
+      * DESCARTAR CLIENTES FORA DO RAIO ANTES DE APLICAR O FILTRO DE
+      * CODIGO/RAZAO SOCIAL JA EXISTENTE.
+	   VERIFICA-RAIO.
+	       MOVE "S" TO WS-DENTRO-RAIO
+	       IF W-RAIO-METROS NOT = ZEROS
+	          MOVE W-RAIO-LATITUDE  TO P1LA
+	          MOVE W-RAIO-LONGITUDE TO P1LO
+	          MOVE CLI_LATITUDE     TO P2LA
+	          MOVE CLI_LONGITUDE    TO P2LO
+	          MOVE ZEROS TO WS-METROS
+	          PERFORM CALCULO-DISTANCIA-ENTRE-2PONTOS
+	          IF WS-METROS > W-RAIO-METROS
+	             MOVE "N" TO WS-DENTRO-RAIO
+	          END-IF
+	       END-IF
+	       .
+
+	   CLASSIFICACAO-DADOS.
+	       PERFORM VERIFICA-RAIO
            IF W-CLASSIFICACAO = "C"
-	          IF CLI_CODIGO_CLIENTE NOT < W-CODIGO1 AND 
-		         CLI_CODIGO_CLIENTE NOT > W-CODIGO2
-			     PERFORM IMPRIME-DADOS
+	          IF CLI_CODIGO_CLIENTE NOT < W-CODIGO1 AND
+		         CLI_CODIGO_CLIENTE NOT > W-CODIGO2 AND
+				 WS-DENTRO-RAIO = "S"
+			     PERFORM GRAVA-WORK-CLIENTE
               .
-			  
+
 		   IF W-CLASSIFICACAO = "R"
-		      IF CLI_RAZAO_SOCIAL NOT < W-RAZAO1 AND 
-		         CLI_RAZAO_SOCIAL NOT > W-RAZAO2
-				 PERFORM IMPRIME-DADOS
+		      IF CLI_RAZAO_SOCIAL NOT < W-RAZAO1 AND
+		         CLI_RAZAO_SOCIAL NOT > W-RAZAO2 AND
+				 WS-DENTRO-RAIO = "S"
+				 PERFORM GRAVA-WORK-CLIENTE
               .
 
+      * AGRUPADO POR VENDEDOR: SO ENTRAM CLIENTES JA ATRIBUIDOS A UM
+      * VENDEDOR (CLIENTES SEM VENDEDOR JA TEM RELATORIO PROPRIO, VER
+      * RELCAR/RELATORIO DE CLIENTES SEM VENDEDOR).
+		   IF W-CLASSIFICACAO = "V"
+		      IF CLI_COD_VENDEDOR NOT = ZEROS AND
+				 WS-DENTRO-RAIO = "S"
+				 PERFORM GRAVA-WORK-CLIENTE
+              .
+
+      * MONTA O REGISTRO DE TRABALHO DO SORT: WRK-CHAVE1 E A CHAVE
+      * ESCOLHIDA EM W-CLASSIFICACAO, WRK-CHAVE2 E O DESEMPATE
+      * ESCOLHIDO EM W-CLASSIFICACAO2 (REQ. CLASSIFICACAO SECUNDARIA).
+      * CAMPOS NUMERICOS SAO MOVIDOS PARA ALFANUMERICO JA COM ZEROS A
+      * ESQUERDA (PIC 9 DISPLAY), O QUE MANTEM A ORDENACAO CORRETA.
+	   GRAVA-WORK-CLIENTE.
+	       IF W-CLASSIFICACAO = "C"
+	          MOVE CLI_CODIGO_CLIENTE TO WRK-CHAVE1
+	       ELSE
+	          IF W-CLASSIFICACAO = "V"
+	             MOVE CLI_COD_VENDEDOR TO WRK-CHAVE1
+	          ELSE
+	             MOVE CLI_RAZAO_SOCIAL TO WRK-CHAVE1
+	          END-IF
+	       END-IF
+
+	       IF W-CLASSIFICACAO2 = "C"
+	          MOVE CLI_CODIGO_CLIENTE TO WRK-CHAVE2
+	       ELSE
+	          MOVE CLI_RAZAO_SOCIAL   TO WRK-CHAVE2
+	       END-IF
+
+	       MOVE CLI_CODIGO_CLIENTE TO WRK-CODIGO
+	       MOVE CLI_CNPJ           TO WRK-CNPJ
+	       MOVE CLI_RAZAO_SOCIAL   TO WRK-NOME
+	       MOVE CLI_LATITUDE       TO WRK-LATITUDE
+	       MOVE CLI_LONGITUDE      TO WRK-LONGITUDE
+
+	       RELEASE WORK-CLI-REG
+	       .
+
       **********************
       * ROTINA DE MENSAGEM *
       **********************
@@ -315,3 +649,7 @@
            DISPLAY TELA-MENS.
        ROT-MENS-FIM.
            EXIT.
+
+      * CALCULO-DISTANCIA-ENTRE-2PONTOS E CALCULA-ATAN2-SIGMA: VER
+      * COPYBOOK, COMPARTILHADO COM DISTVEN/CADCLI (VERIFICA-RAIO).
+	   COPY "copybook\SISDTPGER.CPY".
