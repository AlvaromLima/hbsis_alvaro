@@ -19,10 +19,8 @@
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
 	   COPY "copybook\SISWSGER.CPY".
-	   77 WID-ARQ-VENDEDOR     PIC X(100) VALUE 
-	           "dados\VENDEDOR.DAT".
-	   77 WRL-ARQ-IMPRESSAO    PIC X(100) VALUE 
-	           "relatorios\VENDEDOR.txt".
+	   COPY "copybook\SISCFGER.CPY".
+	   77 WRL-ARQ-IMPRESSAO    PIC X(100) VALUE SPACES.
 
        77 W-EXISTE-CPFCGC      PIC X(001) VALUE SPACES.
        77 WCODIGO-VENDEDOR     PIC 9(003) VALUE ZEROS.
@@ -31,6 +29,65 @@
        77 W-SINAL1             PIC X(001) VALUE SPACES.
        77 W-SINAL2             PIC X(001) VALUE SPACES.
 
+      * GUARDA O REGISTRO EM EDICAO (AINDA NAO GRAVADO) ENQUANTO
+      * ENTRA-SUPERVISOR REUTILIZA O BUFFER REGVEN PARA VALIDAR O
+      * CODIGO DE SUPERVISOR DIGITADO, MESMA TECNICA DO WS-REGCLI-SALVO
+      * EM CADCLI.
+       77 WS-REGVEN-SALVO       PIC X(094) VALUE SPACES.
+       77 WS-COD-SUPERVISOR     PIC 9(003) VALUE ZEROS.
+
+      * CAMPOS DA PESQUISA DE VENDEDORES POR PARTE DO NOME
+      * (VER PESQUISA-000); WS-COD-PESQUISA E O "CANAL" PELO QUAL UM
+      * CODIGO ESCOLHIDO NA PESQUISA CHEGA A ENTRA-CODIGO SEM O
+      * OPERADOR TER QUE REDIGITA-LO.
+       77 W-NOME-PARCIAL       PIC X(040) VALUE SPACES.
+       77 W-TAM-PESQ           PIC 9(002) VALUE ZEROS.
+       77 W-COMANDO-PESQUISA   PIC X(003) VALUE SPACES.
+       77 W-ACAO-PESQUISA      PIC X(001) VALUE SPACES.
+       77 W-ACHOU-PESQUISA     PIC X(001) VALUE "N".
+       77 WS-COD-PESQUISA      PIC 9(003) VALUE ZEROS.
+       77 WS-FIM-PESQUISA      PIC X(001) VALUE "N".
+       77 WS-QTD-PESQUISA      PIC 9(002) VALUE ZEROS.
+       77 WS-IDX-PESQUISA      PIC 9(002) VALUE ZEROS.
+       01 WS-TAB-PESQUISA.
+          05 WS-PESQUISA-LINHA OCCURS 8 TIMES.
+             10 WS-PESQUISA-COD   PIC 9(003).
+             10 WS-PESQUISA-RAZAO PIC X(040).
+
+       77 WS-QTD-EXPORTADOS     PIC 9(005) VALUE ZEROS.
+
+      * CONTAGENS DO RESUMO EXIBIDO AO FINAL DE IMPORTACAO-000 (VER
+      * MOSTRA-RESUMO-IMPORTACAO), MESMO ESQUEMA DO CADCLI.
+      * WS-REGISTRO-REJEITADO EVITA CONTAR O MESMO REGISTRO DUAS VEZES
+      * QUANDO MAIS DE UM CAMPO FALHA E GRAVACAO-ERRO E CHAMADA VARIAS
+      * VEZES PARA ELE.
+       77 WS-QTD-NOVOS          PIC 9(005) VALUE ZEROS.
+       77 WS-QTD-ATUALIZADOS    PIC 9(005) VALUE ZEROS.
+       77 WS-QTD-REJEITADOS     PIC 9(005) VALUE ZEROS.
+       77 WS-REGISTRO-REJEITADO PIC X(001) VALUE "N".
+
+      * RECONCILIACAO POS-IMPORTACAO (VER VERIFICA-RECONCILIACAO),
+      * MESMO ESQUEMA DO CADCLI.
+       77 WS-QTD-LIDOS          PIC 9(005) VALUE ZEROS.
+       77 WS-QTD-PROCESSADOS    PIC 9(005) VALUE ZEROS.
+       77 WS-RECONCILIACAO      PIC X(010) VALUE SPACES.
+
+      * LAYOUT CSV DA IMPORTACAO (WS-FORMATO-IMPORTACAO = "C"), MESMO
+      * ESQUEMA ";" DO CADCLI: CODIGO;CPF;"NOME";LATITUDE;LONGITUDE,
+      * OS DOIS ULTIMOS SEM SINAL E SEM PONTO DECIMAL (IGUAL AO LAYOUT
+      * FIXO, A VIRGULA DECIMAL E SOMENTE IMPLICITA VIA PICTURE). A
+      * LINHA CRUA E LIDA PARA ESTE BUFFER (READ ... INTO, FORA DA FD)
+      * E DEPOIS DESMEMBRADA PARA R_VEN_* EM PARSE-CSV-VENDEDOR, PARA
+      * QUE O RESTO DA IMPORTACAO (VERIFICA-ERROS/PROCESSA-REGISTROS)
+      * SIGA IGUAL PARA OS DOIS FORMATOS.
+       77 WS-LINHA-CSV-VENDEDOR PIC X(200) VALUE SPACES.
+       77 WS-CSV-CAMPO-COD      PIC X(003) VALUE SPACES.
+       77 WS-CSV-CAMPO-CPF      PIC X(011) VALUE SPACES.
+       77 WS-CSV-CAMPO-NOME     PIC X(042) VALUE SPACES.
+       77 WS-CSV-CAMPO-LAT      PIC X(011) VALUE SPACES.
+       77 WS-CSV-CAMPO-LON      PIC X(011) VALUE SPACES.
+       77 WS-CSV-TAM-NOME       PIC 9(002) VALUE ZEROS.
+
 	   LINKAGE SECTION.
 	   01 LS-ID PIC X(5).
 
@@ -39,6 +96,7 @@
       *-----------------------------------------------------------------
        PROCEDURE DIVISION  USING LS-ID.
        INICIO.
+           MOVE WCF-ARQ-IMPRESSAO-VENDEDOR TO WRL-ARQ-IMPRESSAO
            PERFORM OPEN-VENDEDOR.
 	       MOVE "F" TO WFIM.
 		   PERFORM TELA-VENDEDOR-0 UNTIL WFIM = "T". 
@@ -56,6 +114,10 @@
              WHEN "4"
 			    PERFORM IMPORTACAO-000 THRU IMPORTACAO-EXIT
              WHEN "5"
+				PERFORM PESQUISA-000 THRU PESQUISA-EXIT
+             WHEN "6"
+			    PERFORM EXPORTACAO-000 THRU EXPORTACAO-EXIT
+             WHEN "7"
                 PERFORM CLOSE-VENDEDOR
                 EXIT PROGRAM
            END-EVALUATE.
@@ -73,12 +135,16 @@
 						  WCPF
 			              VEN_LATITUDE
 			              VEN_LONGITUDE
+			              VEN_RAIO_COBERTURA
+			              VEN_COD_SUPERVISOR
+			              VEN_CAPACIDADE_MAXIMA
 						  .
            MOVE SPACES TO VEN_NOME_VENDEDOR
 		                  W-EXISTE-CPFCGC
                           WS-GRAVACAO
                           W-SINAL1
                           W-SINAL2
+                          VEN_STATUS
 						  .
        INC-010.
 		   DISPLAY TELA-VENDEDOR.
@@ -88,8 +154,11 @@
               PERFORM ENTRA-DADOS UNTIL W-SEL > 0
               MOVE 0 TO W-SEL
 			  PERFORM CONFIRMA-DADOS UNTIL W-SEL > 0
-              PERFORM GRAVACAO 
-			  .	
+              PERFORM GRAVACAO
+              IF W-SN = "S"
+                 PERFORM GRAVA-AUDITORIA
+              END-IF
+			  .
 			MOVE ZEROS TO W-SEL
 			.
 	   INCLUSAO-EXIT.
@@ -111,7 +180,11 @@
               MOVE 0 TO W-SEL
 			  PERFORM ALTERA-DADOS UNTIL W-SEL > 0
    		      PERFORM REGRAVACAO
-			  .	
+              IF W-SN = "S"
+                 PERFORM GRAVA-AUDITORIA
+              END-IF
+              UNLOCK ARQ-VENDEDOR
+			  .
 			MOVE ZEROS TO W-SEL
 			.
 	   ALTERACAO-EXIT.
@@ -130,13 +203,212 @@
 		   IF W-SEL = 2
               MOVE 0 TO W-SEL
 			  PERFORM EXCLUI-DADOS UNTIL W-SEL > 0
-   		      PERFORM EXCLUSAO.
-			  .	
+   		      PERFORM EXCLUSAO
+              IF W-SN = "S"
+                 PERFORM GRAVA-AUDITORIA
+              END-IF
+              UNLOCK ARQ-VENDEDOR
+			  .
 			MOVE ZEROS TO W-SEL
 			.
 	   EXCLUSAO-EXIT.
 		   EXIT.
 
+      ***********************
+      * ROTINA DE PESQUISA  *
+      ***********************
+      * PESQUISA DE VENDEDORES POR PARTE DO NOME, USANDO A CHAVE
+      * ALTERNATIVA VEN_NOME_VENDEDOR: O OPERADOR DIGITA UM TRECHO, A
+      * LISTAGEM E PAGINADA DE 8 EM 8 REGISTROS, E O VENDEDOR ESCOLHIDO
+      * E ENCAMINHADO PARA ALTERACAO OU EXCLUSAO SEM PRECISAR DIGITAR
+      * O CODIGO DE NOVO (VER WS-COD-PESQUISA E ENTRA-CODIGO), MESMO
+      * ESQUEMA DO CADCLI.
+	   PESQUISA-000.
+	       MOVE "PESQUISA" TO DOPCAO.
+	       MOVE 0         TO W-SEL.
+	       MOVE SPACES    TO W-NOME-PARCIAL.
+	   PES-001.
+	       DISPLAY TELA-PESQUISA-VENDEDOR
+		   PERFORM ENTRA-NOME-PESQUISA UNTIL W-SEL > 0
+		   IF W-SEL = 2
+	          MOVE 0 TO W-SEL
+	          PERFORM LOCALIZA-PESQUISA
+	          PERFORM MOSTRA-PAGINA-PESQUISA
+	          PERFORM NAVEGA-PESQUISA UNTIL W-SEL > 0
+	          IF WS-COD-PESQUISA > ZEROS
+	             PERFORM ESCOLHE-ACAO-PESQUISA
+	          END-IF
+	       END-IF
+		   MOVE ZEROS TO W-SEL
+		   .
+	   PESQUISA-EXIT.
+		   EXIT.
+
+	   ENTRA-NOME-PESQUISA.
+	       ACCEPT W-NOME-PARCIAL AT 0926
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+	          MOVE 1 TO W-SEL
+		   ELSE
+	          IF W-NOME-PARCIAL = SPACES
+	             MOVE "DIGITE PARTE DO NOME" TO MENS
+	             PERFORM ROT-MENS THRU ROT-MENS-FIM
+	          ELSE
+	             MOVE 2 TO W-SEL
+	          END-IF
+	       END-IF
+	       .
+
+      * POSICIONA ARQ-VENDEDOR, VIA CHAVE ALTERNATIVA, NO PRIMEIRO
+      * REGISTRO CUJO NOME PODE BATER COM O TRECHO DIGITADO.
+	   LOCALIZA-PESQUISA.
+	       MOVE 40 TO W-TAM-PESQ
+	       PERFORM UNTIL W-NOME-PARCIAL(W-TAM-PESQ:1) NOT = SPACE
+	              OR W-TAM-PESQ = 0
+	           SUBTRACT 1 FROM W-TAM-PESQ
+	       END-PERFORM
+
+	       MOVE SPACES TO VEN_NOME_VENDEDOR
+	       MOVE W-NOME-PARCIAL(1:W-TAM-PESQ)
+	                 TO VEN_NOME_VENDEDOR(1:W-TAM-PESQ)
+	       MOVE "N" TO WS-EOF-SW
+           START ARQ-VENDEDOR
+	           KEY IS NOT LESS THAN VEN_NOME_VENDEDOR
+						INVALID KEY
+         	          MOVE "Y" TO WS-EOF-SW
+	       END-START
+	       .
+
+      * MONTA UMA PAGINA DE ATE 8 VENDEDORES CUJO NOME COMECA COM O
+      * TRECHO DIGITADO, CONTINUANDO DE ONDE A PAGINA ANTERIOR PAROU.
+	   MOSTRA-PAGINA-PESQUISA.
+	       MOVE ZEROS  TO WS-QTD-PESQUISA
+	       MOVE SPACES TO WS-TAB-PESQUISA
+	       MOVE "N"    TO WS-FIM-PESQUISA
+
+		   PERFORM UNTIL WS-QTD-PESQUISA = 8 OR WS-EOF-SW = "Y"
+	           READ ARQ-VENDEDOR NEXT AT END
+				   MOVE "Y" TO WS-EOF-SW
+			   END-READ
+			   IF WS-EOF-SW = "N"
+	              IF VEN_NOME_VENDEDOR(1:W-TAM-PESQ) NOT =
+	                 W-NOME-PARCIAL(1:W-TAM-PESQ)
+	                 MOVE "Y" TO WS-EOF-SW
+	              ELSE
+	                 ADD 1 TO WS-QTD-PESQUISA
+	                 MOVE VEN_CODIGO_VENDEDOR
+	                           TO WS-PESQUISA-COD(WS-QTD-PESQUISA)
+	                 MOVE VEN_NOME_VENDEDOR
+	                           TO WS-PESQUISA-RAZAO(WS-QTD-PESQUISA)
+	              END-IF
+			   END-IF
+		   END-PERFORM
+
+	       IF WS-EOF-SW = "Y"
+	          MOVE "S" TO WS-FIM-PESQUISA
+	       END-IF
+
+	       IF WS-QTD-PESQUISA = 0
+	          MOVE "*** NENHUM VENDEDOR ENCONTRADO ***" TO MENS
+	          PERFORM ROT-MENS THRU ROT-MENS-FIM
+	       ELSE
+	          DISPLAY TELA-PESQUISA-VENDEDOR
+	          DISPLAY W-NOME-PARCIAL AT 0926
+	          PERFORM EXIBE-LINHAS-PESQUISA
+	       END-IF
+	       .
+
+	   EXIBE-LINHAS-PESQUISA.
+	       IF WS-QTD-PESQUISA NOT < 1
+	          DISPLAY WS-PESQUISA-COD(1)   AT 1310
+	          DISPLAY WS-PESQUISA-RAZAO(1) AT 1319
+	       END-IF
+	       IF WS-QTD-PESQUISA NOT < 2
+	          DISPLAY WS-PESQUISA-COD(2)   AT 1410
+	          DISPLAY WS-PESQUISA-RAZAO(2) AT 1419
+	       END-IF
+	       IF WS-QTD-PESQUISA NOT < 3
+	          DISPLAY WS-PESQUISA-COD(3)   AT 1510
+	          DISPLAY WS-PESQUISA-RAZAO(3) AT 1519
+	       END-IF
+	       IF WS-QTD-PESQUISA NOT < 4
+	          DISPLAY WS-PESQUISA-COD(4)   AT 1610
+	          DISPLAY WS-PESQUISA-RAZAO(4) AT 1619
+	       END-IF
+	       IF WS-QTD-PESQUISA NOT < 5
+	          DISPLAY WS-PESQUISA-COD(5)   AT 1710
+	          DISPLAY WS-PESQUISA-RAZAO(5) AT 1719
+	       END-IF
+	       IF WS-QTD-PESQUISA NOT < 6
+	          DISPLAY WS-PESQUISA-COD(6)   AT 1810
+	          DISPLAY WS-PESQUISA-RAZAO(6) AT 1819
+	       END-IF
+	       IF WS-QTD-PESQUISA NOT < 7
+	          DISPLAY WS-PESQUISA-COD(7)   AT 1910
+	          DISPLAY WS-PESQUISA-RAZAO(7) AT 1919
+	       END-IF
+	       IF WS-QTD-PESQUISA NOT < 8
+	          DISPLAY WS-PESQUISA-COD(8)   AT 2010
+	          DISPLAY WS-PESQUISA-RAZAO(8) AT 2019
+	       END-IF
+	       .
+
+	   NAVEGA-PESQUISA.
+	       MOVE SPACES TO W-COMANDO-PESQUISA
+	       ACCEPT W-COMANDO-PESQUISA AT 2248
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 OR W-COMANDO-PESQUISA = "0" OR
+	                         W-COMANDO-PESQUISA = ZEROS
+	          MOVE 1 TO W-SEL
+	       ELSE
+	          IF W-COMANDO-PESQUISA = "M" OR "m"
+	             IF WS-FIM-PESQUISA = "S"
+	                MOVE "*** NAO HA MAIS VENDEDORES ***" TO MENS
+	                PERFORM ROT-MENS THRU ROT-MENS-FIM
+	             ELSE
+	                PERFORM MOSTRA-PAGINA-PESQUISA
+	             END-IF
+	          ELSE
+	             MOVE W-COMANDO-PESQUISA TO WS-COD-PESQUISA
+	             MOVE "N" TO W-ACHOU-PESQUISA
+	             PERFORM VARYING WS-IDX-PESQUISA FROM 1 BY 1
+	                     UNTIL WS-IDX-PESQUISA > WS-QTD-PESQUISA
+	                IF WS-PESQUISA-COD(WS-IDX-PESQUISA) =
+	                   WS-COD-PESQUISA
+	                   MOVE "S" TO W-ACHOU-PESQUISA
+	                END-IF
+	             END-PERFORM
+	             IF W-ACHOU-PESQUISA = "S"
+	                MOVE 1 TO W-SEL
+	             ELSE
+	                MOVE "*** CODIGO NAO ESTA NA PAGINA ATUAL ***"
+	                               TO MENS
+	                PERFORM ROT-MENS THRU ROT-MENS-FIM
+	                MOVE ZEROS TO WS-COD-PESQUISA
+	             END-IF
+	          END-IF
+	       END-IF
+	       .
+
+      * DEPOIS DE ESCOLHIDO, O VENDEDOR VAI DIRETO PARA ALTERACAO OU
+      * EXCLUSAO; QUALQUER OUTRA RESPOSTA (INCLUSIVE ESC) SO CANCELA A
+      * ESCOLHA E VOLTA PARA O MENU DE VENDEDORES.
+	   ESCOLHE-ACAO-PESQUISA.
+	       MOVE SPACES TO W-ACAO-PESQUISA
+	       DISPLAY "1-ALTERAR  2-EXCLUIR  3-CANCELAR : " AT 2410
+	       ACCEPT  W-ACAO-PESQUISA AT 2446
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02 OR W-ACAO-PESQUISA NOT = "1" AND NOT = "2"
+	          MOVE ZEROS TO WS-COD-PESQUISA
+	       ELSE
+	          IF W-ACAO-PESQUISA = "1"
+	             PERFORM ALTERACAO-000 THRU ALTERACAO-EXIT
+	          ELSE
+	             PERFORM EXCLUSAO-000 THRU EXCLUSAO-EXIT
+	          END-IF
+	       END-IF
+	       .
+
       ************************
       * ROTINA DE IMPORTACAO *
       ************************
@@ -144,42 +416,60 @@
 	       MOVE "IMPORTACAO" TO DOPCAO.
            MOVE 0            TO W-SEL.
 		   MOVE SPACES       TO WTD-ENTRA-ARQUIVO.
+		   MOVE "F"          TO WS-FORMATO-IMPORTACAO.
        IMP-001.
 	       PERFORM INC-001.
            DISPLAY TELA-ENTRADA-ARQUIVO
-		   PERFORM UNTIL W-SEL > 0	
+		   PERFORM UNTIL W-SEL > 0
              ACCEPT TELA-ENTRADA-ARQUIVO
 		     IF WTD-ENTRA-ARQUIVO = SPACES
-			  MOVE 
-               	"*** NOME DO ARQUIVO NAO INFORMADO ***" 
+			  MOVE
+               	"*** NOME DO ARQUIVO NAO INFORMADO ***"
 			           TO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
 			 ELSE
+			  IF WS-FORMATO-IMPORTACAO NOT = "C"
+			     MOVE "F" TO WS-FORMATO-IMPORTACAO
+			  END-IF
 			  MOVE 1 TO W-SEL
-			 END-IF 
+			 END-IF
 		   END-PERFORM
            IF WTD-ENTRA-ARQUIVO NOT = "X"
 		    MOVE 0 TO W-SEL
 		    PERFORM CONFIRMA-DADOS UNTIL W-SEL > 0
             MOVE 0            TO W-SEL
-            IF W-SN	          = "S"	   
-			   MOVE WTD-ENTRA-ARQUIVO TO WTD-ARQERRO
+            IF W-SN	          = "S"
+			   MOVE WTD-ENTRA-ARQUIVO TO WS-ARQERRO-ORIGINAL
+			   MOVE FUNCTION CURRENT-DATE(1:14)
+			             TO WS-DATA-HORA-EXECUCAO
+			   MOVE SPACES           TO WTD-ARQERRO
+			   MOVE WS-DATA-HORA-EXECUCAO
+			             TO WTD-ARQERRO(1:14)
+			   MOVE "_"              TO WTD-ARQERRO(15:1)
+			   MOVE WS-ARQERRO-ORIGINAL
+			             TO WTD-ARQERRO(16:69)
                MOVE WTD-ENTRADA-ARQUIVO TO WTD-ARQ-VENDEDOR
 			   PERFORM OPEN-TXT
 			   MOVE ZEROS  TO WS-CONT
+			   MOVE ZEROS  TO WS-QTD-NOVOS
+			   MOVE ZEROS  TO WS-QTD-ATUALIZADOS
+			   MOVE ZEROS  TO WS-QTD-REJEITADOS
+			   MOVE ZEROS  TO WS-QTD-LIDOS
+			   MOVE ZEROS  TO WS-GRAVACAO-ERRO
                PERFORM READ-TXT UNTIL WS-CONT > 1
+               PERFORM VERIFICA-RECONCILIACAO
             .
 
 		   IF WS-GRAVACAO-ERRO > 0
-			  MOVE 
-			  " IMPORTACAO C/ ERRO - VERIFIQUE ARQUIVO " 
+			  MOVE
+			  " IMPORTACAO C/ ERRO - VERIFIQUE ARQUIVO "
 			            TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
 		   ELSE
 		   IF W-SN = "S"
               MOVE "*** DADOS GRAVADOS COM SUCESSO *** " TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-			.   
+			.
+
+		   PERFORM MOSTRA-RESUMO-IMPORTACAO
 
 		   MOVE ZEROS TO W-SEL
            CLOSE VENDEDOR-TXT
@@ -188,7 +478,120 @@
 		   
 	   IMPORTACAO-EXIT.
 		   EXIT.
-			
+
+      ************************
+      * ROTINA DE EXPORTACAO *
+      ************************
+      * ESPELHO DA IMPORTACAO: EM VEZ DE LER VENDEDOR-TXT E GRAVAR
+      * ARQ-VENDEDOR, VARRE ARQ-VENDEDOR SEQUENCIALMENTE (DO PRIMEIRO
+      * CODIGO AO ULTIMO) E GRAVA CADA REGVEN EM VENDEDOR-TXT NO MESMO
+      * LAYOUT REG-VEN-TXT QUE A IMPORTACAO JA ENTENDE.
+	   EXPORTACAO-000.
+	       MOVE "EXPORTACAO" TO DOPCAO.
+	       MOVE 0            TO W-SEL.
+		   MOVE SPACES       TO WTD-SAIDA-ARQUIVO-NOME
+		                        W-SN.
+	   EXP-001.
+	       DISPLAY TELA-EXPORTACAO-ARQUIVO
+		   PERFORM UNTIL W-SEL > 0
+	         ACCEPT TELA-EXPORTACAO-ARQUIVO
+		     IF WTD-SAIDA-ARQUIVO-NOME = SPACES
+			  MOVE
+               	"*** NOME DO ARQUIVO NAO INFORMADO ***"
+			           TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+			 ELSE
+			  MOVE 1 TO W-SEL
+			 END-IF
+		   END-PERFORM
+	       IF WTD-SAIDA-ARQUIVO-NOME NOT = "X"
+		    MOVE 0 TO W-SEL
+		    PERFORM CONFIRMA-DADOS UNTIL W-SEL > 0
+	        MOVE 0            TO W-SEL
+	        IF W-SN	          = "S"
+			   MOVE WTD-SAIDA-ARQUIVO TO WTD-ARQ-VENDEDOR
+	           PERFORM OPEN-TXT-SAIDA
+	           MOVE ZEROS TO WS-QTD-EXPORTADOS
+	           MOVE ZEROS TO VEN_CODIGO_VENDEDOR
+	           MOVE "N"   TO WS-EOF-SW
+	           START ARQ-VENDEDOR
+	               KEY IS NOT LESS THAN VEN_CODIGO_VENDEDOR
+	                   INVALID KEY
+	                      MOVE "Y" TO WS-EOF-SW
+	           END-START
+	           PERFORM UNTIL WS-EOF-SW = "Y"
+	               READ ARQ-VENDEDOR NEXT AT END
+	                  MOVE "Y" TO WS-EOF-SW
+	               END-READ
+	               IF WS-EOF-SW = "N"
+	                  PERFORM GRAVA-REGISTRO-EXPORTACAO
+	               END-IF
+	           END-PERFORM
+	           CLOSE VENDEDOR-TXT
+	           MOVE "*** EXPORTACAO CONCLUIDA ***" TO MENS
+	           PERFORM ROT-MENS THRU ROT-MENS-FIM
+	        .
+
+		   MOVE ZEROS TO W-SEL
+	       .
+	   EXPORTACAO-EXIT.
+		   EXIT.
+
+	   GRAVA-REGISTRO-EXPORTACAO.
+	       MOVE VEN_CODIGO_VENDEDOR TO R_VEN_CODIGO_VENDEDOR
+	       MOVE VEN_CPF             TO R_VEN_CPF
+	       MOVE VEN_NOME_VENDEDOR   TO R_VEN_NOME_VENDEDOR
+	       MOVE VEN_LATITUDE        TO R_VEN_LATITUDE
+	       MOVE VEN_LONGITUDE       TO R_VEN_LONGITUDE
+	       WRITE REG-VEN-TXT
+	       ADD 1 TO WS-QTD-EXPORTADOS
+	       .
+
+	   OPEN-TXT-SAIDA.
+		   OPEN OUTPUT VENDEDOR-TXT
+	       IF WS-FS NOT = "00"
+	          MOVE WS-FS       TO ERRO
+			  MOVE
+			  " ERRO NA ABERTURA DO ARQUIVO VENDEDOR.TXT"
+			                   TO MENS-P
+	          PERFORM ROT-MENS THRU ROT-MENS-FIM
+	          PERFORM CLOSE-VENDEDOR
+	          EXIT PROGRAM
+	       END-IF
+	       .
+
+      * RESUMO EXIBIDO AO FINAL DE IMPORTACAO-000, COM A MESMA MENSAGEM
+      * DE SUCESSO/ERRO DE SEMPRE (MENS) SEGUIDA DAS CONTAGENS DE
+      * NOVOS/ATUALIZADOS/REJEITADOS; OS MOTIVOS DE CADA REJEICAO
+      * CONTINUAM NO ARQUIVO DE ERRO (WTD-ARQERRO), MESMO ESQUEMA DO
+      * CADCLI.
+	   MOSTRA-RESUMO-IMPORTACAO.
+	       DISPLAY TELA-RESUMO-IMPORTACAO
+		   DISPLAY WS-QTD-LIDOS       AT 1036
+		   DISPLAY WS-QTD-NOVOS       AT 1236
+		   DISPLAY WS-QTD-ATUALIZADOS AT 1336
+		   DISPLAY WS-QTD-REJEITADOS  AT 1436
+		   DISPLAY WS-RECONCILIACAO   AT 1836
+	       IF WS-GRAVACAO-ERRO > 0
+	          DISPLAY WTD-ARQERRO(1:54)  AT 2026
+	          DISPLAY WTD-ARQERRO(55:30) AT 2101
+	       END-IF
+		   PERFORM ROT-MENS THRU ROT-MENS-FIM
+	       .
+
+      * CONFERE SE TODO REGISTRO LIDO DO ARQUIVO DE ENTRADA (WS-QTD-
+      * LIDOS) TEVE UM DESTINO CONTABILIZADO (NOVO, ATUALIZADO OU
+      * REJEITADO), MESMO ESQUEMA DO CADCLI.
+       VERIFICA-RECONCILIACAO.
+           ADD WS-QTD-NOVOS WS-QTD-ATUALIZADOS WS-QTD-REJEITADOS
+               GIVING WS-QTD-PROCESSADOS
+           IF WS-QTD-PROCESSADOS = WS-QTD-LIDOS
+              MOVE "OK"         TO WS-RECONCILIACAO
+           ELSE
+              MOVE "DIVERGENTE" TO WS-RECONCILIACAO
+           END-IF
+           .
+
        READ-TXT.
            MOVE "N" TO WS-EOF-SW
 		   IF WS-CONT   = 1
@@ -196,28 +599,104 @@
               PERFORM OPEN-TXT
 			  .
 		   PERFORM UNTIL EOF-SW
-				READ VENDEDOR-TXT AT END
-					MOVE "Y" TO WS-EOF-SW
-				END-READ 
-               
+				PERFORM LER-LINHA-TXT
+
                 IF WS-EOF-SW = "N" AND WS-CONT = 0
+					ADD 1 TO WS-QTD-LIDOS
 					PERFORM VERIFICA-ERROS
-				END-IF   
-           
-				IF WS-EOF-SW = "N"       AND 
+				END-IF
+
+				IF WS-EOF-SW = "N"       AND
 				   WS-CONT   = 1         AND
 				   WS-GRAVACAO-ERRO > 0
 					MOVE "Y" TO WS-EOF-SW
-				END-IF   
-		   
+				END-IF
+
 				IF WS-EOF-SW = "N" AND WS-CONT = 1
 					PERFORM PROCESSA-REGISTROS
-				END-IF   
+				END-IF
 		   END-PERFORM
 		   ADD 1 TO WS-CONT
            .
 
+      * LE UMA LINHA DO ARQUIVO DE ENTRADA NO FORMATO ESCOLHIDO PELO
+      * OPERADOR EM WS-FORMATO-IMPORTACAO. NO LAYOUT FIXO, O READ JA
+      * DEIXA OS CAMPOS R_VEN_* PRONTOS NA FD (COMO SEMPRE FOI); NO
+      * CSV, A LINHA CRUA VAI PARA UM BUFFER FORA DA FD (WS-LINHA-CSV-
+      * VENDEDOR) E PARSE-CSV-VENDEDOR DESMEMBRA PARA OS MESMOS
+      * CAMPOS R_VEN_*, PARA QUE O RESTO DA IMPORTACAO NEM PRECISE
+      * SABER QUAL FORMATO FOI LIDO.
+	   LER-LINHA-TXT.
+	       IF WS-FORMATO-IMPORTACAO = "C"
+	          READ VENDEDOR-TXT INTO WS-LINHA-CSV-VENDEDOR AT END
+	             MOVE "Y" TO WS-EOF-SW
+	          END-READ
+	          IF WS-EOF-SW = "N"
+	             PERFORM PARSE-CSV-VENDEDOR
+	          END-IF
+	       ELSE
+	          READ VENDEDOR-TXT AT END
+	             MOVE "Y" TO WS-EOF-SW
+	          END-READ
+	       END-IF
+	       .
+
+      * DESMEMBRA UMA LINHA CSV ";" (CODIGO;CPF;"NOME";LAT;LON) PARA
+      * OS CAMPOS R_VEN_*, MESMO ESQUEMA DO PARSE-CSV-CLIENTE NO
+      * CADCLI: OS CAMPOS NUMERICOS SO SAO ACEITOS SE VIEREM NUMERICOS
+      * (SENAO FICAM ZERADOS E VERIFICA-ERROS REJEITA O REGISTRO), E O
+      * NOME PODE OU NAO VIR ENTRE ASPAS.
+	   PARSE-CSV-VENDEDOR.
+	       MOVE SPACES TO WS-CSV-CAMPO-COD
+	                      WS-CSV-CAMPO-CPF
+	                      WS-CSV-CAMPO-NOME
+	                      WS-CSV-CAMPO-LAT
+	                      WS-CSV-CAMPO-LON
+	       UNSTRING WS-LINHA-CSV-VENDEDOR DELIMITED BY ";"
+	           INTO WS-CSV-CAMPO-COD
+	                WS-CSV-CAMPO-CPF
+	                WS-CSV-CAMPO-NOME
+	                WS-CSV-CAMPO-LAT
+	                WS-CSV-CAMPO-LON
+	       END-UNSTRING
+
+	       MOVE ZEROS  TO R_VEN_CODIGO_VENDEDOR
+	                      R_VEN_CPF
+	                      R_VEN_LATITUDE
+	                      R_VEN_LONGITUDE
+	       MOVE SPACES TO R_VEN_NOME_VENDEDOR
+
+	       IF WS-CSV-CAMPO-COD IS NUMERIC
+	          MOVE WS-CSV-CAMPO-COD TO R_VEN_CODIGO_VENDEDOR
+	       END-IF
+	       IF WS-CSV-CAMPO-CPF IS NUMERIC
+	          MOVE WS-CSV-CAMPO-CPF TO R_VEN_CPF
+	       END-IF
+	       IF WS-CSV-CAMPO-LAT IS NUMERIC
+	          MOVE WS-CSV-CAMPO-LAT TO R_VEN_LATITUDE
+	       END-IF
+	       IF WS-CSV-CAMPO-LON IS NUMERIC
+	          MOVE WS-CSV-CAMPO-LON TO R_VEN_LONGITUDE
+	       END-IF
+
+	       MOVE 42 TO WS-CSV-TAM-NOME
+	       PERFORM UNTIL WS-CSV-CAMPO-NOME(WS-CSV-TAM-NOME:1)
+	                     NOT = SPACE OR WS-CSV-TAM-NOME = 0
+	           SUBTRACT 1 FROM WS-CSV-TAM-NOME
+	       END-PERFORM
+	       IF WS-CSV-TAM-NOME > 0
+	          IF WS-CSV-CAMPO-NOME(1:1) = '"'
+	             MOVE WS-CSV-CAMPO-NOME(2:WS-CSV-TAM-NOME - 2)
+	                       TO R_VEN_NOME_VENDEDOR
+	          ELSE
+	             MOVE WS-CSV-CAMPO-NOME(1:WS-CSV-TAM-NOME)
+	                       TO R_VEN_NOME_VENDEDOR
+	          END-IF
+	       END-IF
+	       .
+
 	   VERIFICA-ERROS.
+           MOVE "N" TO WS-REGISTRO-REJEITADO.
            IF R_VEN_CODIGO_VENDEDOR = ZEROS
 			  MOVE "CODIGO INVALIDO" TO MENS
 			  PERFORM GRAVACAO-ERRO
@@ -249,6 +728,10 @@
 
 		   READ ARQ-VENDEDOR INVALID KEY
               MOVE "S" TO WS-GRAVACAO
+              MOVE "A" TO VEN_STATUS
+              MOVE ZEROS TO VEN_RAIO_COBERTURA
+                            VEN_COD_SUPERVISOR
+                            VEN_CAPACIDADE_MAXIMA
            END-READ
 				   
 		   MOVE R_VEN_CPF TO VEN_CPF
@@ -269,17 +752,44 @@
 		   PERFORM GRAVACAO
 		   IF WS-RESULTADO-ACESSO = "22"
 			PERFORM REGRAVACAO
+			IF WS-RESULTADO-ACESSO = "00"
+			   ADD 1 TO WS-QTD-ATUALIZADOS
+			END-IF
+		   ELSE
+		   IF WS-RESULTADO-ACESSO = "00" OR "02"
+			   ADD 1 TO WS-QTD-NOVOS
+		   END-IF
            .
-        			
+
 	   GRAVACAO-ERRO.
            IF WS-GRAVACAO-ERRO = 0
 		      MOVE 1 TO WS-GRAVACAO-ERRO
 		      OPEN OUTPUT ARQ-ERR
 			  .
+		   IF WS-REGISTRO-REJEITADO = "N"
+		      ADD 1 TO WS-QTD-REJEITADOS
+		      MOVE "Y" TO WS-REGISTRO-REJEITADO
+		   END-IF
 		   MOVE MENS        TO ERRO-MSG
 	       MOVE REG-VEN-TXT TO ERRO-REG
 		   WRITE REGERR
-          .	   
+          .
+
+      * UMA LINHA POR INCLUSAO/ALTERACAO/EXCLUSAO FEITA INTERATIVAMENTE
+      * (CHAMADA DE INCLUSAO-000/ALTERACAO-000/EXCLUSAO-000 LOGO APOS
+      * GRAVACAO/REGRAVACAO/EXCLUSAO, SO QUANDO O OPERADOR CONFIRMOU
+      * COM W-SN = "S"). LS-ID E O IDENTIFICADOR DO OPERADOR LOGADO,
+      * RECEBIDO NA LINKAGE (VER LOGIN-000 NO MENU.COB), MESMO ESQUEMA
+      * DO CADCLI.
+	   GRAVA-AUDITORIA.
+	       MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-DATA-HORA
+	       MOVE "CADVEN"           TO AUD-PROGRAMA
+	       MOVE LS-ID              TO AUD-OPERADOR
+	       MOVE DOPCAO             TO AUD-OPERACAO
+	       MOVE VEN_CODIGO_VENDEDOR TO AUD-CODIGO
+	       MOVE MENS               TO AUD-RESULTADO
+	       WRITE REGAUD
+	       .
 
 	   GRAVACAO.
 		   IF W-SN = "S"
@@ -296,7 +806,7 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
 				 END-IF  
               ELSE
-                 MOVE "ERRO NA GRAVACAO DO ARQUIVO DE VENDEDOR"
+                 MOVE "ERRO NA GRAVACAO DE VENDEDOR"
                                                    TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
            .	   
@@ -315,59 +825,94 @@
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
            .	   
 
+      * BAIXA LOGICA: GRAVA O VENDEDOR COMO FECHADO EM VEZ DE APAGAR O
+      * REGISTRO, PARA MANTER O HISTORICO E PERMITIR REATIVACAO VIA
+      * ALTERACAO (VER ENTRA-STATUS), MESMO ESQUEMA DO CADCLI.
 	   EXCLUSAO.
 		   IF W-SN = "S"
-              DELETE ARQ-VENDEDOR RECORD
+              MOVE "F" TO VEN_STATUS
+              REWRITE REGVEN
               IF WS-RESULTADO-ACESSO = "00"
-                 MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
-				 IF W-OPCAO NOT = 4	
+                 MOVE "*** VENDEDOR INATIVADO ***" TO MENS
+				 IF W-OPCAO NOT = 4
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
-				 END-IF  
+				 END-IF
               ELSE
                  MOVE "ERRO NA EXCLUSAO DO REGISTRO"
                                				   TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
               .
 
+      * LIBERA UM LOCK DE UMA TENTATIVA ANTERIOR (ALTERACAO/EXCLUSAO
+      * ABANDONADA NO MEIO, POR ESC OU RESPOSTA "N") ANTES DE TENTAR
+      * TRAVAR UM NOVO REGISTRO. EM ALTERACAO/EXCLUSAO, O READ E COM
+      * LOCK PARA QUE NENHUM OUTRO TERMINAL POSSA MEXER NO MESMO
+      * VENDEDOR ENQUANTO ESTE OPERADOR ESTIVER COM A TELA ABERTA NELE
+      * (LIBERADO EM ALTERACAO-000/EXCLUSAO-000 AO FINAL, OU AQUI NA
+      * PROXIMA CHAMADA SE ELE DESISTIR NO MEIO).
 	   ENTRA-CODIGO.
-		   ACCEPT VEN_CODIGO_VENDEDOR AT 0926
-           ACCEPT W-ACT FROM ESCAPE KEY
+	       UNLOCK ARQ-VENDEDOR
+		   IF WS-COD-PESQUISA > ZEROS
+		      MOVE WS-COD-PESQUISA TO VEN_CODIGO_VENDEDOR
+		      MOVE ZEROS TO WS-COD-PESQUISA
+		      DISPLAY VEN_CODIGO_VENDEDOR AT 0926
+		      MOVE 0 TO W-ACT
+		   ELSE
+		      ACCEPT VEN_CODIGO_VENDEDOR AT 0926
+              ACCEPT W-ACT FROM ESCAPE KEY
+		   END-IF
            IF W-ACT = 02 OR VEN_CODIGO_VENDEDOR = 0
 	          MOVE 1 TO W-SEL
            ELSE
 		      MOVE VEN_CODIGO_VENDEDOR TO WCODIGO-VENDEDOR
-              READ ARQ-VENDEDOR
+              IF W-OPCAO = 2 OR W-OPCAO = 3
+                 READ ARQ-VENDEDOR WITH LOCK
+              ELSE
+                 READ ARQ-VENDEDOR
+              END-IF
               IF WS-RESULTADO-ACESSO NOT = "23"
                  IF WS-RESULTADO-ACESSO = "00"
-		          PERFORM MOSTRA-DADOS
-                  IF W-OPCAO = 1
-		             MOVE "*** VENDEDOR JA CADASTRADO ***" 
-				                   TO MENS
-	                 PERFORM ROT-MENS THRU 
-				                      ROT-MENS-FIM
-				     PERFORM INC-001
-					 DISPLAY TELA-VENDEDOR
-                  ELSE
-                     IF W-OPCAO = 2
-					    MOVE VEN_CPF TO WCPF
- 				     END-IF		
-                     MOVE 2 TO W-SEL				  
+                    PERFORM MOSTRA-DADOS
+                    IF W-OPCAO = 1
+                       MOVE "*** VENDEDOR JA CADASTRADO ***"
+                            TO MENS
+                       PERFORM ROT-MENS THRU
+                               ROT-MENS-FIM
+                       PERFORM INC-001
+                       DISPLAY TELA-VENDEDOR
+                    ELSE
+                       IF W-OPCAO = 2
+                          MOVE VEN_CPF TO WCPF
+                       END-IF
+                       MOVE 2 TO W-SEL
+                    END-IF
                  ELSE
-		          MOVE "ERRO NA LEITURA ARQUIVO VENDEDOR" 
-                                   TO MENS
-	              PERFORM ROT-MENS THRU 
-				                      ROT-MENS-FIM
-     	          MOVE 1 TO W-SEL
+                 IF WS-RESULTADO-ACESSO = "9D"
+                    MOVE "*** VENDEDOR EM USO EM OUTRO TERMINAL ***"
+                         TO MENS
+                    PERFORM ROT-MENS THRU
+                            ROT-MENS-FIM
+                    MOVE 1 TO W-SEL
+                 ELSE
+                    MOVE "ERRO NA LEITURA ARQUIVO VENDEDOR"
+                         TO MENS
+                    PERFORM ROT-MENS THRU
+                            ROT-MENS-FIM
+                    MOVE 1 TO W-SEL
+                 END-IF
+                 END-IF
  			  ELSE
-                IF W-OPCAO = 1			  
+                IF W-OPCAO = 1
 		          MOVE 2 TO W-SEL
-				ELSE  
-		          MOVE "*** VENDEDOR NAO CADASTRADO ***" 
+				ELSE
+		          MOVE "*** VENDEDOR NAO CADASTRADO ***"
 				                   TO MENS
-	              PERFORM ROT-MENS THRU 
+	              PERFORM ROT-MENS THRU
 				                      ROT-MENS-FIM
-				.				   
-				   
+				END-IF
+				END-IF
+				.
+
   	   ENTRA-DADOS.
 		   IF W-OPCAO NOT = 4	
               ACCEPT VEN_CPF AT 1126
@@ -409,10 +954,18 @@
 			  LKS-RETORNO    = 0
 			   
 			  IF W-EXISTE-CPFCGC = "S"
-				MOVE "CPF JA CADASTRADO" TO MENS
-				IF W-OPCAO NOT = 4	
-				   PERFORM ROT-MENS THRU ROT-MENS-FIM
-				END-IF   
+      * O READ POR CPF ACIMA JA TROUXE O REGISTRO EXISTENTE PARA
+      * REGVEN (INCLUSIVE VEN_STATUS); SE ELE ESTIVER FECHADO, ORIENTA
+      * O OPERADOR A REATIVAR PELO CODIGO ORIGINAL EM VEZ DE SO NEGAR.
+                IF VEN_STATUS = "F"
+                   MOVE "CPF INATIVO, REATIVE P/ALTERACAO"
+                             TO MENS
+                ELSE
+                   MOVE "CPF JA CADASTRADO" TO MENS
+                END-IF
+                IF W-OPCAO NOT = 4
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                END-IF
 			  ELSE
 			    MOVE WCODIGO-VENDEDOR TO VEN_CODIGO_VENDEDOR
 			    READ ARQ-VENDEDOR
@@ -431,10 +984,22 @@
 				
                 IF W-OPCAO    = 1 OR 
 				   W-OPCAO    = 2
-					PERFORM ENTRA-NOME-VENDEDOR 
+					PERFORM ENTRA-NOME-VENDEDOR
+						UNTIL W-SEL > 0
+					MOVE 0 TO W-SEL
+					PERFORM ENTRA-LOCALIZACAO
+						UNTIL W-SEL > 0
+					MOVE 0 TO W-SEL
+					PERFORM ENTRA-COBERTURA
 						UNTIL W-SEL > 0
-					MOVE 0 TO W-SEL	  
-					PERFORM ENTRA-LOCALIZACAO						  
+					MOVE 0 TO W-SEL
+					PERFORM ENTRA-STATUS
+						UNTIL W-SEL > 0
+					MOVE 0 TO W-SEL
+					PERFORM ENTRA-SUPERVISOR
+						UNTIL W-SEL > 0
+					MOVE 0 TO W-SEL
+					PERFORM ENTRA-CAPACIDADE
 						UNTIL W-SEL > 0
 					MOVE 1 TO W-SEL
 			.
@@ -479,7 +1044,103 @@
 		   .
 		   MOVE 1 TO W-SEL
 		   .
-			
+
+      * RAIO MAXIMO DE COBERTURA DESTE VENDEDOR, EM METROS (VER
+      * VEN_RAIO_COBERTURA EM SISFDGER.CPY E READ-VENDEDOR EM DISTVEN).
+	   ENTRA-COBERTURA.
+	       ACCEPT VEN_RAIO_COBERTURA AT 1926
+	       ACCEPT W-ACT FROM ESCAPE KEY
+	       IF W-ACT = 02
+	          MOVE 1 TO W-SEL
+	       ELSE
+	          IF VEN_RAIO_COBERTURA = ZEROS
+	             MOVE "COBERTURA INVALIDA" TO MENS
+	             PERFORM ROT-MENS THRU ROT-MENS-FIM
+	          ELSE
+	             MOVE 1 TO W-SEL
+	          END-IF
+	       END-IF
+	       .
+
+      * VENDEDOR NOVO (INCLUSAO) SEMPRE COMECA ATIVO, SEM PERGUNTAR AO
+      * OPERADOR; NA ALTERACAO O OPERADOR PODE TROCAR O STATUS, O QUE
+      * INCLUI A REATIVACAO DELIBERADA DE UM VENDEDOR FECHADO.
+	   ENTRA-STATUS.
+	       IF W-OPCAO = 1
+	          MOVE "A" TO VEN_STATUS
+	          MOVE 1   TO W-SEL
+	       ELSE
+	          DISPLAY VEN_STATUS AT 2126
+	          ACCEPT  VEN_STATUS AT 2126
+	          ACCEPT  W-ACT FROM ESCAPE KEY
+	          IF W-ACT = 02
+	             MOVE 1 TO W-SEL
+	          ELSE
+	             IF VEN_STATUS NOT = "A" AND "S" AND "F"
+	                MOVE "STATUS INVALIDO (A/S/F)" TO MENS
+	                PERFORM ROT-MENS THRU ROT-MENS-FIM
+	             ELSE
+	                MOVE 1 TO W-SEL
+	             END-IF
+	          END-IF
+	       END-IF
+	       .
+
+      * CODIGO DO SUPERVISOR DESTE VENDEDOR, PARA RELATORIOS REGIONAIS
+      * (ZEROS = NENHUM). NAO PODE SER O PROPRIO VENDEDOR NEM UM CODIGO
+      * NAO CADASTRADO. A VALIDACAO REUTILIZA O BUFFER REGVEN PARA LER
+      * O CANDIDATO A SUPERVISOR, ENTAO O REGISTRO EM EDICAO (AINDA NAO
+      * GRAVADO) E SALVO ANTES E RESTAURADO DEPOIS.
+	   ENTRA-SUPERVISOR.
+	       MOVE ZEROS TO WS-COD-SUPERVISOR
+	       ACCEPT WS-COD-SUPERVISOR AT 2326
+	       ACCEPT W-ACT FROM ESCAPE KEY
+	       IF W-ACT = 02
+	          MOVE 1 TO W-SEL
+	       ELSE
+	       IF WS-COD-SUPERVISOR = ZEROS
+	          MOVE ZEROS TO VEN_COD_SUPERVISOR
+	          MOVE 1     TO W-SEL
+	       ELSE
+	       IF WS-COD-SUPERVISOR = VEN_CODIGO_VENDEDOR
+	          MOVE "SUPERVISOR NAO PODE SER O PROPRIO" TO MENS
+	          PERFORM ROT-MENS THRU ROT-MENS-FIM
+	       ELSE
+	          MOVE REGVEN            TO WS-REGVEN-SALVO
+	          MOVE WS-COD-SUPERVISOR TO VEN_CODIGO_VENDEDOR
+	          READ ARQ-VENDEDOR
+	              INVALID KEY
+	                 MOVE "SUPERVISOR NAO CADASTRADO" TO MENS
+	                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+	              NOT INVALID KEY
+	                 MOVE 1 TO W-SEL
+	          END-READ
+	          MOVE WS-REGVEN-SALVO TO REGVEN
+	          IF W-SEL > 0
+	             MOVE WS-COD-SUPERVISOR TO VEN_COD_SUPERVISOR
+	          END-IF
+	       END-IF
+	       END-IF
+	       END-IF
+	       .
+
+      * NUMERO MAXIMO DE CLIENTES QUE ESTE VENDEDOR PODE RECEBER NUMA
+      * DISTRIBUICAO (VER CONTA-CLIENTES-DO-VENDEDOR EM DISTVEN).
+	   ENTRA-CAPACIDADE.
+	       ACCEPT VEN_CAPACIDADE_MAXIMA AT 1955
+	       ACCEPT W-ACT FROM ESCAPE KEY
+	       IF W-ACT = 02
+	          MOVE 1 TO W-SEL
+	       ELSE
+	       IF VEN_CAPACIDADE_MAXIMA = ZEROS
+	          MOVE "CAPACIDADE INVALIDA" TO MENS
+	          PERFORM ROT-MENS THRU ROT-MENS-FIM
+	       ELSE
+	          MOVE 1 TO W-SEL
+	       END-IF
+	       END-IF
+	       .
+
 	   CONFIRMA-DADOS.
            MOVE "S" TO W-SN
            DISPLAY "DADOS OK (S/N) : " AT 2340
@@ -522,14 +1183,14 @@
 
        EXCLUI-DADOS.
            MOVE "N" TO W-SN
-           DISPLAY "EXCLUIR  (S/N) : " AT 2340
+           DISPLAY "INATIVAR (S/N) : " AT 2340
            ACCEPT W-SN WITH UPDATE AT 2357
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
 	          MOVE 1 TO W-SEL
-		   ELSE  
+		   ELSE
                 IF W-SN = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   MOVE "*** REGISTRO NAO INATIVADO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    MOVE 1 TO W-SEL
                 ELSE
@@ -546,6 +1207,10 @@
 		   DISPLAY VEN_NOME_VENDEDOR AT 1326
 		   DISPLAY VEN_LATITUDE AT 1530
 		   DISPLAY VEN_LONGITUDE AT 1730
+		   DISPLAY VEN_RAIO_COBERTURA AT 1930
+		   DISPLAY VEN_STATUS AT 2126
+		   DISPLAY VEN_COD_SUPERVISOR AT 2330
+		   DISPLAY VEN_CAPACIDADE_MAXIMA AT 1955
 		   IF VEN_LATITUDE < ZEROS
 		      MOVE "-" TO W-SINAL1
 			  DISPLAY W-SINAL1 AT 1526
@@ -581,6 +1246,20 @@
 
                  EXIT PROGRAM
 				 .
+           PERFORM OPEN-AUDITORIA
+           .
+
+      * ARQ-AUD E CUMULATIVO ENTRE EXECUCOES (OPEN EXTEND); SO CRIA O
+      * ARQUIVO NA PRIMEIRA VEZ (MESMO IDIOMA DO ARQ-HIST DO DISTVEN),
+      * MESMO ESQUEMA DO CADCLI.
+	   OPEN-AUDITORIA.
+           OPEN EXTEND ARQ-AUD
+           IF WS-FS-AUD NOT = "00"
+              OPEN OUTPUT ARQ-AUD
+              CLOSE ARQ-AUD
+              OPEN EXTEND ARQ-AUD
+           END-IF
+           .
 
        OPEN-TXT.
 	       OPEN INPUT VENDEDOR-TXT
@@ -600,6 +1279,7 @@
 
 		CLOSE-VENDEDOR.
 		   CLOSE ARQ-VENDEDOR
+		   CLOSE ARQ-AUD
 		   .
 		   
       **********************
