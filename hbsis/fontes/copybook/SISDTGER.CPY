@@ -0,0 +1,63 @@
+      **************************************************************
+      * CAMPOS DA FORMULA DE DISTANCIA WGS84/VINCENTY ENTRE 2 PONTOS *
+      * (VER PARAGRAFOS EM SISDTPGER.CPY); COMPARTILHADO POR TODO    *
+      * PROGRAMA QUE PRECISE CALCULAR DISTANCIA ENTRE LAT/LONG.      *
+      **************************************************************
+       77 WS-METROS            PIC 9(15)       VALUE ZEROS.
+
+       01 WDIST-2PONTOS.
+	     03 P1LA    PIC S9(3)V99999999 VALUE ZEROS.
+	     03 P1LO    PIC S9(3)V99999999 VALUE ZEROS.
+	     03 P2LA    PIC S9(3)V99999999 VALUE ZEROS.
+	     03 P2LO    PIC S9(3)V99999999 VALUE ZEROS.
+
+	     03 PI      PIC 9(01)V9(20) VALUE ZEROS.
+
+      * CONSTANTES DO ELIPSOIDE WGS84, USADAS PELA FORMULA DE VINCENTY
+      * (SUBSTITUI A APROXIMACAO ESFERICA COM RAIO FIXO ANTERIOR).
+      * WGS-EP2 E A SEGUNDA EXCENTRICIDADE AO QUADRADO, (A^2-B^2)/B^2,
+      * JA CALCULADA COMO CONSTANTE PARA EVITAR ELEVAR A E B AO
+      * QUADRADO EM TEMPO DE EXECUCAO (VALORES GRANDES DEMAIS PARA OS
+      * CAMPOS DE TRABALHO ABAIXO).
+         03 WGS-A    PIC 9(07)V9(03) VALUE 6378137,000.
+         03 WGS-B    PIC 9(07)V9(06) VALUE 6356752,314245.
+         03 WGS-F    PIC 9(01)V9(16) VALUE 0,0033528106647475.
+         03 WGS-EP2  PIC 9(01)V9(17) VALUE 0,00673949674227643.
+
+         03 V-L           PIC S9(05)V9(18) VALUE ZEROS.
+         03 V-U1           PIC S9(05)V9(18) VALUE ZEROS.
+         03 V-U2           PIC S9(05)V9(18) VALUE ZEROS.
+         03 V-SINU1        PIC S9(05)V9(18) VALUE ZEROS.
+         03 V-COSU1        PIC S9(05)V9(18) VALUE ZEROS.
+         03 V-SINU2        PIC S9(05)V9(18) VALUE ZEROS.
+         03 V-COSU2        PIC S9(05)V9(18) VALUE ZEROS.
+         03 V-LAMBDA       PIC S9(05)V9(18) VALUE ZEROS.
+         03 V-LAMBDA-ANT   PIC S9(05)V9(18) VALUE ZEROS.
+         03 V-SINLAMBDA    PIC S9(05)V9(18) VALUE ZEROS.
+         03 V-COSLAMBDA    PIC S9(05)V9(18) VALUE ZEROS.
+         03 V-SINSIGMA     PIC S9(05)V9(18) VALUE ZEROS.
+         03 V-COSSIGMA     PIC S9(05)V9(18) VALUE ZEROS.
+         03 V-SIGMA        PIC S9(05)V9(18) VALUE ZEROS.
+         03 V-SINALPHA     PIC S9(05)V9(18) VALUE ZEROS.
+         03 V-COSSQALPHA   PIC S9(05)V9(18) VALUE ZEROS.
+         03 V-COS2SIGMAM   PIC S9(05)V9(18) VALUE ZEROS.
+         03 V-C            PIC S9(05)V9(18) VALUE ZEROS.
+         03 V-USQ          PIC S9(05)V9(18) VALUE ZEROS.
+         03 V-GRANDE-A     PIC S9(05)V9(18) VALUE ZEROS.
+         03 V-GRANDE-B     PIC S9(05)V9(18) VALUE ZEROS.
+         03 V-DELTASIGMA   PIC S9(05)V9(18) VALUE ZEROS.
+         03 V-DIFLAMBDA    PIC S9(05)V9(18) VALUE ZEROS.
+         03 V-TERMO1       PIC S9(05)V9(18) VALUE ZEROS.
+         03 V-TERMO2       PIC S9(05)V9(18) VALUE ZEROS.
+
+      * CAMPOS AUXILIARES USADOS PARA QUEBRAR AS EXPRESSOES POLINOMIAIS
+      * EM PASSOS SIMPLES (UMA OPERACAO POR COMPUTE). O COMPILADOR
+      * PERDE PRECISAO QUANDO UMA SOMA/SUBTRACAO COM LITERAL NUMERICO
+      * FICA ANINHADA DENTRO DE OUTRA MULTIPLICACAO NO MESMO COMPUTE
+      * (O TERMO ANINHADO E ARREDONDADO PARA ZERO); CALCULAR PASSO A
+      * PASSO EM CAMPOS SEPARADOS EVITA O PROBLEMA.
+         03 V-T1           PIC S9(05)V9(18) VALUE ZEROS.
+         03 V-T2           PIC S9(05)V9(18) VALUE ZEROS.
+         03 V-T3           PIC S9(05)V9(18) VALUE ZEROS.
+         03 V-ITER         PIC 9(02) VALUE ZEROS.
+         03 V-CONVERGIU    PIC X(01) VALUE "N".
