@@ -0,0 +1,67 @@
+      **************************************************************
+      * CONFIGURACAO CENTRALIZADA DE CAMINHOS DE ARQUIVO E          *
+      * CONSTANTES COMPARTILHADAS POR CADCLI/CADVEN/RELCLI/RELVEN/  *
+      * DISTVEN. ANTES CADA PROGRAMA REPETIA O MESMO LITERAL (EX.   *
+      * "dados\CLIENTE.DAT") NO PROPRIO WORKING-STORAGE; AGORA UM   *
+      * CAMINHO OU CONSTANTE SO PRECISA MUDAR AQUI.                 *
+      **************************************************************
+      * BASES PRINCIPAIS (ARQ-CLIENTE/ARQ-VENDEDOR), USADAS PELO
+      * SELECT EM SISSLGER.CPY.
+       77 WID-ARQ-CLIENTE       PIC X(100) VALUE
+           "dados\CLIENTE.DAT".
+       77 WID-ARQ-VENDEDOR      PIC X(100) VALUE
+           "dados\VENDEDOR.DAT".
+       77 WID-ARQ-OPERADOR      PIC X(100) VALUE
+           "dados\OPERADOR.DAT".
+
+      * ARQUIVOS DE TRABALHO DO DISTVEN (SELECT EM DISTVEN),
+      * RECRIADOS DO ZERO A CADA EXECUCAO.
+       77 WID-ARQ-WRK           PIC X(100) VALUE
+           "temp\ARQ-WRK.DAT".
+       77 WID-ARQ-GRID          PIC X(100) VALUE
+           "temp\ARQ-GRID.DAT".
+
+      * SAIDAS DO DISTVEN (SELECT EM DISTVEN): EXCECOES, HISTORICO E
+      * O CSV DE PAREAMENTO VENDEDOR-CLIENTE (VER WCF-ARQ-CSV-DISTVEN
+      * ABAIXO, COMPARTILHADO COM A FD ARQ-CSV).
+       77 WRL-ARQ-EXCECAO       PIC X(100) VALUE
+           "exportacao\exceveud.csv".
+       77 WRL-ARQ-HIST          PIC X(100) VALUE
+           "exportacao\histvencli.csv".
+
+      * RELATORIO IMPRESSO (FD ARQIMP, "VALUE OF FILE-ID IS
+      * WRL-ARQ-IMPRESSAO" EM SISFDGER.CPY): UM NOME POR TIPO DE
+      * CADASTRO, JA QUE CADCLI/RELCLI IMPRIMEM CLIENTE E
+      * CADVEN/RELVEN IMPRIMEM VENDEDOR. CADA PROGRAMA MOVE O QUE FOR
+      * SEU PARA O WRL-ARQ-IMPRESSAO LOCAL NA INICIALIZACAO.
+       77 WCF-ARQ-IMPRESSAO-CLIENTE  PIC X(100) VALUE
+           "relatorios\CLIENTE.txt".
+       77 WCF-ARQ-IMPRESSAO-VENDEDOR PIC X(100) VALUE
+           "relatorios\VENDEDOR.txt".
+
+      * EXPORTACAO CSV (FD ARQ-CSV, "VALUE OF FILE-ID IS WRL-ARQ-CSV"
+      * EM SISFDGER.CPY): MESMO ESQUEMA DO WCF-ARQ-IMPRESSAO-* ACIMA,
+      * SO QUE COM TRES USOS DIFERENTES (RELATORIO DE CLIENTE, DE
+      * VENDEDOR, E O PAREAMENTO VENDEDOR-CLIENTE GRAVADO PELO
+      * DISTVEN).
+       77 WCF-ARQ-CSV-CLIENTE   PIC X(100) VALUE
+           "relatorios\CLIENTE.csv".
+       77 WCF-ARQ-CSV-VENDEDOR  PIC X(100) VALUE
+           "relatorios\VENDEDOR.csv".
+       77 WCF-ARQ-CSV-DISTVEN   PIC X(100) VALUE
+           "exportacao\vencli.csv".
+
+      * IDEM, PARA O RELATORIO DE CARGA DOS VENDEDORES (RELCAR) E O DE
+      * CLIENTES SEM VENDEDOR ATRIBUIDO (RELSEM).
+       77 WCF-ARQ-IMPRESSAO-CARGA     PIC X(100) VALUE
+           "relatorios\CARGAVEND.txt".
+       77 WCF-ARQ-CSV-CARGA           PIC X(100) VALUE
+           "relatorios\CARGAVEND.csv".
+       77 WCF-ARQ-IMPRESSAO-CLISEMVEND PIC X(100) VALUE
+           "relatorios\CLISEMVEND.txt".
+       77 WCF-ARQ-CSV-CLISEMVEND       PIC X(100) VALUE
+           "relatorios\CLISEMVEND.csv".
+
+      * RAIO (EM METROS) USADO PELO AVISO DE PROXIMIDADE ENTRE
+      * CLIENTES NO CADASTRO (VER ENTRA-ENDERECO EM CADCLI).
+       77 WS-RAIO-AVISO-PROXIMIDADE PIC 9(015) VALUE 50.
