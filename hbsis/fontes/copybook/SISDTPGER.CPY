@@ -0,0 +1,160 @@
+      **************************************************************
+      * CALCULO DE DISTANCIA ENTRE 2 PONTOS (LAT/LONG), FORMULA DE   *
+      * VINCENTY (INVERSA) SOBRE O ELIPSOIDE WGS84. USA OS CAMPOS DE *
+      * SISDTGER.CPY: O CHAMADOR PREENCHE P1LA/P1LO/P2LA/P2LO E ZERA *
+      * WS-METROS ANTES DO PERFORM; O RESULTADO EM METROS VOLTA EM   *
+      * WS-METROS.                                                   *
+      **************************************************************
+	   CALCULO-DISTANCIA-ENTRE-2PONTOS.
+	       MOVE 3,14159265358979323846 TO PI
+
+      * No Brasil são todas as latitudes e longitudes negativas
+		   IF P1LA > 0
+		      MULTIPLY -1 by P1LA giving P1LA
+			  .
+		   IF P1LO > 0
+		      MULTIPLY -1 by P1LO giving P1LO
+			  .
+		   IF P2LA > 0
+		      MULTIPLY -1 by P2LA giving P2LA
+			  .
+		   IF P2LO > 0
+			  MULTIPLY -1 by P2LO giving P2LO
+			  .
+
+           COMPUTE P1LA  = P1LA * PI / 180
+           COMPUTE P1LO  = P1LO * PI / 180
+           COMPUTE P2LA  = P2LA * PI / 180
+           COMPUTE P2LO  = P2LO * PI / 180
+
+      * FORMULA DE VINCENTY (INVERSA) SOBRE O ELIPSOIDE WGS84, NO
+      * LUGAR DA APROXIMACAO ESFERICA (HAVERSINE) COM RAIO FIXO
+      * USADA ANTERIORMENTE. U1/U2 SAO AS LATITUDES REDUZIDAS.
+           COMPUTE V-L  = P2LO - P1LO
+           COMPUTE V-U1 =
+               FUNCTION ATAN((1 - WGS-F) * FUNCTION TAN(P1LA))
+           COMPUTE V-U2 =
+               FUNCTION ATAN((1 - WGS-F) * FUNCTION TAN(P2LA))
+
+           COMPUTE V-SINU1 = FUNCTION SIN(V-U1)
+           COMPUTE V-COSU1 = FUNCTION COS(V-U1)
+           COMPUTE V-SINU2 = FUNCTION SIN(V-U2)
+           COMPUTE V-COSU2 = FUNCTION COS(V-U2)
+
+           MOVE V-L   TO V-LAMBDA
+           MOVE ZEROS TO V-ITER
+           MOVE "N"   TO V-CONVERGIU
+
+      * ITERA ATE A LONGITUDE AUXILIAR (LAMBDA) CONVERGIR OU ATE O
+      * LIMITE DE PASSADAS (PONTOS QUASE ANTIPODAS PODEM NAO CONVERGIR).
+           PERFORM UNTIL V-CONVERGIU = "S" OR V-ITER > 20
+               ADD 1 TO V-ITER
+               MOVE V-LAMBDA TO V-LAMBDA-ANT
+
+               COMPUTE V-SINLAMBDA = FUNCTION SIN(V-LAMBDA)
+               COMPUTE V-COSLAMBDA = FUNCTION COS(V-LAMBDA)
+
+               COMPUTE V-TERMO1 = V-COSU2 * V-SINLAMBDA
+               COMPUTE V-TERMO2 = V-COSU1 * V-SINU2 -
+                   V-SINU1 * V-COSU2 * V-COSLAMBDA
+               COMPUTE V-SINSIGMA ROUNDED = FUNCTION SQRT(
+                   V-TERMO1 * V-TERMO1 + V-TERMO2 * V-TERMO2)
+
+               IF V-SINSIGMA = ZEROS
+                  MOVE ZEROS TO WS-METROS
+                  MOVE "S"   TO V-CONVERGIU
+               ELSE
+                  COMPUTE V-COSSIGMA =
+                      V-SINU1 * V-SINU2 +
+                      V-COSU1 * V-COSU2 * V-COSLAMBDA
+
+                  PERFORM CALCULA-ATAN2-SIGMA
+
+                  COMPUTE V-SINALPHA =
+                      (V-COSU1 * V-COSU2 * V-SINLAMBDA) / V-SINSIGMA
+                  COMPUTE V-COSSQALPHA = 1 - (V-SINALPHA * V-SINALPHA)
+
+                  IF V-COSSQALPHA = ZEROS
+                     MOVE ZEROS TO V-COS2SIGMAM
+                  ELSE
+      * OS PASSOS ABAIXO (E OS DEMAIS COM V-T1/V-T2/V-T3) CALCULAM A
+      * MESMA EXPRESSAO DA FORMULA DE VINCENTY PASSO A PASSO, EM VEZ
+      * DE UM UNICO COMPUTE ANINHADO: VER COMENTARIO EM V-T1/V-T2/V-T3
+      * NA WORKING-STORAGE.
+                     COMPUTE V-T1 =
+                         (2 * V-SINU1 * V-SINU2) / V-COSSQALPHA
+                     COMPUTE V-COS2SIGMAM = V-COSSIGMA - V-T1
+                  END-IF
+
+                  COMPUTE V-T1 = 4 - (3 * V-COSSQALPHA)
+                  COMPUTE V-T1 = 4 + (WGS-F * V-T1)
+                  COMPUTE V-C = (WGS-F / 16) * V-COSSQALPHA * V-T1
+
+                  COMPUTE V-T1 = V-COS2SIGMAM * V-COS2SIGMAM
+                  COMPUTE V-T1 = -1 + (2 * V-T1)
+                  COMPUTE V-T1 = V-C * V-COSSIGMA * V-T1
+                  COMPUTE V-T1 = V-COS2SIGMAM + V-T1
+                  COMPUTE V-T1 = V-C * V-SINSIGMA * V-T1
+                  COMPUTE V-T1 = V-SIGMA + V-T1
+                  COMPUTE V-T2 = 1 - V-C
+                  COMPUTE V-T2 = V-T2 * WGS-F * V-SINALPHA
+                  COMPUTE V-LAMBDA = V-L + (V-T2 * V-T1)
+
+                  COMPUTE V-DIFLAMBDA = FUNCTION ABS(V-LAMBDA -
+                                                      V-LAMBDA-ANT)
+                  IF V-DIFLAMBDA < 0,000000000001
+                     MOVE "S" TO V-CONVERGIU
+                  END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-METROS = ZEROS AND V-SINSIGMA NOT = ZEROS
+              COMPUTE V-USQ = V-COSSQALPHA * WGS-EP2
+
+              COMPUTE V-T1 = 320 - (175 * V-USQ)
+              COMPUTE V-T1 = -768 + (V-USQ * V-T1)
+              COMPUTE V-T1 = 4096 + (V-USQ * V-T1)
+              COMPUTE V-GRANDE-A = 1 + ((V-USQ / 16384) * V-T1)
+
+              COMPUTE V-T1 = 74 - (47 * V-USQ)
+              COMPUTE V-T1 = -128 + (V-USQ * V-T1)
+              COMPUTE V-T1 = 256 + (V-USQ * V-T1)
+              COMPUTE V-GRANDE-B = (V-USQ / 1024) * V-T1
+
+              COMPUTE V-T1 = V-COS2SIGMAM * V-COS2SIGMAM
+              COMPUTE V-T1 = -1 + (2 * V-T1)
+              COMPUTE V-T1 = V-COSSIGMA * V-T1
+
+              COMPUTE V-T2 = V-SINSIGMA * V-SINSIGMA
+              COMPUTE V-T2 = -3 + (4 * V-T2)
+              COMPUTE V-T2 = V-COS2SIGMAM * V-T2
+              COMPUTE V-T3 = V-COS2SIGMAM * V-COS2SIGMAM
+              COMPUTE V-T3 = -3 + (4 * V-T3)
+              COMPUTE V-T2 = V-T2 * V-T3
+              COMPUTE V-T2 = (V-GRANDE-B / 6) * V-T2
+
+              COMPUTE V-T1 = V-T1 - V-T2
+              COMPUTE V-T1 = (V-GRANDE-B / 4) * V-T1
+              COMPUTE V-T1 = V-COS2SIGMAM + V-T1
+
+              COMPUTE V-DELTASIGMA = V-GRANDE-B * V-SINSIGMA * V-T1
+
+              COMPUTE WS-METROS ROUNDED =
+                  WGS-B * V-GRANDE-A * (V-SIGMA - V-DELTASIGMA)
+           END-IF
+           .
+
+      * ATAN2(V-SINSIGMA, V-COSSIGMA). V-SINSIGMA E SEMPRE >= 0 (VEM DE
+      * UMA RAIZ QUADRADA), ENTAO V-SIGMA FICA SEMPRE ENTRE 0 E PI.
+       CALCULA-ATAN2-SIGMA.
+           IF V-COSSIGMA > ZEROS
+              COMPUTE V-SIGMA = FUNCTION ATAN(V-SINSIGMA / V-COSSIGMA)
+           ELSE
+              IF V-COSSIGMA < ZEROS
+                 COMPUTE V-SIGMA = PI +
+                     FUNCTION ATAN(V-SINSIGMA / V-COSSIGMA)
+              ELSE
+                 COMPUTE V-SIGMA = PI / 2
+              END-IF
+           END-IF
+           .
