@@ -2,40 +2,90 @@
       * DEFINICAO DAS FDS UTILIZADAS       *
       **************************************
        FD ARQ-CLIENTE
-           RECORD CONTAINS 84 CHARACTERS.
+           RECORD CONTAINS 267 CHARACTERS.
        01 REGCLI.
            05 CLI_CODIGO_CLIENTE      PIC 9(007).
            05 CLI_CNPJ                PIC 9(014).
 		   05 CLI_RAZAO_SOCIAL        PIC X(040).
            05 CLI_LATITUDE            PIC S9(003)V9(008).
            05 CLI_LONGITUDE           PIC S9(003)V9(008).
+           05 CLI_COD_VENDEDOR        PIC 9(003).
+      * "A" = ATIVO, "S" = SUSPENSO, "F" = FECHADO (BAIXA LOGICA). A
+      * EXCLUSAO EM CADCLI GRAVA "F" EM VEZ DE APAGAR O REGISTRO, PARA
+      * MANTER O HISTORICO E PERMITIR REATIVACAO VIA ALTERACAO.
+           05 CLI_STATUS              PIC X(001).
+      * ENDERECO COMPLETO DO CLIENTE (VER ENTRA-ENDERECO EM CADCLI),
+      * PARA QUE O CADASTRO SIRVA PARA CORRESPONDENCIA E ENTREGA SEM
+      * DEPENDER SO DA LATITUDE/LONGITUDE USADA PELO CALCULO DO DISTVEN.
+           05 CLI_ENDERECO_LOGRADOURO PIC X(040).
+           05 CLI_ENDERECO_BAIRRO     PIC X(020).
+           05 CLI_ENDERECO_CIDADE     PIC X(020).
+           05 CLI_ENDERECO_UF         PIC X(002).
+           05 CLI_ENDERECO_CEP        PIC 9(008).
+      * DADOS DE CONTATO DO CLIENTE, CAPTURADOS JUNTO COM O ENDERECO
+      * (VER ENTRA-ENDERECO EM CADCLI).
+           05 CLI_TELEFONE            PIC X(015).
+           05 CLI_EMAIL               PIC X(040).
+           05 CLI_CONTATO             PIC X(020).
+      * "D" = DISTRIBUIDOR, "V" = VAREJO. SO DISTRIBUIDOR PRECISA DE
+      * INSCRICAO ESTADUAL (VER ENTRA-TIPO/ENTRA-IE EM CADCLI); PONTO
+      * DE VAREJO FICA COM CLI_IE EM BRANCO.
+           05 CLI_TIPO                PIC X(001).
+           05 CLI_IE                  PIC 9(014).
       *
        FD ARQ-VENDEDOR
-           RECORD CONTAINS 76 CHARACTERS.
+           RECORD CONTAINS 94 CHARACTERS.
        01 REGVEN.
            05 VEN_CODIGO_VENDEDOR     PIC 9(003).
            05 VEN_CPF                 PIC 9(011).
 		   05 VEN_NOME_VENDEDOR       PIC X(040).
            05 VEN_LATITUDE            PIC S9(003)V9(008).
            05 VEN_LONGITUDE           PIC S9(003)V9(008).
+      * RAIO MAXIMO DE COBERTURA DESTE VENDEDOR, EM METROS (VER
+      * AVALIA-CLIENTE-DA-CELULA EM DISTVEN).
+           05 VEN_RAIO_COBERTURA      PIC 9(007).
+      * "A" = ATIVO, "S" = SUSPENSO, "F" = FECHADO (BAIXA LOGICA), MESMO
+      * ESQUEMA DO CLI_STATUS. O DISTVEN PULA QUALQUER VENDEDOR QUE NAO
+      * ESTEJA "A" NA DISTRIBUICAO.
+           05 VEN_STATUS              PIC X(001).
+      * CODIGO DO VENDEDOR SUPERVISOR DESTE VENDEDOR (ZEROS = NENHUM,
+      * VENDEDOR DE PONTA), PARA RELATORIOS REGIONAIS QUE AGRUPAM A
+      * EQUIPE POR SUPERVISOR (VER ENTRA-SUPERVISOR EM CADVEN).
+           05 VEN_COD_SUPERVISOR      PIC 9(003).
+      * NUMERO MAXIMO DE CLIENTES QUE ESTE VENDEDOR PODE RECEBER NUMA
+      * DISTRIBUICAO (VER CONTA-CLIENTES-DO-VENDEDOR EM DISTVEN).
+           05 VEN_CAPACIDADE_MAXIMA   PIC 9(007).
       *
+      * RECORD CONTAINS 90 (E NAO 83) PORQUE ESTA MESMA FD TAMBEM E LIDA
+      * PELA IMPORTACAO CSV (WS-FORMATO-IMPORTACAO = "C" EM CADCLI, VIA
+      * READ CLIENTE-TXT INTO WS-LINHA-CSV-CLIENTE); A LINHA CSV
+      * (CODIGO;CGC;"RAZAO";LAT;LON) CHEGA A 90 BYTES NO PIOR CASO, E O
+      * GNUCOBOL TRUNCA A LEITURA NO TAMANHO DA FD ANTES DO INTO. OS 7
+      * BYTES EXTRAS FICAM COMO FILLER NO LAYOUT FIXO, QUE NUNCA PASSA
+      * DE 83 BYTES.
        FD CLIENTE-TXT
-           RECORD CONTAINS 84 CHARACTERS.
+           RECORD CONTAINS 90 CHARACTERS.
        01 REG-CLI-TXT.
            05 R_CLI_CODIGO_CLIENTE    PIC 9(007).
            05 R_CLI_CGC               PIC 9(014).
 		   05 R_CLI_RAZAO_SOCIAL      PIC X(040).
            05 R_CLI_LATITUDE          PIC S9(003)V9(008).
            05 R_CLI_LONGITUDE         PIC S9(003)V9(008).
+           05 FILLER                  PIC X(007).
       *
+      * MESMO MOTIVO DO CLIENTE-TXT ACIMA: RECORD CONTAINS 82 (E NAO 76)
+      * PARA COMPORTAR A LINHA CSV (CODIGO;CPF;"NOME";LAT;LON) LIDA POR
+      * CADVEN EM WS-LINHA-CSV-VENDEDOR, QUE CHEGA A 82 BYTES NO PIOR
+      * CASO.
        FD VENDEDOR-TXT
-           RECORD CONTAINS 76 CHARACTERS.
+           RECORD CONTAINS 82 CHARACTERS.
        01 REG-VEN-TXT.
            05 R_VEN_CODIGO_VENDEDOR   PIC 9(003).
            05 R_VEN_CPF               PIC 9(011).
 		   05 R_VEN_NOME_VENDEDOR     PIC X(040).
            05 R_VEN_LATITUDE          PIC S9(003)V9(008).
            05 R_VEN_LONGITUDE         PIC S9(003)V9(008).
+           05 FILLER                  PIC X(006).
       *
        FD ARQIMP
            LABEL RECORD IS STANDARD
@@ -53,3 +103,40 @@
            VALUE OF FILE-ID IS WRL-ARQ-CSV.
        01 REGCSV PIC X(1000).
       *
+      * TRILHA DE AUDITORIA DAS MANUTENCOES DE CLIENTE/VENDEDOR (VER
+      * GRAVA-AUDITORIA EM CADCLI/CADVEN): UMA LINHA POR INCLUSAO/
+      * ALTERACAO/EXCLUSAO FEITA INTERATIVAMENTE, COM OPERADOR E
+      * DATA/HORA. CUMULATIVO ENTRE EXECUCOES (OPEN EXTEND), MESMO
+      * IDIOMA DO ARQ-HIST DO DISTVEN.
+       FD ARQ-AUD
+           RECORD CONTAINS 100 CHARACTERS.
+       01 REGAUD.
+           05 AUD-DATA-HORA      PIC 9(014).
+           05 FILLER             PIC X(001).
+           05 AUD-PROGRAMA       PIC X(006).
+           05 FILLER             PIC X(001).
+           05 AUD-OPERADOR       PIC X(005).
+           05 FILLER             PIC X(001).
+           05 AUD-OPERACAO       PIC X(010).
+           05 FILLER             PIC X(001).
+           05 AUD-CODIGO         PIC 9(007).
+           05 FILLER             PIC X(001).
+           05 AUD-RESULTADO      PIC X(030).
+           05 FILLER             PIC X(023).
+      *
+      * CADASTRO DE OPERADORES DO SISTEMA, USADO PELO LOGIN-000 DO
+      * MENU PARA AUTENTICAR E LIBERAR AS OPCOES DE ACORDO COM O
+      * PERFIL (VER VERIFICA-PERMISSAO EM MENU).
+       FD ARQ-OPERADOR
+           RECORD CONTAINS 47 CHARACTERS.
+       01 REGOPER.
+           05 OPER_ID           PIC X(005).
+           05 OPER_SENHA        PIC X(010).
+           05 OPER_NOME         PIC X(030).
+      * "A" = ADMINISTRADOR (ACESSO TOTAL), "C" = CONSULTA (SO
+      * OPCOES DE RELATORIO, SEM CADASTRO/EXCLUSAO NEM DISTRIBUICAO).
+           05 OPER_PERFIL       PIC X(001).
+      * MESMO ESQUEMA DO CLI_STATUS/VEN_STATUS: "A" = ATIVO, "S" =
+      * SUSPENSO, "F" = FECHADO (BAIXA LOGICA).
+           05 OPER_STATUS       PIC X(001).
+      *
