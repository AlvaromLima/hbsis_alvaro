@@ -16,15 +16,46 @@
 		02 LINE 09 COL 10 VALUE "01.00 - Cadastros".
         02 LINE 10 COL 10 VALUE "01.01 - Cadastro de Cliente".
         02 LINE 11 COL 10 VALUE "01.02 - Cadastro de Vendedor".
-        02 LINE 13 COL 10 VALUE "02.00 - Relatorios".
-        02 LINE 14 COL 10 VALUE "02.01 - Relatorio de Clientes".
-        02 LINE 15 COL 10 VALUE "02.02 - Relatorio de Vendedores".
+        02 LINE 12 COL 10 VALUE "02.00 - Relatorios".
+        02 LINE 13 COL 10 VALUE "02.01 - Relatorio de Clientes".
+        02 LINE 14 COL 10 VALUE "02.02 - Relatorio de Vendedores".
+        02 LINE 15 COL 10 VALUE
+         "02.03 - Clientes sem Vendedor Atribuido".
+        02 LINE 16 COL 10 VALUE
+         "02.04 - Relatorio de Carga dos Vendedores".
         02 LINE 17 COL 10 VALUE "03.00 - Executar".
         02 LINE 18 COL 10 VALUE
          "03.01 - Executar Distribuicao de Clientes".
-        02 LINE 20 COL 10 VALUE "00.00 - Sair do sistema".
-        02 LINE 22 COL 10 "Digite a opcao desejada[  .  ]".
-        02 OPCAO LINE 22 COL 34 pic X(05) USING WOPCAO AUTO.
+        02 LINE 19 COL 10 VALUE "04.00 - Manutencao".
+        02 LINE 20 COL 10 VALUE
+         "04.01 - Visualizar Arquivo de Erro de Importacao".
+        02 LINE 21 COL 10 VALUE
+         "04.02 - Visualizar Log de Auditoria".
+        02 LINE 23 COL 10 VALUE "00.00 - Sair do sistema".
+        02 LINE 24 COL 10 "Digite a opcao desejada[  .  ]".
+        02 OPCAO LINE 24 COL 34 pic X(05) USING WOPCAO AUTO.
+      *
+      * TELA DE IDENTIFICACAO DO OPERADOR, EXIBIDA PELO LOGIN-000 DO
+      * MENU PARA CAPTURAR CODIGO E SENHA ANTES DE LIBERAR O MENU
+      * PRINCIPAL.
+       01 TELA-LOGIN.
+		02 BLANK SCREEN.
+		02 LINE 01 COL 1  VALUE
+		  "**********************************************".
+		02 LINE 01 COL 47 VALUE
+		  "**********************************".
+		02 LINE 02 COL 28 VALUE "Sistema de Franquia AMBEV ".
+		02 LINE 03 COL 1  VALUE
+		  "**********************************************".
+		02 LINE 03 COL 47 VALUE
+		  "**********************************".
+		02 LINE 07 COL 33 VALUE "Identificacao do Operador".
+        02 LINE 11 COL 10 VALUE "OPERADOR (ID)    : [     ]".
+        02 OPID LINE 11 COL 30 PIC X(05)
+           USING W-OPERADOR-ID AUTO.
+        02 LINE 13 COL 10 VALUE "SENHA            : [          ]".
+        02 SENHA LINE 13 COL 30 PIC X(10)
+           USING W-OPERADOR-SENHA SECURE AUTO.
       *
        01 TELA-MENU-CLIENTE.
 		02 BLANK SCREEN.
@@ -42,11 +73,13 @@
         02 LINE 10 COL 10 VALUE "2 - Alteracao".
         02 LINE 11 COL 10 VALUE "3 - Exclusao".
         02 LINE 12 COL 10 VALUE "4 - Importacao".
-		02 LINE 13 COL 10 VALUE "5 - Retornar".
+		02 LINE 13 COL 10 VALUE "5 - Pesquisa".
+		02 LINE 14 COL 10 VALUE "6 - Exportacao".
+		02 LINE 15 COL 10 VALUE "7 - Retornar".
         02 LINE 20 COL 10 "Digite a opcao desejada[.]".
         02 OPCAO LINE 20 COL 34 PIC  X(01) USING W-OPCAO AUTO.
       *
-	   01 TELA-CLIENTE.	
+	   01 TELA-CLIENTE.
 		02 BLANK SCREEN.
 		02 LINE 01 COL 1  VALUE 
 		  "**********************************************".
@@ -69,6 +102,58 @@
 		02 LINE 13 COL 66 VALUE	"]".
         02 LINE 15 COL 10 VALUE "LATITUDE     : [ ] [           ]".
         02 LINE 17 COL 10 VALUE "LONGITUDE    : [ ] [           ]".
+        02 LINE 19 COL 10 VALUE "VENDEDOR     : [   ]".
+        02 LINE 19 COL 40 VALUE "IE           : [              ]".
+        02 LINE 21 COL 10 VALUE "STATUS       : [ ]".
+		02 LINE 21 COL 40 VALUE "A=ATIVO S=SUSPENSO F=FECHADO".
+        02 LINE 23 COL 10 VALUE "TIPO         : [ ]".
+		02 LINE 23 COL 40 VALUE "D=DISTRIBUIDOR V=VAREJO".
+      *
+	   01 TELA-CLIENTE-ENDERECO.
+		02 BLANK SCREEN.
+		02 LINE 01 COL 1  VALUE
+		  "**********************************************".
+		02 LINE 01 COL 47 VALUE
+		  "**********************************".
+		02 LINE 02 COL 28 VALUE "Sistema de Franquia AMBEV".
+		02 LINE 03 COL 1  VALUE
+		  "**********************************************".
+		02 LINE 03 COL 47 VALUE
+		  "**********************************".
+		02 LINE 07 COL 29 VALUE "ENDERECO E CONTATO DO CLIENTE".
+		02 LINE 09 COL 10 VALUE "CODIGO       : [       ]".
+		02 LINE 11 COL 10 VALUE "LOGRADOURO   : [".
+		02 LINE 11 COL 66 VALUE "]".
+		02 LINE 13 COL 10 VALUE "BAIRRO       : [".
+		02 LINE 13 COL 46 VALUE "]".
+		02 LINE 15 COL 10 VALUE "CIDADE       : [".
+		02 LINE 15 COL 46 VALUE "]".
+		02 LINE 17 COL 10 VALUE "UF : [  ]".
+		02 LINE 17 COL 25 VALUE "CEP : [        ]".
+		02 LINE 19 COL 10 VALUE "TELEFONE     : [".
+		02 LINE 19 COL 41 VALUE "]".
+		02 LINE 21 COL 10 VALUE "EMAIL        : [".
+		02 LINE 21 COL 66 VALUE "]".
+		02 LINE 23 COL 10 VALUE "CONTATO      : [".
+		02 LINE 23 COL 46 VALUE "]".
+      *
+	   01 TELA-PESQUISA-CLIENTE.
+		02 BLANK SCREEN.
+		02 LINE 01 COL 1  VALUE
+		  "**********************************************".
+		02 LINE 01 COL 47 VALUE
+		  "**********************************".
+		02 LINE 02 COL 28 VALUE "Sistema de Franquia AMBEV".
+		02 LINE 03 COL 1  VALUE
+		  "**********************************************".
+		02 LINE 03 COL 47 VALUE
+		  "**********************************".
+		02 LINE 07 COL 33 VALUE "PESQUISA DE CLIENTES".
+		02 LINE 09 COL 10 VALUE "RAZAO (PARTE): [".
+		02 LINE 09 COL 66 VALUE "]".
+		02 LINE 11 COL 10 VALUE "COD.    RAZAO SOCIAL".
+		02 LINE 22 COL 10 VALUE
+		   "CODIGO P/SELECIONAR (M=MAIS,0=SAIR): [       ]".
       *
        01 TELA-MENU-VENDEDOR.
 		02 BLANK SCREEN.
@@ -86,11 +171,13 @@
         02 LINE 10 COL 10 VALUE "2 - Alteracao".
         02 LINE 11 COL 10 VALUE "3 - Exclusao".
         02 LINE 12 COL 10 VALUE "4 - Importacao".
-		02 LINE 13 COL 10 VALUE "5 - Retornar".
+		02 LINE 13 COL 10 VALUE "5 - Pesquisa".
+		02 LINE 14 COL 10 VALUE "6 - Exportacao".
+		02 LINE 15 COL 10 VALUE "7 - Retornar".
         02 LINE 20 COL 10 "Digite a opcao desejada[.]".
         02 OPCAO LINE 20 COL 34 PIC  X(01) USING W-OPCAO AUTO.
       *
-	   01 TELA-VENDEDOR.	
+	   01 TELA-VENDEDOR.
 		02 BLANK SCREEN.
 		02 LINE 01 COL 1  VALUE 
 		  "**********************************************".
@@ -113,6 +200,30 @@
 		02 LINE 13 COL 66 VALUE	"]".
         02 LINE 15 COL 10 VALUE "LATITUDE     : [ ] [           ]".
         02 LINE 17 COL 10 VALUE "LONGITUDE    : [ ] [           ]".
+        02 LINE 19 COL 10 VALUE "COBERTURA (M): [       ]".
+        02 LINE 19 COL 40 VALUE "MAX.CLIENTES: [       ]".
+        02 LINE 21 COL 10 VALUE "STATUS       : [ ]".
+		02 LINE 21 COL 40 VALUE "A=ATIVO S=SUSPENSO F=FECHADO".
+        02 LINE 23 COL 10 VALUE "SUPERVISOR   : [   ]".
+		02 LINE 23 COL 40 VALUE "DIGITE [000] SE NAO TIVER".
+      *
+	   01 TELA-PESQUISA-VENDEDOR.
+		02 BLANK SCREEN.
+		02 LINE 01 COL 1  VALUE
+		  "**********************************************".
+		02 LINE 01 COL 47 VALUE
+		  "**********************************".
+		02 LINE 02 COL 28 VALUE "Sistema de Franquia AMBEV".
+		02 LINE 03 COL 1  VALUE
+		  "**********************************************".
+		02 LINE 03 COL 47 VALUE
+		  "**********************************".
+		02 LINE 07 COL 32 VALUE "PESQUISA DE VENDEDORES".
+		02 LINE 09 COL 10 VALUE "NOME (PARTE) : [".
+		02 LINE 09 COL 66 VALUE "]".
+		02 LINE 11 COL 10 VALUE "COD.    NOME VENDEDOR".
+		02 LINE 22 COL 10 VALUE
+		   "CODIGO P/SELECIONAR (M=MAIS,0=SAIR): [   ]".
       *
 	   01 TELA-ENTRADA-ARQUIVO.
 		02 BLANK SCREEN.
@@ -127,11 +238,56 @@
 		  "**********************************".
 		02 LINE 07 COL 33 VALUE	"IMPORTACAO".
 		02 LINE 12 COL 01 VALUE "ARQUIVO:".
-		02 ENTRADA LINE 12 COL 15 PIC X(50) 
+		02 ENTRADA LINE 12 COL 15 PIC X(50)
 			USING WTD-ENTRA-ARQUIVO AUTO.
+		02 LINE 14 COL 01 VALUE "FORMATO (F=FIXO C=CSV):".
+		02 FORMATO LINE 14 COL 26 PIC X(01)
+			USING WS-FORMATO-IMPORTACAO AUTO.
         02 LINE 25 COL 12 VALUE "TECLE 'X' PARA SAIR".
       *
-	   01 TELA-CLIENTE-REL.	
+	   01 TELA-EXPORTACAO-ARQUIVO.
+		02 BLANK SCREEN.
+		02 LINE 01 COL 1  VALUE
+		  "**********************************************".
+		02 LINE 01 COL 47 VALUE
+		  "**********************************".
+		02 LINE 02 COL 28 VALUE "Sistema de Franquia AMBEV".
+		02 LINE 03 COL 1  VALUE
+		  "**********************************************".
+		02 LINE 03 COL 47 VALUE
+		  "**********************************".
+		02 LINE 07 COL 33 VALUE	"EXPORTACAO".
+		02 LINE 12 COL 01 VALUE "ARQUIVO:".
+		02 ENTRADA LINE 12 COL 15 PIC X(50)
+			USING WTD-SAIDA-ARQUIVO-NOME AUTO.
+        02 LINE 25 COL 12 VALUE "TECLE 'X' PARA SAIR".
+      *
+      * RESUMO DE UMA IMPORTACAO (CADCLI/CADVEN): OS CAMPOS DE CONTAGEM
+      * SAO PREENCHIDOS VIA DISPLAY ... AT (WS-QTD-NOVOS/ATUALIZADOS/
+      * REJEITADOS, CADA PROGRAMA TEM OS SEUS), NAO POR USING, ENTAO
+      * NAO PRECISAM SER CAMPOS COMPARTILHADOS.
+	   01 TELA-RESUMO-IMPORTACAO.
+		02 BLANK SCREEN.
+		02 LINE 01 COL 1  VALUE
+		  "**********************************************".
+		02 LINE 01 COL 47 VALUE
+		  "**********************************".
+		02 LINE 02 COL 28 VALUE "Sistema de Franquia AMBEV".
+		02 LINE 03 COL 1  VALUE
+		  "**********************************************".
+		02 LINE 03 COL 47 VALUE
+		  "**********************************".
+		02 LINE 07 COL 28 VALUE	"RESUMO DA IMPORTACAO".
+		02 LINE 10 COL 01 VALUE "REGISTROS LIDOS .......:".
+		02 LINE 12 COL 01 VALUE "REGISTROS NOVOS .......:".
+		02 LINE 13 COL 01 VALUE "REGISTROS ATUALIZADOS .:".
+		02 LINE 14 COL 01 VALUE "REGISTROS REJEITADOS ..:".
+		02 LINE 16 COL 01 VALUE
+		  "(MOTIVOS DAS REJEICOES NO ARQUIVO DE ERRO)".
+		02 LINE 18 COL 01 VALUE "RECONCILIACAO .........:".
+		02 LINE 20 COL 01 VALUE "ARQUIVO DE ERRO .......:".
+      *
+	   01 TELA-CLIENTE-REL.
 		02 BLANK SCREEN.
 		02 LINE 01 COL 1  VALUE 
 		  "**********************************************".
@@ -149,6 +305,7 @@
 		02 LINE 11 COL 10 VALUE	"TIPO DE CLASSIFICACAO: [C]".
 		02 LINE 11 COL 38 VALUE "[C]ODIGO CLIENTE".
 		02 LINE 11 COL 55 VALUE "OU [R]AZAO SOCIAL".
+		02 LINE 11 COL 74 VALUE "OU [V]ENDEDOR".
 		02 LINE 13 COL 10 VALUE	"CODIGO               :".
 		02 LINE 13 COL 33 VALUE	"[0000001] A [9999999]".
 		02 LINE 15 COL 10 VALUE	"RAZAO SOCIAL         :".
@@ -156,8 +313,17 @@
 		02 LINE 15 COL 75 VALUE	"] A ".
 		02 LINE 17 COL 33 VALUE	"[".
 		02 LINE 17 COL 75 VALUE	"]".
+		02 LINE 19 COL 10 VALUE	"FORMATO DE SAIDA     : [R]".
+		02 LINE 19 COL 38 VALUE "[R]ELATORIO OU [C]SV".
+		02 LINE 21 COL 10 VALUE "LATITUDE     :".
+		02 LINE 21 COL 25 VALUE "[ ] [           ]".
+		02 LINE 22 COL 10 VALUE "LONGITUDE    :".
+		02 LINE 22 COL 25 VALUE "[ ] [           ]".
+		02 LINE 22 COL 44 VALUE "RAIO(M), 0=TODOS: [0000000]".
+		02 LINE 24 COL 10 VALUE	"CLASSIF. SECUNDARIA  : [C]".
+		02 LINE 24 COL 38 VALUE "[C]ODIGO OU [R]AZAO SOCIAL".
       *
-	   01 TELA-VENDEDOR-REL.	
+	   01 TELA-VENDEDOR-REL.
 		02 BLANK SCREEN.
 		02 LINE 01 COL 1  VALUE 
 		  "**********************************************".
@@ -182,6 +348,170 @@
 		02 LINE 15 COL 75 VALUE	"] A ".
 		02 LINE 17 COL 33 VALUE	"[".
 		02 LINE 17 COL 75 VALUE	"]".
+		02 LINE 19 COL 10 VALUE	"FORMATO DE SAIDA     : [R]".
+		02 LINE 19 COL 38 VALUE "[R]ELATORIO OU [C]SV".
+		02 LINE 21 COL 10 VALUE	"CLASSIF. SECUNDARIA  : [C]".
+		02 LINE 21 COL 38 VALUE "[C]ODIGO OU [N]OME".
+      *
+	   01 TELA-CLISEM-REL.
+		02 BLANK SCREEN.
+		02 LINE 01 COL 1  VALUE
+		  "**********************************************".
+		02 LINE 01 COL 47 VALUE
+		  "**********************************".
+		02 LINE 02 COL 28 VALUE "Sistema de Franquia AMBEV".
+		02 LINE 03 COL 1  VALUE
+		  "**********************************************".
+		02 LINE 03 COL 47 VALUE
+		  "**********************************".
+		02 LINE 07 COL 24 VALUE
+		  "RELATORIO DE CLIENTES SEM VENDEDOR ATRIBUIDO".
+		02 LINE 11 COL 10 VALUE	"FORMATO DE SAIDA     : [R]".
+		02 LINE 11 COL 38 VALUE "[R]ELATORIO OU [C]SV".
+      *
+	   01 TELA-CARGAVEND-REL.
+		02 BLANK SCREEN.
+		02 LINE 01 COL 1  VALUE
+		  "**********************************************".
+		02 LINE 01 COL 47 VALUE
+		  "**********************************".
+		02 LINE 02 COL 28 VALUE "Sistema de Franquia AMBEV".
+		02 LINE 03 COL 1  VALUE
+		  "**********************************************".
+		02 LINE 03 COL 47 VALUE
+		  "**********************************".
+		02 LINE 07 COL 21 VALUE
+		  "RELATORIO DE CARGA DE TRABALHO DOS VENDEDORES".
+		02 LINE 11 COL 10 VALUE	"FORMATO DE SAIDA     : [R]".
+		02 LINE 11 COL 38 VALUE "[R]ELATORIO OU [C]SV".
+      *
+	   01 TELA-MODO-DISTVEN.
+		02 BLANK SCREEN.
+		02 LINE 01 COL 1  VALUE
+		  "**********************************************".
+		02 LINE 01 COL 47 VALUE
+		  "**********************************".
+		02 LINE 02 COL 28 VALUE "Sistema de Franquia AMBEV".
+		02 LINE 03 COL 1  VALUE
+		  "**********************************************".
+		02 LINE 03 COL 47 VALUE
+		  "**********************************".
+        02 LINE 07 COL 33 VALUE "DISTRIBUICAO DE CLIENTES".
+        02 LINE 09 COL 10 VALUE "C - Completa (redistribui a base)".
+        02 LINE 10 COL 10 VALUE "I - Incremental (so sem vendedor)".
+        02 LINE 13 COL 10 "Digite o modo desejado[.]".
+        02 OPCAO LINE 13 COL 34 PIC X(01)
+           USING WS-MODO-DISTRIBUICAO AUTO.
+        02 LINE 15 COL 10 "Revisar cada atribuicao (S/N)[.]".
+        02 OPCAO LINE 15 COL 43 PIC X(01)
+           USING WS-REVISAR-ATRIBUICAO AUTO.
+      *
+	   01 TELA-REVISAO-DISTVEN.
+		02 BLANK SCREEN.
+		02 LINE 01 COL 1  VALUE
+		  "**********************************************".
+		02 LINE 01 COL 47 VALUE
+		  "**********************************".
+		02 LINE 02 COL 28 VALUE "Sistema de Franquia AMBEV".
+		02 LINE 03 COL 1  VALUE
+		  "**********************************************".
+		02 LINE 03 COL 47 VALUE
+		  "**********************************".
+        02 LINE 07 COL 30 VALUE "REVISAO DE ATRIBUICAO".
+        02 LINE 09 COL 10 VALUE "CLIENTE       : ".
+        02 LINE 09 COL 26 PIC 9(007) USING WS-REV-COD-CLIENTE.
+        02 LINE 09 COL 34 PIC X(040) USING WS-REV-RAZAO-SOCIAL.
+        02 LINE 11 COL 10 VALUE "DISTANCIA (M) : ".
+        02 LINE 11 COL 26 PIC 9(010) USING WS-REV-DISTANCIA.
+        02 LINE 13 COL 10 VALUE "VENDEDOR NOME : ".
+        02 LINE 13 COL 26 PIC X(040) USING WS-REV-NOME-VENDEDOR.
+        02 LINE 15 COL 10 VALUE "CODIGO DO VENDEDOR (ENTER MANTEM)[.]".
+        02 OPCAO LINE 15 COL 47 PIC 9(003)
+           USING WS-REV-COD-VENDEDOR AUTO.
+      *
+	   01 TELA-RETOMA-DISTVEN.
+		02 BLANK SCREEN.
+		02 LINE 01 COL 1  VALUE
+		  "**********************************************".
+		02 LINE 01 COL 47 VALUE
+		  "**********************************".
+		02 LINE 02 COL 28 VALUE "Sistema de Franquia AMBEV".
+		02 LINE 03 COL 1  VALUE
+		  "**********************************************".
+		02 LINE 03 COL 47 VALUE
+		  "**********************************".
+        02 LINE 07 COL 33 VALUE "DISTRIBUICAO DE CLIENTES".
+        02 LINE 09 COL 10 VALUE
+           "EXECUCAO ANTERIOR INCOMPLETA ENCONTRADA".
+        02 LINE 11 COL 10 "RETOMAR DE ONDE PAROU (S/N)[.]".
+        02 OPCAO LINE 11 COL 40 PIC X(01)
+           USING WS-RETOMAR AUTO.
+      *
+      * TELA DE ENTRADA DO VISUALIZADOR DE ARQUIVO DE ERRO (RELERR),
+      * PEDINDO O SUFIXO DO ARQUIVO (WTD-ARQERRO) CARIMBADO PELA
+      * IMPORTACAO-000 DO CADCLI/CADVEN E MOSTRADO NO RESUMO DA
+      * IMPORTACAO (VER TELA-RESUMO-IMPORTACAO).
+	   01 TELA-ENTRADA-ARQUIVO-ERRO.
+		02 BLANK SCREEN.
+		02 LINE 01 COL 1  VALUE
+		  "**********************************************".
+		02 LINE 01 COL 47 VALUE
+		  "**********************************".
+		02 LINE 02 COL 28 VALUE "Sistema de Franquia AMBEV".
+		02 LINE 03 COL 1  VALUE
+		  "**********************************************".
+		02 LINE 03 COL 47 VALUE
+		  "**********************************".
+		02 LINE 07 COL 25 VALUE
+		   "VISUALIZACAO DE ARQUIVO DE ERRO".
+		02 LINE 11 COL 01 VALUE "ARQUIVO DE ERRO (SUFIXO):".
+		02 LINE 12 COL 01 VALUE
+		   "(CONFORME EXIBIDO NO RESUMO DA IMPORTACAO)".
+        02 ARQERRO LINE 13 COL 01 PIC X(84)
+           USING WTD-ARQERRO AUTO.
+        02 LINE 25 COL 12 VALUE "DIGITE 'X' PARA SAIR".
+      *
+      * TELA DE NAVEGACAO DO VISUALIZADOR DE ARQUIVO DE ERRO (RELERR),
+      * MOSTRANDO ATE 8 LINHAS REJEITADAS POR PAGINA (VER WS-TAB-ERRO
+      * EM RELERR), NO MESMO ESTILO DE PAGINACAO DA TELA-PESQUISA-
+      * CLIENTE.
+	   01 TELA-VISUALIZA-ERRO.
+		02 BLANK SCREEN.
+		02 LINE 01 COL 1  VALUE
+		  "**********************************************".
+		02 LINE 01 COL 47 VALUE
+		  "**********************************".
+		02 LINE 02 COL 28 VALUE "Sistema de Franquia AMBEV".
+		02 LINE 03 COL 1  VALUE
+		  "**********************************************".
+		02 LINE 03 COL 47 VALUE
+		  "**********************************".
+		02 LINE 07 COL 24 VALUE
+		   "REGISTROS REJEITADOS NA IMPORTACAO".
+		02 LINE 09 COL 01 VALUE "MOTIVO DA REJEICAO".
+		02 LINE 09 COL 42 VALUE "REGISTRO ORIGINAL".
+		02 LINE 22 COL 10 VALUE
+		   "TECLE (M=MAIS, 0=SAIR): [ ]".
+      *
+      * TELA DE NAVEGACAO DO VISUALIZADOR DO LOG DE AUDITORIA (RELAUD),
+      * MOSTRANDO ATE 8 LINHAS DE ARQ-AUD POR PAGINA, MESMO ESTILO DE
+      * PAGINACAO DA TELA-VISUALIZA-ERRO.
+	   01 TELA-VISUALIZA-AUDITORIA.
+		02 BLANK SCREEN.
+		02 LINE 01 COL 1  VALUE
+		  "**********************************************".
+		02 LINE 01 COL 47 VALUE
+		  "**********************************".
+		02 LINE 02 COL 28 VALUE "Sistema de Franquia AMBEV".
+		02 LINE 03 COL 1  VALUE
+		  "**********************************************".
+		02 LINE 03 COL 47 VALUE
+		  "**********************************".
+		02 LINE 07 COL 28 VALUE "LOG DE AUDITORIA DO SISTEMA".
+		02 LINE 09 COL 01 VALUE
+		   "DATA/HORA      PROG.  OPER. OPCAO      RESULTADO".
+		02 LINE 22 COL 10 VALUE
+		   "TECLE (M=MAIS, 0=SAIR): [ ]".
       *
 	   01 TELA-MENS.
 		02 LINE 25 COL 12 VALUE "MENSAGEM:".
