@@ -0,0 +1,57 @@
+      **************************************
+      * DEFINICAO DOS SELECTS UTILIZADOS   *
+      **************************************
+           SELECT ARQ-CLIENTE ASSIGN TO WID-ARQ-CLIENTE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS CLI_CODIGO_CLIENTE
+                  ALTERNATE RECORD KEY IS CLI_CNPJ
+                         WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CLI_RAZAO_SOCIAL
+                         WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS CLI_COD_VENDEDOR
+                         WITH DUPLICATES
+                  LOCK MODE    IS MANUAL
+                  FILE STATUS  IS WS-RESULTADO-ACESSO.
+
+           SELECT ARQ-VENDEDOR ASSIGN TO WID-ARQ-VENDEDOR
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS VEN_CODIGO_VENDEDOR
+                  ALTERNATE RECORD KEY IS VEN_CPF
+                         WITH DUPLICATES
+                  ALTERNATE RECORD KEY IS VEN_NOME_VENDEDOR
+                         WITH DUPLICATES
+                  LOCK MODE    IS MANUAL
+                  FILE STATUS  IS WS-RESULTADO-ACESSO.
+
+           SELECT CLIENTE-TXT ASSIGN TO WTD-ARQ-CLIENTE
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS.
+
+           SELECT VENDEDOR-TXT ASSIGN TO WTD-ARQ-VENDEDOR
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS.
+
+           SELECT ARQIMP ASSIGN TO "ARQIMP"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS.
+
+           SELECT ARQ-ERR ASSIGN TO WTD-ARQ-ERRO
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS-ERRO.
+
+           SELECT ARQ-CSV ASSIGN TO "ARQCSV"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS.
+
+           SELECT ARQ-AUD ASSIGN TO WTD-ARQ-AUD
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-FS-AUD.
+
+           SELECT ARQ-OPERADOR ASSIGN TO WID-ARQ-OPERADOR
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE  IS DYNAMIC
+                  RECORD KEY   IS OPER_ID
+                  LOCK MODE    IS MANUAL
+                  FILE STATUS  IS WS-RESULTADO-ACESSO.
