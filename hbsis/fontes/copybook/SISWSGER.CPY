@@ -28,7 +28,33 @@
 
        77 WS-FLAG-CSV          PIC 9(01) VALUE ZEROS.
 	   77 WS-FLAG              PIC 9(01) VALUE ZEROS.
-	   
+
+      * "C" = COMPLETA, "I" = INCREMENTAL (USADO PELO DISTVEN PARA
+      * DECIDIR SE REDISTRIBUI TODA A BASE OU SO OS CLIENTES SEM
+      * VENDEDOR ATRIBUIDO). DEFINIDO AQUI PORQUE A TELA QUE O
+      * PREENCHE FICA NO COPYBOOK DE TELAS COMPARTILHADO.
+	   77 WS-MODO-DISTRIBUICAO PIC X(01) VALUE "C".
+
+      * "S" = RETOMA UMA DISTRIBUICAO INTERROMPIDA A PARTIR DO QUE JA
+      * ESTA GRAVADO EM ARQ-WRK, "N" = DESCARTA E COMECA DO ZERO.
+	   77 WS-RETOMAR           PIC X(01) VALUE "N".
+
+      * "S" = O OPERADOR REVISA E PODE TROCAR O VENDEDOR SUGERIDO PARA
+      * CADA CLIENTE ANTES DE GRAVAR; "N" = GRAVA AUTOMATICO, SEM TELA
+      * DE REVISAO. DEFINIDOS AQUI PORQUE A TELA DE REVISAO FICA NO
+      * COPYBOOK DE TELAS COMPARTILHADO.
+	   77 WS-REVISAR-ATRIBUICAO PIC X(01) VALUE "N".
+	   77 WS-REV-COD-CLIENTE    PIC 9(007) VALUE ZEROS.
+	   77 WS-REV-RAZAO-SOCIAL   PIC X(040) VALUE SPACES.
+	   77 WS-REV-COD-VENDEDOR   PIC 9(003) VALUE ZEROS.
+	   77 WS-REV-NOME-VENDEDOR  PIC X(040) VALUE SPACES.
+	   77 WS-REV-DISTANCIA      PIC 9(010) VALUE ZEROS.
+
+      * CAMPOS DA TELA-LOGIN (COPYBOOK DE TELAS COMPARTILHADO),
+      * PREENCHIDOS PELO LOGIN-000 DO MENU.
+	   77 W-OPERADOR-ID         PIC X(005) VALUE SPACES.
+	   77 W-OPERADOR-SENHA      PIC X(010) VALUE SPACES.
+
        01 MENS                 PIC X(50) VALUE SPACES.
        01 F REDEFINES MENS.
            03 ERRO             PIC X(002).
@@ -48,15 +74,52 @@
            05 FILLER                 PIC X(001).
            05 LKS-ACAO               PIC X(001).
            05 LKS-RETORNO            PIC 9(001).
+      * UF DO CLIENTE, SO PREENCHIDA QUANDO LKS-TIPO-CALCULO = "IE",
+      * JA QUE O DIGITO VERIFICADOR DA INSCRICAO ESTADUAL SEGUE REGRA
+      * PROPRIA DE CADA ESTADO (DIFERENTE DE CGC/CPF, QUE SAO REGRA
+      * UNICA NACIONAL).
+           05 FILLER                 PIC X(001).
+           05 LKS-UF                 PIC X(002).
 
 	   01 WTD-ENTRADA-ARQUIVO.
 	       03 FILLER            PIC X(11) VALUE
 	           "importacao\".
 		   03 WTD-ENTRA-ARQUIVO PIC X(89) VALUE SPACES.
 
-       01 WTD-ARQ-ERRO. 
+      * ARQUIVO DE SAIDA DA EXPORTACAO DE CLIENTES (VER EXPORTACAO-000
+      * EM CADCLI), ESPELHO DO WTD-ENTRADA-ARQUIVO ACIMA, SO QUE
+      * GRAVANDO EM VEZ DE LER, E NA PASTA "exportacao\".
+	   01 WTD-SAIDA-ARQUIVO.
+	       03 FILLER            PIC X(11) VALUE
+	           "exportacao\".
+		   03 WTD-SAIDA-ARQUIVO-NOME PIC X(89) VALUE SPACES.
+
+	   77 WTD-ARQ-CLIENTE      PIC X(100) VALUE SPACES.
+	   77 WTD-ARQ-VENDEDOR     PIC X(100) VALUE SPACES.
+
+       01 WTD-ARQ-ERRO.
 	       03 FILLER            PIC X(11) VALUE
 	           "importacao\".
            03 FILLER            PIC X(05) VALUE
-               "ERRO_".		   
+               "ERRO_".
 		   03 WTD-ARQERRO       PIC X(84) VALUE SPACES.
+
+      * USADOS POR IMPORTACAO-000 (CADCLI/CADVEN) PARA CARIMBAR O NOME
+      * DO ARQUIVO DE ERRO COM DATA/HORA DA EXECUCAO, PARA QUE RODADAS
+      * SUCESSIVAS DE IMPORTACAO NAO SE SOBREPONHAM NO MESMO ERRO_.
+       77 WS-DATA-HORA-EXECUCAO PIC 9(014) VALUE ZEROS.
+       77 WS-ARQERRO-ORIGINAL   PIC X(084) VALUE SPACES.
+
+      * "F" = LAYOUT FIXO (CLIENTE-TXT/VENDEDOR-TXT POSICIONAL, COMO
+      * SEMPRE FOI), "C" = CSV DELIMITADO POR ";" NO MESMO ESTILO DO
+      * VENCLI.CSV QUE O DISTVEN JA GRAVA. CAMPO COMPARTILHADO PORQUE A
+      * TELA DE ENTRADA DE ARQUIVO E A MESMA PARA CADCLI E CADVEN.
+       77 WS-FORMATO-IMPORTACAO PIC X(001) VALUE "F".
+
+      * TRILHA DE AUDITORIA (VER FD ARQ-AUD EM SISFDGER.CPY E
+      * GRAVA-AUDITORIA EM CADCLI/CADVEN). WS-FS-AUD E SEPARADO DE
+      * WS-FS PARA NAO SER PISADO PELOS OUTROS ARQUIVOS LINE SEQUENTIAL
+      * QUE UM PROGRAMA PODE TER ABERTO AO MESMO TEMPO.
+       77 WTD-ARQ-AUD           PIC X(100) VALUE
+               "auditoria\AUDITORIA.LOG".
+       77 WS-FS-AUD             PIC X(002) VALUE "00".
