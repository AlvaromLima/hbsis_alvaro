@@ -12,19 +12,32 @@
        FILE-CONTROL.
 	   COPY "copybook\SISSLGER.CPY".
 
+      * ARQUIVO DE TRABALHO DO SORT (CLASSIFICACAO + CLASSIFICACAO
+      * SECUNDARIA - VER WORK-VEN-REG E SELECIONA-VENDEDORES MAIS
+      * ABAIXO).
+	   SELECT WORK-VEN ASSIGN TO "WORKVEN".
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
 	   COPY "copybook\SISFDGER.CPY".
+      *
+	   SD WORK-VEN.
+       01 WORK-VEN-REG.
+          03 WRK-CHAVE1    PIC X(040).
+          03 WRK-CHAVE2    PIC X(040).
+          03 WRK-CODIGO    PIC 9(003).
+          03 WRK-CPF       PIC 9(011).
+          03 WRK-NOME      PIC X(040).
+          03 WRK-LATITUDE  PIC S9(003)V9(008).
+          03 WRK-LONGITUDE PIC S9(003)V9(008).
       *
       *------------------------------------------------------
        WORKING-STORAGE SECTION.
 	   COPY "copybook\SISWSGER.CPY".
-	   77 WID-ARQ-VENDEDOR      PIC X(100) VALUE 
-	           "dados\VENDEDOR.DAT".
-	   77 WRL-ARQ-IMPRESSAO    PIC X(100) VALUE 
-	           "relatorios\VENDEDOR.txt".
+	   COPY "copybook\SISCFGER.CPY".
+	   77 WRL-ARQ-IMPRESSAO    PIC X(100) VALUE SPACES.
+	   77 WRL-ARQ-CSV          PIC X(100) VALUE SPACES.
 
 	   77 W-CODIGO1    PIC 9(03) VALUE 001.
 	   77 W-CODIGO2    PIC 9(03) VALUE 999.
@@ -33,6 +46,53 @@
 
        77 W-ORDEM              PIC X(001) VALUE "A".
        77 W-CLASSIFICACAO      PIC X(001) VALUE "C".
+      * DESEMPATE ENTRE REGISTROS COM O MESMO VALOR NO CAMPO DE
+      * W-CLASSIFICACAO (PRINCIPALMENTE NOME, QUE ACEITA DUPLICIDADE
+      * NA CHAVE ALTERNADA DO ARQUIVO) - VER SORT EM LER-VENDEDOR/
+      * SELECIONA-VENDEDORES.
+       77 W-CLASSIFICACAO2     PIC X(001) VALUE "C".
+      * "R" = RELATORIO (ARQIMP, COMO SEMPRE FOI), "C" = CSV
+      * (ARQ-CSV, MESMO IDIOMA DO VENCLI.CSV DO DISTVEN).
+       77 W-FORMATO-SAIDA      PIC X(001) VALUE "R".
+      * TOTAL DE REGISTROS IMPRESSOS/EXPORTADOS, ZERADO EM INICIO E
+      * EXIBIDO NO RODAPE DO RELATORIO (FORMATO "R") E NA MENSAGEM
+      * FINAL (FORMATO "R" OU "C").
+       77 WS-QTD-IMPRESSOS     PIC 9(005) VALUE ZEROS.
+
+       01 RODAPE.
+          03 FILLER  PIC X(20) VALUE "TOTAL DE VENDEDORES:".
+          03 FOOT-QTD PIC ZZZZ9.
+
+       01 WS-MENS-TOTAL.
+          03 FILLER     PIC X(29) VALUE "RELATORIO DE VENDEDORES OK - ".
+          03 WS-MENS-QTD PIC ZZZZ9.
+          03 FILLER     PIC X(12) VALUE " REGISTRO(S)".
+
+       01 WR-VEN-C-CSV.
+         03 F PIC X(008) VALUE '"CODIGO"'.
+         03 F PIC X(001) VALUE ";".
+         03 F PIC X(005) VALUE '"CPF"'.
+         03 F PIC X(001) VALUE ";".
+         03 F PIC X(006) VALUE '"NOME"'.
+         03 F PIC X(001) VALUE ";".
+         03 F PIC X(010) VALUE '"LATITUDE"'.
+         03 F PIC X(001) VALUE ";".
+         03 F PIC X(011) VALUE '"LONGITUDE"'.
+
+       01 WR-VEN-CSV.
+         03 WVEN-CSV-CODIGO    PIC 9(003) VALUE ZEROS.
+         03 F                  PIC X(001) VALUE ";".
+         03 WVEN-CSV-CPF       PIC 9(011) VALUE ZEROS.
+         03 F                  PIC X(001) VALUE ";".
+         03 F                  PIC X(001) VALUE '"'.
+         03 WVEN-CSV-NOME      PIC X(040) VALUE SPACES.
+         03 F                  PIC X(001) VALUE '"'.
+         03 F                  PIC X(001) VALUE ";".
+         03 WVEN-CSV-SINAL1    PIC X(001) VALUE "+".
+         03 WVEN-CSV-LATITUDE  PIC 9(003)V9(008) VALUE ZEROS.
+         03 F                  PIC X(001) VALUE ";".
+         03 WVEN-CSV-SINAL2    PIC X(001) VALUE "+".
+         03 WVEN-CSV-LONGITUDE PIC 9(003)V9(008) VALUE ZEROS.
 
        01 CABEC.
           03 FILLER PIC X(08) VALUE "CODIGO".
@@ -58,12 +118,16 @@
       *-------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
+           MOVE WCF-ARQ-IMPRESSAO-VENDEDOR TO WRL-ARQ-IMPRESSAO
+           MOVE WCF-ARQ-CSV-VENDEDOR        TO WRL-ARQ-CSV
            MOVE SPACES TO W-NOME1
 		                  W-NOME2
 		   MOVE "A"    TO W-ORDEM
-           MOVE "C"    TO W-CLASSIFICACAO		   
+           MOVE "C"    TO W-CLASSIFICACAO
+           MOVE "C"    TO W-CLASSIFICACAO2
 	       MOVE 001    TO W-CODIGO1
 	       MOVE 999    TO W-CODIGO2
+	       MOVE ZEROS  TO WS-QTD-IMPRESSOS
 		   .
       *
        INC-OP0.
@@ -100,11 +164,23 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
              ELSE
 			    MOVE 1 TO W-SEL
-		     END-IF		
+		     END-IF
            END-PERFORM
 
            MOVE 0 TO W-SEL
-		   PERFORM UNTIL W-SEL > 0 
+		   PERFORM UNTIL W-SEL > 0
+    		 ACCEPT W-CLASSIFICACAO2 AT 2134
+             IF W-CLASSIFICACAO2 NOT = "C" AND
+		        W-CLASSIFICACAO2 NOT = "N"
+                MOVE "CLASSIFICACAO SECUNDARIA INVALIDA" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+             ELSE
+			    MOVE 1 TO W-SEL
+		     END-IF
+           END-PERFORM
+
+           MOVE 0 TO W-SEL
+		   PERFORM UNTIL W-SEL > 0
 			 ACCEPT W-CODIGO1 AT 1334
 			 IF W-CODIGO1 = "000" 	
                 MOVE "CODIGO INICIAL INVALIDO"  TO MENS
@@ -146,117 +222,217 @@
 			  MOVE "Z" TO W-NOME2
 			  .
 
+           MOVE 0 TO W-SEL
+		   PERFORM UNTIL W-SEL > 0
+			 ACCEPT W-FORMATO-SAIDA AT 1934
+             IF W-FORMATO-SAIDA NOT = "R" AND
+		        W-FORMATO-SAIDA NOT = "C"
+                MOVE "FORMATO INVALIDO"  TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+             ELSE
+			    MOVE 1 TO W-SEL
+		     END-IF
+	       END-PERFORM
+
            MOVE 0 TO W-SEL
 		   PERFORM CONFIRMA-TELA UNTIL W-SEL > 0
  		   .
 
+           IF W-FORMATO-SAIDA = "C" AND W-SN = "S"
+              OPEN OUTPUT ARQ-CSV
+              MOVE WR-VEN-C-CSV TO REGCSV
+              WRITE REGCSV
+           END-IF
+           .
+
+      * A CLASSIFICACAO (W-CLASSIFICACAO) E A CLASSIFICACAO SECUNDARIA
+      * (W-CLASSIFICACAO2) SAO RESOLVIDAS PELO SORT ABAIXO (CHAVES
+      * WRK-CHAVE1/WRK-CHAVE2, MONTADAS EM GRAVA-WORK-VENDEDOR); A
+      * ORDEM DE LEITURA DO ARQUIVO EM SI (FEITA POR SELECIONA-
+      * VENDEDORES) SO PRECISA VARRER TODOS OS REGISTROS QUE PASSAREM
+      * NO FILTRO, NAO PRECISA MAIS SER A ORDEM FINAL DO RELATORIO.
        LER-VENDEDOR.
+		   IF W-SN = "S"
+		      PERFORM ROT-CABEC
+
+			  IF W-ORDEM = "A"
+		         SORT WORK-VEN
+		            ON ASCENDING  KEY WRK-CHAVE1
+		            ON ASCENDING  KEY WRK-CHAVE2
+		            INPUT PROCEDURE  IS SELECIONA-VENDEDORES
+		            OUTPUT PROCEDURE IS IMPRIME-VEN-ORDENADOS
+			  ELSE
+		         SORT WORK-VEN
+		            ON DESCENDING KEY WRK-CHAVE1
+		            ON ASCENDING  KEY WRK-CHAVE2
+		            INPUT PROCEDURE  IS SELECIONA-VENDEDORES
+		            OUTPUT PROCEDURE IS IMPRIME-VEN-ORDENADOS
+			  END-IF
+
+              MOVE "Y" TO WS-EOF-SW
+			  .
+
+           IF WS-EOF-SW = "Y"
+              IF W-FORMATO-SAIDA = "R" AND W-SN = "S"
+                 MOVE WS-QTD-IMPRESSOS TO FOOT-QTD
+                 WRITE REGIMP FROM RODAPE
+              END-IF
+              MOVE WS-QTD-IMPRESSOS TO WS-MENS-QTD
+		      MOVE WS-MENS-TOTAL
+					    TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              .
+
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           CLOSE ARQ-VENDEDOR.
+           CLOSE ARQIMP.
+           IF W-FORMATO-SAIDA = "C" AND W-SN = "S"
+              CLOSE ARQ-CSV
+           END-IF
+           EXIT PROGRAM.
+
+       ROT-FIMS.
+           STOP RUN.
+      *
+
+      * INPUT PROCEDURE DO SORT: VARRE ARQ-VENDEDOR NA ORDEM DA CHAVE
+      * ESCOLHIDA EM W-CLASSIFICACAO (SO PARA APROVEITAR O INDICE NA
+      * FAIXA DE CODIGO/NOME INFORMADA) E MANDA PARA O SORT, VIA
+      * GRAVA-WORK-VENDEDOR, SO QUEM PASSA NO FILTRO.
+	   SELECIONA-VENDEDORES.
+		   MOVE "N" TO WS-EOF-SW
 		   IF W-ORDEM = "A"
 		      IF W-CLASSIFICACAO = "C"
 	            MOVE ZEROS TO VEN_CODIGO_VENDEDOR
-                START ARQ-VENDEDOR 
+                START ARQ-VENDEDOR
 	               KEY IS GREATER THAN VEN_CODIGO_VENDEDOR
-						INVALID KEY 
+						INVALID KEY
          	              MOVE "Y" TO WS-EOF-SW
 	            END-START
 		      ELSE
 	            MOVE SPACES TO VEN_NOME_VENDEDOR
-                START ARQ-VENDEDOR 
+                START ARQ-VENDEDOR
 			       KEY IS GREATER THAN VEN_NOME_VENDEDOR
-						INVALID KEY 
+						INVALID KEY
          	              MOVE "Y" TO WS-EOF-SW
 	            END-START
-			  END-IF	
-		   ELSE		
+			  END-IF
+		   ELSE
 		      IF W-CLASSIFICACAO = "C"
 	            MOVE 999 TO VEN_CODIGO_VENDEDOR
                 START ARQ-VENDEDOR
                    KEY IS LESS THAN VEN_CODIGO_VENDEDOR
-						INVALID KEY 
+						INVALID KEY
          	              MOVE "Y" TO WS-EOF-SW
 	            END-START
 		      ELSE
 	            MOVE HIGH-VALUES TO VEN_NOME_VENDEDOR
-                START ARQ-VENDEDOR 
+                START ARQ-VENDEDOR
 	               KEY IS LESS THAN VEN_NOME_VENDEDOR
-						INVALID KEY 
+						INVALID KEY
          	              MOVE "Y" TO WS-EOF-SW
 	            END-START
 	            .
-              
-	       MOVE "N" TO WS-EOF-SW
-		   
-	       IF W-SN = "S"
-		     PERFORM ROT-CABEC
-
-			 IF W-ORDEM = "A"
-				READ ARQ-VENDEDOR NEXT AT END
-					MOVE "Y" TO WS-EOF-SW
-				END-READ 
-
-			    PERFORM UNTIL EOF-SW
-				  IF WS-EOF-SW = "N"
-				   PERFORM CLASSIFICACAO-DADOS
-				   READ ARQ-VENDEDOR NEXT AT END
-					 MOVE "Y" TO WS-EOF-SW
-				   END-READ 
-                  END-IF
-		        END-PERFORM
-             ELSE
-				READ ARQ-VENDEDOR PREVIOUS AT END
-					MOVE "Y" TO WS-EOF-SW
-				END-READ 
-
-			    PERFORM UNTIL EOF-SW
-				  IF WS-EOF-SW = "N"
-				   PERFORM CLASSIFICACAO-DADOS
-				   READ ARQ-VENDEDOR PREVIOUS AT END
-					 MOVE "Y" TO WS-EOF-SW
-				   END-READ 
-                  END-IF
-		        END-PERFORM
-			 .
-			 
-           IF WS-EOF-SW = "Y"
-		      MOVE "RELATORIO DE VENDEDORES OK" 
-					    TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              .
-  
-      **********************
-      * ROTINA DE FIM      *
-      **********************
-      *
-       ROT-FIM.
-           CLOSE ARQ-VENDEDOR.
-           CLOSE ARQIMP.
-           EXIT PROGRAM.
 
-       ROT-FIMS.
-           STOP RUN.
-      *
+		   IF W-ORDEM = "A"
+			  READ ARQ-VENDEDOR NEXT AT END
+				  MOVE "Y" TO WS-EOF-SW
+			  END-READ
+
+			  PERFORM UNTIL EOF-SW
+			    IF WS-EOF-SW = "N"
+				 PERFORM CLASSIFICACAO-DADOS
+				 READ ARQ-VENDEDOR NEXT AT END
+				   MOVE "Y" TO WS-EOF-SW
+				 END-READ
+                END-IF
+		      END-PERFORM
+           ELSE
+			  READ ARQ-VENDEDOR PREVIOUS AT END
+				  MOVE "Y" TO WS-EOF-SW
+			  END-READ
+
+			  PERFORM UNTIL EOF-SW
+			    IF WS-EOF-SW = "N"
+				 PERFORM CLASSIFICACAO-DADOS
+				 READ ARQ-VENDEDOR PREVIOUS AT END
+				   MOVE "Y" TO WS-EOF-SW
+				 END-READ
+                END-IF
+		      END-PERFORM
+		   .
+
+      * OUTPUT PROCEDURE DO SORT: DEVOLVE OS REGISTROS JA NA ORDEM
+      * FINAL (CHAVE PRINCIPAL + SECUNDARIA) E IMPRIME/EXPORTA UM A
+      * UM, MESMO ESQUEMA DE SEMPRE (IMPRIME-DADOS).
+	   IMPRIME-VEN-ORDENADOS.
+	       MOVE "N" TO WS-EOF-SW
+	       RETURN WORK-VEN AT END
+		      MOVE "Y" TO WS-EOF-SW
+	       END-RETURN
+	       PERFORM UNTIL EOF-SW
+	          PERFORM IMPRIME-DADOS
+	          RETURN WORK-VEN AT END
+		         MOVE "Y" TO WS-EOF-SW
+	          END-RETURN
+	       END-PERFORM
+	       .
 
       ***************************
       * ROTINA DE IMPRIME DADOS *
       ***************************
        ROT-CABEC.
-           ADD 1 TO CONPAG
-           WRITE REGIMP FROM CABEC.
-           MOVE SPACES TO REGIMP.
-           WRITE REGIMP.
+           IF W-FORMATO-SAIDA = "R"
+              ADD 1 TO CONPAG
+              WRITE REGIMP FROM CABEC
+              MOVE SPACES TO REGIMP
+              WRITE REGIMP
+           END-IF
+           .
 
        IMPRIME-DADOS.
-           MOVE VEN_CODIGO_VENDEDOR TO IMPCOD.
-		   MOVE VEN_CPF             TO IMPCPF 
-           MOVE VEN_NOME_VENDEDOR   TO IMPNOME.
-           MOVE VEN_LATITUDE        TO IMPLATITUDE.
-           MOVE VEN_LONGITUDE       TO IMPLONGITUDE.
+           ADD 1 TO WS-QTD-IMPRESSOS
+           IF W-FORMATO-SAIDA = "C"
+              PERFORM GRAVA-CSV-VENDEDOR
+           ELSE
+              PERFORM IMPRIME-DADOS-RELATORIO
+           END-IF
+           .
+
+       GRAVA-CSV-VENDEDOR.
+           MOVE WRK-CODIGO    TO WVEN-CSV-CODIGO
+           MOVE WRK-CPF       TO WVEN-CSV-CPF
+           MOVE WRK-NOME      TO WVEN-CSV-NOME
+           MOVE WRK-LATITUDE  TO WVEN-CSV-LATITUDE
+           MOVE WRK-LONGITUDE TO WVEN-CSV-LONGITUDE
+           MOVE "+" TO WVEN-CSV-SINAL1
+           IF WRK-LATITUDE < ZEROS
+              MOVE "-" TO WVEN-CSV-SINAL1
+			  .
+           MOVE "+" TO WVEN-CSV-SINAL2
+           IF WRK-LONGITUDE < ZEROS
+              MOVE "-" TO WVEN-CSV-SINAL2
+              .
+           MOVE WR-VEN-CSV TO REGCSV
+           WRITE REGCSV
+           .
+
+       IMPRIME-DADOS-RELATORIO.
+           MOVE WRK-CODIGO    TO IMPCOD.
+		   MOVE WRK-CPF       TO IMPCPF
+           MOVE WRK-NOME      TO IMPNOME.
+           MOVE WRK-LATITUDE  TO IMPLATITUDE.
+           MOVE WRK-LONGITUDE TO IMPLONGITUDE.
 		   MOVE "+" TO IMPSINAL1
-           IF VEN_LATITUDE < ZEROS 
+           IF WRK-LATITUDE < ZEROS
 		      MOVE "-" TO IMPSINAL1
 			  .
 		   MOVE "+" TO IMPSINAL2
-           IF VEN_LONGITUDE < ZEROS 
+           IF WRK-LONGITUDE < ZEROS
 		      MOVE "-" TO IMPSINAL2
               .
 
@@ -289,18 +465,45 @@
 		       MOVE 2 TO W-SEL
                .
 
-	   CLASSIFICACAO-DADOS. 	
+	   CLASSIFICACAO-DADOS.
            IF W-CLASSIFICACAO = "C"
-	          IF VEN_CODIGO_VENDEDOR NOT < W-CODIGO1 AND 
+	          IF VEN_CODIGO_VENDEDOR NOT < W-CODIGO1 AND
 		         VEN_CODIGO_VENDEDOR NOT > W-CODIGO2
-				 PERFORM IMPRIME-DADOS
+				 PERFORM GRAVA-WORK-VENDEDOR
 			  .
 
 		   IF W-CLASSIFICACAO = "N"
-		      IF VEN_NOME_VENDEDOR NOT < W-NOME1 AND 
+		      IF VEN_NOME_VENDEDOR NOT < W-NOME1 AND
 		         VEN_NOME_VENDEDOR NOT > W-NOME2
-				 PERFORM IMPRIME-DADOS
+				 PERFORM GRAVA-WORK-VENDEDOR
               .
+
+      * MONTA O REGISTRO DE TRABALHO DO SORT: WRK-CHAVE1 E A CHAVE
+      * ESCOLHIDA EM W-CLASSIFICACAO, WRK-CHAVE2 E O DESEMPATE
+      * ESCOLHIDO EM W-CLASSIFICACAO2 (REQ. CLASSIFICACAO SECUNDARIA).
+      * CAMPOS NUMERICOS SAO MOVIDOS PARA ALFANUMERICO JA COM ZEROS A
+      * ESQUERDA (PIC 9 DISPLAY), O QUE MANTEM A ORDENACAO CORRETA.
+	   GRAVA-WORK-VENDEDOR.
+	       IF W-CLASSIFICACAO = "C"
+	          MOVE VEN_CODIGO_VENDEDOR TO WRK-CHAVE1
+	       ELSE
+	          MOVE VEN_NOME_VENDEDOR   TO WRK-CHAVE1
+	       END-IF
+
+	       IF W-CLASSIFICACAO2 = "C"
+	          MOVE VEN_CODIGO_VENDEDOR TO WRK-CHAVE2
+	       ELSE
+	          MOVE VEN_NOME_VENDEDOR   TO WRK-CHAVE2
+	       END-IF
+
+	       MOVE VEN_CODIGO_VENDEDOR TO WRK-CODIGO
+	       MOVE VEN_CPF             TO WRK-CPF
+	       MOVE VEN_NOME_VENDEDOR   TO WRK-NOME
+	       MOVE VEN_LATITUDE        TO WRK-LATITUDE
+	       MOVE VEN_LONGITUDE       TO WRK-LONGITUDE
+
+	       RELEASE WORK-VEN-REG
+	       .
 				   
       **********************
       * ROTINA DE MENSAGEM *
